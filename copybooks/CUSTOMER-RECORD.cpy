@@ -0,0 +1,8 @@
+      *> Shared customer record layout for the basic file-processing
+      *> exercises (Day 5, day06, Day7). Kept intentionally small --
+      *> just enough fields for those programs to agree on one format
+      *> instead of each rolling its own flat name-only record.
+       01 CUSTOMER-RECORD.
+           05 CUST-ID     PIC 9(4).
+           05 CUST-NAME   PIC A(30).
+           05 CUST-EMAIL  PIC A(30).
