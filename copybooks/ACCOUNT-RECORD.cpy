@@ -0,0 +1,27 @@
+      *> Shared account record layout for the bank-system exercises
+      *> (Dia 19, dia21, Dia 23, Dia 24, Dia 25, Dia26) that all read
+      *> and write the same accounts.dat. BANK-SYSTEM (Dia 19) defined
+      *> the superset of fields (joint owners, maker/checker status,
+      *> currency, branch); every other program COPYs this same
+      *> layout instead of rolling its own subset, so one program's
+      *> accounts.dat is always a valid accounts.dat for the others.
+       01 ACCOUNT-RECORD.
+           05 ACC-ID          PIC 9(4).
+           05 ACC-NAME        PIC A(30).
+           05 ACC-BALANCE     PIC 9(7)V99.
+      *> ACC-NAME is always the primary holder. ACC-JOINT-COUNT (0-2)
+      *> says how many of the ACC-JOINT-OWNER slots below are in use
+      *> for a joint/multi-owner account.
+           05 ACC-JOINT-COUNT PIC 9 VALUE 0.
+           05 ACC-JOINT-OWNERS.
+               10 ACC-JOINT-OWNER OCCURS 2 TIMES PIC A(30).
+      *> Maker/checker step: a freshly-created account sits PENDING
+      *> until a second user approves it. TRANSACT refuses to act on a
+      *> pending account.
+           05 ACC-STATUS      PIC X VALUE 'A'.
+               88 ACC-PENDING     VALUE 'P'.
+               88 ACC-APPROVED    VALUE 'A'.
+      *> Currency and branch the account is held at; blank/zero means
+      *> this account predates the field.
+           05 ACC-CURRENCY    PIC X(3) VALUE "EUR".
+           05 ACC-BRANCH      PIC 9(4) VALUE 0.
