@@ -1,17 +1,65 @@
         IDENTIFICATION DIVISION.
        PROGRAM-ID. INVENTORY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PRODUCTS-FILE ASSIGN TO "inventory_products.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-FILE-STATUS.
+
+           SELECT PRODUCTS-TEMP ASSIGN TO "inventory_products.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOVEMENTS-FILE ASSIGN TO "inventory_movements.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOV-FILE-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PRODUCTS-FILE.
+       01 PRODUCT-RECORD.
+           05 PROD-ID        PIC 9(4).
+           05 PROD-NOME      PIC X(20).
+           05 PROD-STOCK     PIC 9(4).
+           05 PROD-REORDER   PIC 9(4).
+
+       FD PRODUCTS-TEMP.
+       01 PRODUCT-TEMP-RECORD.
+           05 PTMP-ID        PIC 9(4).
+           05 PTMP-NOME      PIC X(20).
+           05 PTMP-STOCK     PIC 9(4).
+           05 PTMP-REORDER   PIC 9(4).
+
+       FD MOVEMENTS-FILE.
+       01 MOVEMENT-RECORD.
+           05 MOV-DATE       PIC A(10).
+           05 MOV-ID         PIC 9(4).
+           05 MOV-TIPO       PIC X.
+               88 MOV-ENTRADA VALUE "E".
+               88 MOV-SAIDA   VALUE "S".
+           05 MOV-QTD        PIC 9(4).
+           05 MOV-STOCK-POS  PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
        01 WS-OPCAO       PIC 9 VALUE 0.
-       01 WS-ID          PIC 9 VALUE 0.
+       01 WS-ID          PIC 9(4) VALUE 0.
        01 WS-QTD         PIC 9(4) VALUE 0.
+       01 WS-NOME        PIC X(20).
+       01 WS-REORDER     PIC 9(4).
 
-       01 WS-PRODUTOS.
-           05 WS-PRODUTO OCCURS 5 TIMES.
-               10 WS-NOME  PIC X(20).
-               10 WS-STOCK PIC 9(4).
+       01 WS-PROD-FILE-STATUS PIC XX.
+       01 WS-MOV-FILE-STATUS  PIC XX.
+       01 WS-EOF-PROD    PIC X VALUE 'N'.
+       01 WS-FOUND       PIC X VALUE 'N'.
+       01 WS-NEW-STOCK   PIC 9(4).
+
+      *> Ponto de reposicao por omissao para produtos novos.
+       01 WS-DEFAULT-REORDER PIC 9(4) VALUE 5.
 
        PROCEDURE DIVISION.
 
@@ -39,17 +87,45 @@
 
            STOP RUN.
 
+      *>-----------------------------------------------------------
+      *> Cria inventory_products.dat com o catalogo inicial na
+      *> primeira execucao; em execucoes seguintes o ficheiro ja
+      *> existe e mantem tudo o que tiver sido adicionado entretanto.
+      *>-----------------------------------------------------------
        INICIALIZAR.
-           MOVE "Laptop"   TO WS-NOME (1)
-           MOVE 10         TO WS-STOCK (1)
-           MOVE "Mouse"    TO WS-NOME (2)
-           MOVE 50         TO WS-STOCK (2)
-           MOVE "Teclado"  TO WS-NOME (3)
-           MOVE 20         TO WS-STOCK (3)
-           MOVE "Monitor"  TO WS-NOME (4)
-           MOVE 15         TO WS-STOCK (4)
-           MOVE "Cabo USB" TO WS-NOME (5)
-           MOVE 100        TO WS-STOCK (5)
+           OPEN INPUT PRODUCTS-FILE
+           IF WS-PROD-FILE-STATUS = "35"
+               CLOSE PRODUCTS-FILE
+               OPEN OUTPUT PRODUCTS-FILE
+               MOVE 1   TO PROD-ID
+               MOVE "Laptop"   TO PROD-NOME
+               MOVE 10  TO PROD-STOCK
+               MOVE WS-DEFAULT-REORDER TO PROD-REORDER
+               WRITE PRODUCT-RECORD
+               MOVE 2   TO PROD-ID
+               MOVE "Mouse"    TO PROD-NOME
+               MOVE 50  TO PROD-STOCK
+               MOVE WS-DEFAULT-REORDER TO PROD-REORDER
+               WRITE PRODUCT-RECORD
+               MOVE 3   TO PROD-ID
+               MOVE "Teclado"  TO PROD-NOME
+               MOVE 20  TO PROD-STOCK
+               MOVE WS-DEFAULT-REORDER TO PROD-REORDER
+               WRITE PRODUCT-RECORD
+               MOVE 4   TO PROD-ID
+               MOVE "Monitor"  TO PROD-NOME
+               MOVE 15  TO PROD-STOCK
+               MOVE WS-DEFAULT-REORDER TO PROD-REORDER
+               WRITE PRODUCT-RECORD
+               MOVE 5   TO PROD-ID
+               MOVE "Cabo USB" TO PROD-NOME
+               MOVE 100 TO PROD-STOCK
+               MOVE WS-DEFAULT-REORDER TO PROD-REORDER
+               WRITE PRODUCT-RECORD
+               CLOSE PRODUCTS-FILE
+           ELSE
+               CLOSE PRODUCTS-FILE
+           END-IF
            .
 
        MENU-PARAGRAPH.
@@ -66,9 +142,25 @@
            .
 
        LISTAR.
-           PERFORM VARYING WS-ID FROM 1 BY 1 UNTIL WS-ID > 5
-               DISPLAY WS-ID " - " WS-NOME(WS-ID) " Stock: " WS-STOCK(WS-ID)
+           OPEN INPUT PRODUCTS-FILE
+           MOVE 'N' TO WS-EOF-PROD
+           PERFORM UNTIL WS-EOF-PROD = 'Y'
+               READ PRODUCTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PROD
+                   NOT AT END
+                       IF PROD-STOCK < PROD-REORDER
+                           DISPLAY PROD-ID " - " PROD-NOME
+                                   " Stock: " PROD-STOCK
+                                   " Reposicao: " PROD-REORDER
+                                   " *** STOCK BAIXO ***"
+                       ELSE
+                           DISPLAY PROD-ID " - " PROD-NOME
+                                   " Stock: " PROD-STOCK
+                                   " Reposicao: " PROD-REORDER
+                       END-IF
+               END-READ
            END-PERFORM
+           CLOSE PRODUCTS-FILE
            .
 
        ADICIONAR_STOCK.
@@ -76,8 +168,13 @@
            ACCEPT WS-ID
            DISPLAY "Quantidade a adicionar:"
            ACCEPT WS-QTD
-           ADD WS-QTD TO WS-STOCK(WS-ID)
-           DISPLAY "Stock atualizado."
+           PERFORM ATUALIZAR-STOCK-ENTRADA
+           IF WS-FOUND = 'N'
+               DISPLAY "Produto nao encontrado."
+           ELSE
+               DISPLAY "Stock atualizado. Novo stock: " WS-NEW-STOCK
+               PERFORM REGISTAR-MOVIMENTO-ENTRADA
+           END-IF
            .
 
        REMOVER_STOCK.
@@ -85,23 +182,222 @@
            ACCEPT WS-ID
            DISPLAY "Quantidade a remover:"
            ACCEPT WS-QTD
-           SUBTRACT WS-QTD FROM WS-STOCK(WS-ID)
-           DISPLAY "Stock atualizado."
+           PERFORM ATUALIZAR-STOCK-SAIDA
+           IF WS-FOUND = 'N'
+               DISPLAY "Produto nao encontrado."
+           ELSE
+               DISPLAY "Stock atualizado. Novo stock: " WS-NEW-STOCK
+               PERFORM REGISTAR-MOVIMENTO-SAIDA
+               IF WS-NEW-STOCK < WS-REORDER
+                   DISPLAY "ALERTA: stock do produto " WS-ID
+                           " esta abaixo do ponto de reposicao ("
+                           WS-NEW-STOCK " unidades restantes)."
+               END-IF
+           END-IF
+           .
+
+      *>-----------------------------------------------------------
+      *> Localiza o produto em PRODUCTS-FILE e reescreve o ficheiro
+      *> atraves de um temporario com o stock atualizado (entrada).
+      *>-----------------------------------------------------------
+       ATUALIZAR-STOCK-ENTRADA.
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT PRODUCTS-FILE
+           OPEN OUTPUT PRODUCTS-TEMP
+           MOVE 'N' TO WS-EOF-PROD
+
+           PERFORM UNTIL WS-EOF-PROD = 'Y'
+               READ PRODUCTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PROD
+                   NOT AT END
+                       MOVE SPACES TO PRODUCT-TEMP-RECORD
+                       MOVE PROD-ID TO PTMP-ID
+                       MOVE PROD-NOME TO PTMP-NOME
+                       MOVE PROD-REORDER TO PTMP-REORDER
+                       IF PROD-ID = WS-ID
+                           MOVE 'Y' TO WS-FOUND
+                           ADD WS-QTD TO PROD-STOCK GIVING PTMP-STOCK
+                           MOVE PTMP-STOCK TO WS-NEW-STOCK
+                           MOVE PROD-REORDER TO WS-REORDER
+                       ELSE
+                           MOVE PROD-STOCK TO PTMP-STOCK
+                       END-IF
+                       WRITE PRODUCT-TEMP-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE PRODUCTS-FILE
+           CLOSE PRODUCTS-TEMP
+
+           IF WS-FOUND = 'Y'
+               CALL "SYSTEM" USING
+                   "mv inventory_products.tmp inventory_products.dat"
+           ELSE
+               CALL "SYSTEM" USING "rm -f inventory_products.tmp"
+           END-IF
+           .
+
+      *>-----------------------------------------------------------
+      *> Como ATUALIZAR-STOCK-ENTRADA mas subtrai a quantidade; nao
+      *> deixa o stock ficar negativo.
+      *>-----------------------------------------------------------
+       ATUALIZAR-STOCK-SAIDA.
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT PRODUCTS-FILE
+           OPEN OUTPUT PRODUCTS-TEMP
+           MOVE 'N' TO WS-EOF-PROD
+
+           PERFORM UNTIL WS-EOF-PROD = 'Y'
+               READ PRODUCTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PROD
+                   NOT AT END
+                       MOVE SPACES TO PRODUCT-TEMP-RECORD
+                       MOVE PROD-ID TO PTMP-ID
+                       MOVE PROD-NOME TO PTMP-NOME
+                       MOVE PROD-REORDER TO PTMP-REORDER
+                       IF PROD-ID = WS-ID
+                           MOVE 'Y' TO WS-FOUND
+                           IF WS-QTD > PROD-STOCK
+                               DISPLAY "Quantidade insuficiente em stock."
+                               MOVE PROD-STOCK TO PTMP-STOCK
+                               MOVE PROD-STOCK TO WS-NEW-STOCK
+                               MOVE 0 TO WS-QTD
+                           ELSE
+                               SUBTRACT WS-QTD FROM PROD-STOCK
+                                   GIVING PTMP-STOCK
+                               MOVE PTMP-STOCK TO WS-NEW-STOCK
+                           END-IF
+                           MOVE PROD-REORDER TO WS-REORDER
+                       ELSE
+                           MOVE PROD-STOCK TO PTMP-STOCK
+                       END-IF
+                       WRITE PRODUCT-TEMP-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE PRODUCTS-FILE
+           CLOSE PRODUCTS-TEMP
+
+           IF WS-FOUND = 'Y'
+               CALL "SYSTEM" USING
+                   "mv inventory_products.tmp inventory_products.dat"
+           ELSE
+               CALL "SYSTEM" USING "rm -f inventory_products.tmp"
+           END-IF
+           .
+
+       REGISTAR-MOVIMENTO-ENTRADA.
+           OPEN EXTEND MOVEMENTS-FILE
+           IF WS-MOV-FILE-STATUS = "05" OR WS-MOV-FILE-STATUS = "35"
+               CLOSE MOVEMENTS-FILE
+               OPEN OUTPUT MOVEMENTS-FILE
+               CLOSE MOVEMENTS-FILE
+               OPEN EXTEND MOVEMENTS-FILE
+           END-IF
+               MOVE SPACES TO MOVEMENT-RECORD
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MOV-DATE
+               MOVE WS-ID TO MOV-ID
+               SET MOV-ENTRADA TO TRUE
+               MOVE WS-QTD TO MOV-QTD
+               MOVE WS-NEW-STOCK TO MOV-STOCK-POS
+               WRITE MOVEMENT-RECORD
+           CLOSE MOVEMENTS-FILE
+           .
+
+       REGISTAR-MOVIMENTO-SAIDA.
+           OPEN EXTEND MOVEMENTS-FILE
+           IF WS-MOV-FILE-STATUS = "05" OR WS-MOV-FILE-STATUS = "35"
+               CLOSE MOVEMENTS-FILE
+               OPEN OUTPUT MOVEMENTS-FILE
+               CLOSE MOVEMENTS-FILE
+               OPEN EXTEND MOVEMENTS-FILE
+           END-IF
+               MOVE SPACES TO MOVEMENT-RECORD
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MOV-DATE
+               MOVE WS-ID TO MOV-ID
+               SET MOV-SAIDA TO TRUE
+               MOVE WS-QTD TO MOV-QTD
+               MOVE WS-NEW-STOCK TO MOV-STOCK-POS
+               WRITE MOVEMENT-RECORD
+           CLOSE MOVEMENTS-FILE
            .
 
        CONSULTAR.
            DISPLAY "Numero do produto:"
            ACCEPT WS-ID
-           DISPLAY "Produto: " WS-NOME(WS-ID)
-           DISPLAY "Stock: " WS-STOCK(WS-ID)
+
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT PRODUCTS-FILE
+           MOVE 'N' TO WS-EOF-PROD
+           PERFORM UNTIL WS-EOF-PROD = 'Y'
+               READ PRODUCTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PROD
+                   NOT AT END
+                       IF PROD-ID = WS-ID
+                           MOVE 'Y' TO WS-FOUND
+                           DISPLAY "Produto: " PROD-NOME
+                           DISPLAY "Stock: " PROD-STOCK
+                           DISPLAY "Ponto de reposicao: " PROD-REORDER
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTS-FILE
+
+           IF WS-FOUND = 'N'
+               DISPLAY "Produto nao encontrado."
+           END-IF
            .
 
+      *>-----------------------------------------------------------
+      *> Acrescenta um produto novo ao ficheiro (ja nao ha limite de
+      *> 5 posicoes); rejeita numeros de produto ja existentes.
+      *>-----------------------------------------------------------
        NOVO_PRODUTO.
-           DISPLAY "Posicao do produto (1-5):"
+           DISPLAY "Numero do produto novo:"
            ACCEPT WS-ID
-           DISPLAY "Nome do produto:"
-           ACCEPT WS-NOME(WS-ID)
-           DISPLAY "Stock inicial:"
-           ACCEPT WS-STOCK(WS-ID)
-           DISPLAY "Produto criado."
+
+           MOVE 'N' TO WS-FOUND
+           OPEN INPUT PRODUCTS-FILE
+           MOVE 'N' TO WS-EOF-PROD
+           PERFORM UNTIL WS-EOF-PROD = 'Y'
+               READ PRODUCTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PROD
+                   NOT AT END
+                       IF PROD-ID = WS-ID
+                           MOVE 'Y' TO WS-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCTS-FILE
+
+           IF WS-FOUND = 'Y'
+               DISPLAY "Ja existe um produto com esse numero."
+           ELSE
+               DISPLAY "Nome do produto:"
+               ACCEPT WS-NOME
+               DISPLAY "Stock inicial:"
+               ACCEPT WS-QTD
+               DISPLAY "Ponto de reposicao (por omissao "
+                       WS-DEFAULT-REORDER "):"
+               ACCEPT WS-REORDER
+               IF WS-REORDER = 0
+                   MOVE WS-DEFAULT-REORDER TO WS-REORDER
+               END-IF
+
+               OPEN EXTEND PRODUCTS-FILE
+               IF WS-PROD-FILE-STATUS = "05" OR WS-PROD-FILE-STATUS = "35"
+                   CLOSE PRODUCTS-FILE
+                   OPEN OUTPUT PRODUCTS-FILE
+                   CLOSE PRODUCTS-FILE
+                   OPEN EXTEND PRODUCTS-FILE
+               END-IF
+               MOVE WS-ID TO PROD-ID
+               MOVE WS-NOME TO PROD-NOME
+               MOVE WS-QTD TO PROD-STOCK
+               MOVE WS-REORDER TO PROD-REORDER
+               WRITE PRODUCT-RECORD
+               CLOSE PRODUCTS-FILE
+
+               DISPLAY "Produto criado."
+           END-IF
            .
