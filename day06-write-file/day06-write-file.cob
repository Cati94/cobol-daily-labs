@@ -10,12 +10,14 @@
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD     PIC A(50).
+       COPY "CUSTOMER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
-       01  WS-CUSTOMER-NAME    PIC A(50).
-       01  WS-ADD-ANOTHER      PIC X VALUE "Y".
-       01  WS-FILE-STATUS      PIC XX.
+       01  WS-CUSTOMER-ID       PIC 9(4).
+       01  WS-CUSTOMER-NAME     PIC A(30).
+       01  WS-CUSTOMER-EMAIL    PIC A(30).
+       01  WS-ADD-ANOTHER       PIC X VALUE "Y".
+       01  WS-FILE-STATUS       PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -23,9 +25,15 @@
            MOVE SPACES TO CUSTOMER-RECORD
 
            PERFORM UNTIL WS-ADD-ANOTHER = "N" OR WS-ADD-ANOTHER = "n"
+               DISPLAY "Enter customer ID: "
+               ACCEPT WS-CUSTOMER-ID
                DISPLAY "Enter customer name: "
                ACCEPT WS-CUSTOMER-NAME
-               MOVE WS-CUSTOMER-NAME TO CUSTOMER-RECORD
+               DISPLAY "Enter customer email: "
+               ACCEPT WS-CUSTOMER-EMAIL
+               MOVE WS-CUSTOMER-ID TO CUST-ID
+               MOVE WS-CUSTOMER-NAME TO CUST-NAME
+               MOVE WS-CUSTOMER-EMAIL TO CUST-EMAIL
                WRITE CUSTOMER-RECORD
                DISPLAY "Add another? (Y/N): "
                ACCEPT WS-ADD-ANOTHER
