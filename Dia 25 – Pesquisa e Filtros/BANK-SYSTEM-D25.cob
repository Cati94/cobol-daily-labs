@@ -4,20 +4,27 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> Indexed by ACC-ID, shared with the other bank programs; the
+      *> name/balance search below still has to walk every record
+      *> (it isn't keyed on ACC-ID), but reads it via START/READ NEXT
+      *> instead of the old organization's plain sequential READ.
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACC-STATUS.
 
            SELECT TRANS-FILE ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EXPORT-FILE ASSIGN TO "filtered_transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD ACCOUNTS-FILE.
-       01 ACC-REC.
-           05 ACC-ID    PIC 9(4).
-           05 ACC-NAME  PIC A(30).
-           05 ACC-SALDO PIC 9(7)V99.
+       COPY "ACCOUNT-RECORD.cpy".
 
        FD TRANS-FILE.
        01 TRANS-REC.
@@ -27,12 +34,32 @@
            05 TRANS-AMOUNT PIC 9(7)V99.
            05 TRANS-DATE   PIC 9(8).
 
+       FD EXPORT-FILE.
+       01 EXPORT-REC.
+           05 EXP-TRANS-ID     PIC 9(5).
+           05 EXP-TRANS-ACCID  PIC 9(4).
+           05 EXP-TRANS-TYPE   PIC X.
+           05 EXP-TRANS-AMOUNT PIC 9(7)V99.
+           05 EXP-TRANS-DATE   PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01 WS-OPTION       PIC 9 VALUE 0.
+       01 WS-ACC-STATUS   PIC XX.
        01 EOF-FLAG        PIC X VALUE "N".
        01 WS-NAME-SEARCH  PIC A(30) VALUE SPACES.
        01 WS-DATE-START   PIC 9(8).
        01 WS-DATE-END     PIC 9(8).
+      *> Support fields for partial, case-insensitive name search.
+       01 WS-NAME-UPPER   PIC A(30).
+       01 WS-SEARCH-UPPER PIC A(30).
+       01 WS-SEARCH-LEN   PIC 9(2) VALUE 0.
+       01 WS-MAX-POS      PIC 9(2) VALUE 0.
+       01 WS-POS          PIC 9(2) VALUE 0.
+       01 WS-MATCH        PIC X VALUE "N".
+      *> Optional balance-range filter alongside the name search.
+       01 WS-MIN-SALDO    PIC 9(7)V99 VALUE 0.
+       01 WS-MAX-SALDO    PIC 9(7)V99 VALUE 0.
+       01 WS-EXPORT-OPT   PIC X VALUE "N".
 
        PROCEDURE DIVISION.
 
@@ -61,26 +88,67 @@ END-PROG.
 
 SEARCH-ACCOUNT.
        MOVE SPACES TO WS-NAME-SEARCH
-       DISPLAY "Digite nome (exato):"
+       DISPLAY "Nome (parcial, sem distincao maiusc./minusc., ENTER para todos):"
        ACCEPT WS-NAME-SEARCH
 
+       DISPLAY "Saldo minimo (0 para ignorar):"
+       ACCEPT WS-MIN-SALDO
+
+       DISPLAY "Saldo maximo (0 para ignorar):"
+       ACCEPT WS-MAX-SALDO
+
        OPEN INPUT ACCOUNTS-FILE
        MOVE "N" TO EOF-FLAG
 
        DISPLAY "Resultados:"
 
-       PERFORM UNTIL EOF-FLAG = "S"
-           READ ACCOUNTS-FILE
-               AT END
-                   MOVE "S" TO EOF-FLAG
-               NOT AT END
-                   IF ACC-NAME = WS-NAME-SEARCH
-                       DISPLAY ACC-ID " " ACC-NAME " " ACC-SALDO
-                   END-IF
-           END-READ
-       END-PERFORM
-
-       CLOSE ACCOUNTS-FILE.
+       IF WS-ACC-STATUS NOT = "35"
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY MOVE "S" TO EOF-FLAG
+           END-START
+
+           PERFORM UNTIL EOF-FLAG = "S"
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-NAME-MATCH
+                       IF WS-MATCH = "Y"
+                          AND (WS-MIN-SALDO = 0 OR ACC-BALANCE >= WS-MIN-SALDO)
+                          AND (WS-MAX-SALDO = 0 OR ACC-BALANCE <= WS-MAX-SALDO)
+                           DISPLAY ACC-ID " " ACC-NAME " " ACC-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE
+       END-IF.
+
+*>-----------------------------------------------------------------
+*> Sets WS-MATCH to "Y" when WS-NAME-SEARCH occurs anywhere inside
+*> ACC-NAME, ignoring case. An empty search matches every account.
+*>-----------------------------------------------------------------
+CHECK-NAME-MATCH.
+       MOVE "N" TO WS-MATCH
+       MOVE FUNCTION UPPER-CASE(ACC-NAME) TO WS-NAME-UPPER
+       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-NAME-SEARCH))
+           TO WS-SEARCH-UPPER
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-SEARCH))
+           TO WS-SEARCH-LEN
+
+       IF WS-SEARCH-LEN = 0
+           MOVE "Y" TO WS-MATCH
+       ELSE
+           COMPUTE WS-MAX-POS = 31 - WS-SEARCH-LEN
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-MAX-POS OR WS-MATCH = "Y"
+               IF WS-NAME-UPPER (WS-POS : WS-SEARCH-LEN) =
+                  WS-SEARCH-UPPER (1 : WS-SEARCH-LEN)
+                   MOVE "Y" TO WS-MATCH
+               END-IF
+           END-PERFORM
+       END-IF.
 
 
 FILTER-TRANS.
@@ -90,7 +158,13 @@ FILTER-TRANS.
        DISPLAY "Data fim (YYYYMMDD):"
        ACCEPT WS-DATE-END
 
+       DISPLAY "Exportar resultados para ficheiro? (S/N):"
+       ACCEPT WS-EXPORT-OPT
+
        OPEN INPUT TRANS-FILE
+       IF WS-EXPORT-OPT = "S" OR WS-EXPORT-OPT = "s"
+           OPEN OUTPUT EXPORT-FILE
+       END-IF
        MOVE "N" TO EOF-FLAG
 
        DISPLAY "Transacoes encontradas:"
@@ -107,8 +181,17 @@ FILTER-TRANS.
                                TRANS-TYPE " "
                                TRANS-AMOUNT " "
                                TRANS-DATE
+                       IF WS-EXPORT-OPT = "S" OR WS-EXPORT-OPT = "s"
+                           MOVE TRANS-REC TO EXPORT-REC
+                           WRITE EXPORT-REC
+                       END-IF
                    END-IF
            END-READ
        END-PERFORM
 
-       CLOSE TRANS-FILE.
+       CLOSE TRANS-FILE
+
+       IF WS-EXPORT-OPT = "S" OR WS-EXPORT-OPT = "s"
+           CLOSE EXPORT-FILE
+           DISPLAY "Resultados exportados para filtered_transactions.dat."
+       END-IF.
