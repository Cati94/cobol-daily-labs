@@ -5,25 +5,35 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACC-FILE-STATUS.
            SELECT TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+      *> Printable, column-aligned statement produced by LIST-ACCOUNTS
+      *> instead of a scrolling console dump.
+           SELECT ACCOUNTS-REPORT-FILE ASSIGN TO "account_statement.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD ACCOUNTS-FILE.
-       01 ACCOUNT-RECORD.
-           05 ACC-ID        PIC 9(4).
-           05 ACC-NAME      PIC A(30).
-           05 ACC-BALANCE   PIC 9(7)V99.
+       COPY "ACCOUNT-RECORD.cpy".
 
        FD TRANSACTIONS-FILE.
        01 TRANSACTION-RECORD.
-           05 TRANS-ID       PIC 9(4).
-           05 TRANS-DATE     PIC A(10).
-           05 TRANS-TYPE     PIC A(15).
-           05 TRANS-AMOUNT   PIC 9(7)V99.
-           05 TRANS-ACC-ID   PIC 9(4).
+           05 TRANS-ID         PIC 9(4).
+           05 TRANS-DATE       PIC A(10).
+           05 TRANS-TYPE       PIC A(15).
+           05 TRANS-AMOUNT     PIC 9(7)V99.
+           05 TRANS-ACC-ID     PIC 9(4).
+           05 TRANS-CURRENCY   PIC X(3).
+           05 TRANS-BRANCH     PIC 9(4).
+
+       FD ACCOUNTS-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION        PIC 9 VALUE 0.
@@ -40,6 +50,39 @@
            05 TD-DAY        PIC 99.
            05 TD-MONTH      PIC 99.
            05 TD-YEAR       PIC 9999.
+       01 WS-CURRENT-DATE    PIC A(10).
+      *> Daily withdrawal cap enforced in TRANSACT; adjust as needed.
+       01 WS-DAILY-LIMIT     PIC 9(7)V99 VALUE 2000.00.
+       01 WS-WITHDRAWN-TODAY PIC 9(7)V99.
+       01 WS-EOF-LIMIT       PIC X VALUE 'N'.
+       01 WS-ACC-FILE-STATUS PIC XX.
+       01 WS-TRANS-FILE-STATUS PIC XX.
+       01 WS-JOINT-OPTION    PIC X.
+       01 WS-JOINT-COUNT     PIC 9.
+       01 WS-JOINT-IDX       PIC 9.
+       01 WS-JOINT-OWNER     PIC A(30).
+       01 WS-APPROVER-PASS   PIC X(10).
+      *> Placeholder maker/checker password until this program shares
+      *> BANK-SYSTEM-D28's user/role file.
+       01 WS-APPROVER-EXPECTED PIC X(10) VALUE "ADMIN123".
+       01 WS-ACC-CURRENCY    PIC X(3).
+       01 WS-ACC-BRANCH      PIC 9(4).
+
+      *> Layout of one detail line on the account statement report.
+       01 WS-RPT-DETAIL.
+           05 WS-RPT-ID       PIC ZZZ9.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 WS-RPT-NAME     PIC X(30).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 WS-RPT-BALANCE  PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 WS-RPT-STATUS   PIC X(20).
+       01 WS-RPT-PAGE-NUM      PIC 9(3) VALUE 0.
+       01 WS-RPT-LINE-COUNT    PIC 9(2) VALUE 0.
+       01 WS-RPT-LINES-PP      PIC 9(2) VALUE 20.
+       01 WS-RPT-PAGE-TOTAL    PIC 9(9)V99 VALUE 0.
+       01 WS-RPT-GRAND-TOTAL   PIC 9(9)V99 VALUE 0.
+       01 WS-RPT-ACC-COUNT     PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -56,7 +99,8 @@
            DISPLAY "4. Historico de transacoes"
            DISPLAY "5. Listar todas contas"
            DISPLAY "6. Sair"
-           DISPLAY "Escolha uma opcao (1-6): "
+           DISPLAY "7. Aprovar conta pendente"
+           DISPLAY "Escolha uma opcao (1-7): "
            ACCEPT WS-OPTION
            EVALUATE WS-OPTION
                WHEN 1
@@ -71,73 +115,135 @@
                    PERFORM LIST-ACCOUNTS
                WHEN 6
                    CONTINUE
+               WHEN 7
+                   PERFORM APPROVE-ACCOUNT
                WHEN OTHER
                    DISPLAY "Opcao invalida."
            END-EVALUATE.
 
+       OPEN-ACCOUNTS-FILE.
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-ACC-FILE-STATUS = "35"
+               OPEN OUTPUT ACCOUNTS-FILE
+               CLOSE ACCOUNTS-FILE
+               OPEN I-O ACCOUNTS-FILE
+           END-IF.
+
        CREATE-ACCOUNT.
            DISPLAY "Digite ID da nova conta (4 digitos): "
            ACCEPT WS-ACC-ID
            PERFORM CHECK-ACCOUNT-ID
            IF WS-FLAG = 'Y'
                DISPLAY "Erro: Conta ja existe!"
-               EXIT.
+               EXIT PARAGRAPH.
            DISPLAY "Digite nome do titular: "
            ACCEPT WS-ACC-NAME
            MOVE 0 TO WS-ACC-BALANCE
-           OPEN EXTEND ACCOUNTS-FILE
+
+           DISPLAY "Codigo da moeda (ex.: EUR, USD): "
+           ACCEPT WS-ACC-CURRENCY
+           DISPLAY "Codigo da agencia: "
+           ACCEPT WS-ACC-BRANCH
+
+           MOVE 0 TO WS-JOINT-COUNT
+           DISPLAY "Conta conjunta (mais titulares)? (S/N): "
+           ACCEPT WS-JOINT-OPTION
+           IF WS-JOINT-OPTION = 'S' OR WS-JOINT-OPTION = 's'
+               DISPLAY "Quantos titulares adicionais (1-2)? "
+               ACCEPT WS-JOINT-COUNT
+               IF WS-JOINT-COUNT > 2
+                   MOVE 2 TO WS-JOINT-COUNT
+               END-IF
+           END-IF
+
+           PERFORM OPEN-ACCOUNTS-FILE
            MOVE WS-ACC-ID TO ACC-ID
            MOVE WS-ACC-NAME TO ACC-NAME
            MOVE WS-ACC-BALANCE TO ACC-BALANCE
+           MOVE WS-ACC-CURRENCY TO ACC-CURRENCY
+           MOVE WS-ACC-BRANCH TO ACC-BRANCH
+           MOVE WS-JOINT-COUNT TO ACC-JOINT-COUNT
+           MOVE SPACES TO ACC-JOINT-OWNER (1)
+           MOVE SPACES TO ACC-JOINT-OWNER (2)
+           MOVE 'P' TO ACC-STATUS
+
+           PERFORM VARYING WS-JOINT-IDX FROM 1 BY 1
+                   UNTIL WS-JOINT-IDX > WS-JOINT-COUNT
+               DISPLAY "Nome do titular adicional " WS-JOINT-IDX ": "
+               ACCEPT WS-JOINT-OWNER
+               MOVE WS-JOINT-OWNER TO ACC-JOINT-OWNER (WS-JOINT-IDX)
+           END-PERFORM
+
            WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Erro: Conta ja existe!"
+           END-WRITE
            CLOSE ACCOUNTS-FILE
-           DISPLAY "Conta criada com sucesso!".
+           DISPLAY "Conta criada com sucesso! Aguarda aprovacao (opcao 7)".
 
        VIEW-ACCOUNT.
            DISPLAY "Digite ID da conta: "
            ACCEPT WS-ACC-ID
-           OPEN INPUT ACCOUNTS-FILE
+           PERFORM OPEN-ACCOUNTS-FILE
            MOVE 'N' TO WS-FLAG
-           MOVE 'N' TO WS-EOF-ACCOUNTS
-           PERFORM UNTIL WS-EOF-ACCOUNTS = 'Y' OR WS-FLAG = 'Y'
-               READ ACCOUNTS-FILE
-                   AT END MOVE 'Y' TO WS-EOF-ACCOUNTS
-                   NOT AT END
-                       IF ACC-ID = WS-ACC-ID
-                           MOVE ACC-NAME TO WS-ACC-NAME
-                           MOVE ACC-BALANCE TO WS-ACC-BALANCE
-                           MOVE 'Y' TO WS-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE ACCOUNTS-FILE
+           MOVE WS-ACC-ID TO ACC-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FLAG
+               NOT INVALID KEY
+                   MOVE ACC-NAME TO WS-ACC-NAME
+                   MOVE ACC-BALANCE TO WS-ACC-BALANCE
+                   MOVE ACC-JOINT-COUNT TO WS-JOINT-COUNT
+                   MOVE ACC-CURRENCY TO WS-ACC-CURRENCY
+                   MOVE ACC-BRANCH TO WS-ACC-BRANCH
+                   MOVE 'Y' TO WS-FLAG
+           END-READ
            IF WS-FLAG = 'Y'
                DISPLAY "Conta encontrada:"
                DISPLAY "ID: " WS-ACC-ID
                DISPLAY "Titular: " WS-ACC-NAME
                DISPLAY "Saldo: " WS-ACC-BALANCE
+               DISPLAY "Moeda: " WS-ACC-CURRENCY " Agencia: " WS-ACC-BRANCH
+               IF ACC-PENDING
+                   DISPLAY "Estado: PENDENTE DE APROVACAO"
+               ELSE
+                   DISPLAY "Estado: APROVADA"
+               END-IF
+               IF WS-JOINT-COUNT > 0
+                   PERFORM VARYING WS-JOINT-IDX FROM 1 BY 1
+                           UNTIL WS-JOINT-IDX > WS-JOINT-COUNT
+                       DISPLAY "Titular adicional: "
+                               ACC-JOINT-OWNER (WS-JOINT-IDX)
+                   END-PERFORM
+               END-IF
            ELSE
-               DISPLAY "Conta nao encontrada.".
+               DISPLAY "Conta nao encontrada."
+           END-IF
+           CLOSE ACCOUNTS-FILE.
 
        TRANSACT.
            DISPLAY "Digite ID da conta: "
            ACCEPT WS-ACC-ID
-           OPEN I-O ACCOUNTS-FILE
+           PERFORM OPEN-ACCOUNTS-FILE
            MOVE 'N' TO WS-FLAG
-           MOVE 'N' TO WS-EOF-ACCOUNTS
-           PERFORM UNTIL WS-EOF-ACCOUNTS = 'Y' OR WS-FLAG = 'Y'
-               READ ACCOUNTS-FILE
-                   AT END MOVE 'Y' TO WS-EOF-ACCOUNTS
-                   NOT AT END
-                       IF ACC-ID = WS-ACC-ID
-                           MOVE 'Y' TO WS-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM
+           MOVE WS-ACC-ID TO ACC-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FLAG
+               NOT INVALID KEY
+                   MOVE ACC-CURRENCY TO WS-ACC-CURRENCY
+                   MOVE ACC-BRANCH TO WS-ACC-BRANCH
+                   MOVE 'Y' TO WS-FLAG
+           END-READ
            IF WS-FLAG = 'N'
                DISPLAY "Conta nao encontrada."
                CLOSE ACCOUNTS-FILE
-               EXIT.
+               EXIT PARAGRAPH.
+           IF ACC-PENDING
+               DISPLAY "Conta pendente de aprovacao - nao pode "
+                       "movimentar ainda."
+               CLOSE ACCOUNTS-FILE
+               EXIT PARAGRAPH.
            DISPLAY "Digite D para deposito ou L para levantamento: "
            ACCEPT WS-TRANS-OPTION
            DISPLAY "Digite valor: "
@@ -145,30 +251,43 @@
            IF WS-AMOUNT <= 0
                DISPLAY "Valor invalido!"
                CLOSE ACCOUNTS-FILE
-               EXIT.
+               EXIT PARAGRAPH.
            IF WS-TRANS-OPTION = 'D'
                ADD WS-AMOUNT TO ACC-BALANCE
                MOVE "Deposito" TO WS-TRANS-TYPE
-           ELSE IF WS-TRANS-OPTION = 'L'
-               IF WS-AMOUNT > ACC-BALANCE
-                   DISPLAY "Saldo insuficiente!"
-                   CLOSE ACCOUNTS-FILE
-                   EXIT
+           ELSE
+               IF WS-TRANS-OPTION = 'L'
+                   IF WS-AMOUNT > ACC-BALANCE
+                       DISPLAY "Saldo insuficiente!"
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PARAGRAPH
+                   ELSE
+                       PERFORM CHECK-DAILY-LIMIT
+                       IF WS-WITHDRAWN-TODAY + WS-AMOUNT > WS-DAILY-LIMIT
+                           DISPLAY "Limite diario de levantamento excedido!"
+                           CLOSE ACCOUNTS-FILE
+                           EXIT PARAGRAPH
+                       END-IF
+                       SUBTRACT WS-AMOUNT FROM ACC-BALANCE
+                       MOVE "Levantamento" TO WS-TRANS-TYPE
+                   END-IF
                ELSE
-                   SUBTRACT WS-AMOUNT FROM ACC-BALANCE
-                   MOVE "Levantamento" TO WS-TRANS-TYPE
+                   DISPLAY "Opcao invalida!"
+                   CLOSE ACCOUNTS-FILE
+                   EXIT PARAGRAPH
                END-IF
-           ELSE
-               DISPLAY "Opcao invalida!"
-               CLOSE ACCOUNTS-FILE
-               EXIT
            END-IF
            REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Erro ao atualizar conta " WS-ACC-ID
+           END-REWRITE
            CLOSE ACCOUNTS-FILE
 
        *> Registrar transacao
            OPEN EXTEND TRANSACTIONS-FILE
            MOVE WS-ACC-ID TO TRANS-ACC-ID
+           MOVE WS-ACC-CURRENCY TO TRANS-CURRENCY
+           MOVE WS-ACC-BRANCH TO TRANS-BRANCH
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE WS-TRANS-TYPE TO TRANS-TYPE
            MOVE FUNCTION CURRENT-DATE(1:10) TO TRANS-DATE
@@ -176,11 +295,37 @@
            CLOSE TRANSACTIONS-FILE
            DISPLAY "Transacao realizada com sucesso!".
 
+       CHECK-DAILY-LIMIT.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE
+           MOVE 0 TO WS-WITHDRAWN-TODAY
+           MOVE 'N' TO WS-EOF-LIMIT
+           OPEN INPUT TRANSACTIONS-FILE
+           IF WS-TRANS-FILE-STATUS = "35"
+               MOVE 'Y' TO WS-EOF-LIMIT
+           END-IF
+           PERFORM UNTIL WS-EOF-LIMIT = 'Y'
+               READ TRANSACTIONS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-LIMIT
+                   NOT AT END
+                       IF TRANS-ACC-ID = WS-ACC-ID
+                          AND TRANS-DATE(1:8) = WS-CURRENT-DATE(1:8)
+                          AND TRANS-TYPE = "Levantamento"
+                           ADD TRANS-AMOUNT TO WS-WITHDRAWN-TODAY
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-TRANS-FILE-STATUS NOT = "35"
+               CLOSE TRANSACTIONS-FILE
+           END-IF.
+
        VIEW-TRANSACTIONS.
            DISPLAY "Digite ID da conta: "
            ACCEPT WS-ACC-ID
            OPEN INPUT TRANSACTIONS-FILE
            MOVE 'N' TO WS-EOF-TRANS
+           IF WS-TRANS-FILE-STATUS = "35"
+               MOVE 'Y' TO WS-EOF-TRANS
+           END-IF
            PERFORM UNTIL WS-EOF-TRANS = 'Y'
                READ TRANSACTIONS-FILE
                    AT END MOVE 'Y' TO WS-EOF-TRANS
@@ -190,31 +335,155 @@
                        END-IF
                END-READ
            END-PERFORM
-           CLOSE TRANSACTIONS-FILE.
+           IF WS-TRANS-FILE-STATUS NOT = "35"
+               CLOSE TRANSACTIONS-FILE
+           END-IF.
 
+      *> Replays ACCOUNTS-FILE into a formatted, column-aligned report
+      *> file (account_statement.txt) with headers and per-page totals,
+      *> suitable for printing or handing to an auditor, instead of a
+      *> scrolling console dump.
        LIST-ACCOUNTS.
-           OPEN INPUT ACCOUNTS-FILE
+           PERFORM OPEN-ACCOUNTS-FILE
+           OPEN OUTPUT ACCOUNTS-REPORT-FILE
+           MOVE 0 TO WS-RPT-PAGE-NUM
+           MOVE 0 TO WS-RPT-LINE-COUNT
+           MOVE 0 TO WS-RPT-PAGE-TOTAL
+           MOVE 0 TO WS-RPT-GRAND-TOTAL
+           MOVE 0 TO WS-RPT-ACC-COUNT
+           PERFORM PRINT-REPORT-HEADER
+
            MOVE 'N' TO WS-EOF-ACCOUNTS
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-ACCOUNTS
+           END-START
            PERFORM UNTIL WS-EOF-ACCOUNTS = 'Y'
-               READ ACCOUNTS-FILE
+               READ ACCOUNTS-FILE NEXT RECORD
                    AT END MOVE 'Y' TO WS-EOF-ACCOUNTS
                    NOT AT END
-                       DISPLAY "ID: " ACC-ID " Titular: " ACC-NAME " Saldo: " ACC-BALANCE
+                       PERFORM PRINT-ACCOUNT-LINE
                END-READ
            END-PERFORM
-           CLOSE ACCOUNTS-FILE.
+           PERFORM PRINT-PAGE-TOTAL
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "TOTAL GERAL - " WS-RPT-ACC-COUNT " conta(s) - Saldo: "
+                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE WS-RPT-GRAND-TOTAL TO WS-RPT-BALANCE
+           MOVE SPACES TO REPORT-LINE
+           STRING "  " WS-RPT-BALANCE DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           CLOSE ACCOUNTS-REPORT-FILE
+           CLOSE ACCOUNTS-FILE
+           DISPLAY "Relatorio gravado em account_statement.txt".
+
+      *> Column headers, repeated at the top of every page.
+       PRINT-REPORT-HEADER.
+           ADD 1 TO WS-RPT-PAGE-NUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "EXTRATO DE CONTAS - Pagina " DELIMITED BY SIZE
+                  WS-RPT-PAGE-NUM DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE "ID    TITULAR                          SALDO         ESTADO"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-RPT-LINE-COUNT.
+
+      *> One detail line per account, breaking to a new page (with a
+      *> running page total) once WS-RPT-LINES-PP lines have printed.
+       PRINT-ACCOUNT-LINE.
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PP
+               PERFORM PRINT-PAGE-TOTAL
+               PERFORM PRINT-REPORT-HEADER
+           END-IF
+
+           MOVE ACC-ID TO WS-RPT-ID
+           MOVE ACC-NAME TO WS-RPT-NAME
+           MOVE ACC-BALANCE TO WS-RPT-BALANCE
+           IF ACC-PENDING
+               MOVE "PENDENTE" TO WS-RPT-STATUS
+           ELSE
+               IF ACC-JOINT-COUNT > 0
+                   MOVE "APROVADA/CONJUNTA" TO WS-RPT-STATUS
+               ELSE
+                   MOVE "APROVADA" TO WS-RPT-STATUS
+               END-IF
+           END-IF
+           MOVE WS-RPT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           ADD 1 TO WS-RPT-LINE-COUNT
+           ADD 1 TO WS-RPT-ACC-COUNT
+           ADD ACC-BALANCE TO WS-RPT-PAGE-TOTAL
+           ADD ACC-BALANCE TO WS-RPT-GRAND-TOTAL.
+
+      *> Prints and resets the running total for the page just finished.
+       PRINT-PAGE-TOTAL.
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-RPT-PAGE-TOTAL TO WS-RPT-BALANCE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Subtotal da pagina: " WS-RPT-BALANCE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-RPT-PAGE-TOTAL.
 
        CHECK-ACCOUNT-ID.
-           OPEN INPUT ACCOUNTS-FILE
-           MOVE 'N' TO WS-EOF-ACCOUNTS
+           PERFORM OPEN-ACCOUNTS-FILE
            MOVE 'N' TO WS-FLAG
-           PERFORM UNTIL WS-EOF-ACCOUNTS = 'Y'
-               READ ACCOUNTS-FILE
-                   AT END MOVE 'Y' TO WS-EOF-ACCOUNTS
-                   NOT AT END
-                       IF ACC-ID = WS-ACC-ID
-                           MOVE 'Y' TO WS-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM
+           MOVE WS-ACC-ID TO ACC-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FLAG
+           END-READ
            CLOSE ACCOUNTS-FILE.
+
+      *> Maker/checker approval step for CREATE-ACCOUNT: a second user
+      *> enters the approver password and the account's ID to move it
+      *> from PENDING to APPROVED so TRANSACT will act on it.
+       APPROVE-ACCOUNT.
+           DISPLAY "Password de aprovador: "
+           ACCEPT WS-APPROVER-PASS
+           IF WS-APPROVER-PASS NOT = WS-APPROVER-EXPECTED
+               DISPLAY "Password de aprovador invalida."
+               EXIT PARAGRAPH.
+           DISPLAY "Digite ID da conta a aprovar: "
+           ACCEPT WS-ACC-ID
+           PERFORM OPEN-ACCOUNTS-FILE
+           MOVE 'N' TO WS-FLAG
+           MOVE WS-ACC-ID TO ACC-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FLAG
+           END-READ
+           IF WS-FLAG = 'N'
+               DISPLAY "Conta nao encontrada."
+               CLOSE ACCOUNTS-FILE
+               EXIT PARAGRAPH.
+           IF ACC-APPROVED
+               DISPLAY "Conta ja esta aprovada."
+               CLOSE ACCOUNTS-FILE
+               EXIT PARAGRAPH.
+           MOVE 'A' TO ACC-STATUS
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "Erro ao aprovar conta " WS-ACC-ID
+           END-REWRITE
+           CLOSE ACCOUNTS-FILE
+           DISPLAY "Conta aprovada com sucesso!".
