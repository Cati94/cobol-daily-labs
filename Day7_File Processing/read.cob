@@ -10,7 +10,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD PIC A(50).
+       COPY "CUSTOMER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS PIC XX.
@@ -23,7 +23,7 @@
                READ CUSTOMER-FILE
                    AT END MOVE "10" TO WS-FILE-STATUS
                    NOT AT END
-                       DISPLAY CUSTOMER-RECORD
+                       DISPLAY CUST-ID " " CUST-NAME " " CUST-EMAIL
                END-READ
            END-PERFORM
            CLOSE CUSTOMER-FILE
