@@ -5,6 +5,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT CUSTOMER-TEMP ASSIGN TO "customers.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-CSV-FILE ASSIGN TO "customers.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -16,34 +23,56 @@
            05 CUSTOMER-NAME   PIC A(20).
            05 CUSTOMER-EMAIL  PIC A(30).
 
+       FD CUSTOMER-TEMP.
+       01 CUSTOMER-TEMP-RECORD.
+           05 CTMP-ID         PIC 9(3).
+           05 CTMP-NAME       PIC A(20).
+           05 CTMP-EMAIL      PIC A(30).
+
+       FD CUSTOMER-CSV-FILE.
+       01 CUSTOMER-CSV-LINE   PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 MENU-OPTION      PIC 9.
+       01 WS-CUSTOMER-STATUS PIC XX.
        01 EOF-FLAG         PIC A VALUE "N".
        01 WS-SEARCH-ID     PIC 9(3).
+       01 WS-FOUND         PIC A VALUE "N".
+       01 WS-NEW-ID        PIC 9(3).
+       01 WS-NEW-NAME      PIC A(20).
+       01 WS-NEW-EMAIL     PIC A(30).
 
        PROCEDURE DIVISION.
 
 *>-----------------------------
-*> Criar arquivo se não existir
+*> Criar arquivo se nao existir (sem apagar o que ja la estiver)
 *>-----------------------------
 INITIALIZE-FILE.
-       OPEN OUTPUT CUSTOMER-FILE
-       CLOSE CUSTOMER-FILE.
+       OPEN I-O CUSTOMER-FILE
+       IF WS-CUSTOMER-STATUS = "35"
+           OPEN OUTPUT CUSTOMER-FILE
+           CLOSE CUSTOMER-FILE
+       ELSE
+           CLOSE CUSTOMER-FILE
+       END-IF.
 
 *>-----------------------------
 *> Menu principal
 *>-----------------------------
 MAIN-MENU.
        PERFORM INITIALIZE-FILE
-       PERFORM UNTIL MENU-OPTION = 4
+       PERFORM UNTIL MENU-OPTION = 7
 
            DISPLAY " "
            DISPLAY "==== CUSTOMER MANAGER ===="
            DISPLAY "1 - Add Customer"
            DISPLAY "2 - List Customers"
            DISPLAY "3 - Search Customer"
-           DISPLAY "4 - Exit"
+           DISPLAY "4 - Update Customer"
+           DISPLAY "5 - Delete Customer"
+           DISPLAY "6 - Export Customers to CSV"
+           DISPLAY "7 - Exit"
            DISPLAY "Option: "
 
            ACCEPT MENU-OPTION
@@ -55,6 +84,12 @@ MAIN-MENU.
                    PERFORM LIST-CUSTOMERS
                WHEN 3
                    PERFORM SEARCH-CUSTOMER
+               WHEN 4
+                   PERFORM UPDATE-CUSTOMER
+               WHEN 5
+                   PERFORM DELETE-CUSTOMER
+               WHEN 6
+                   PERFORM EXPORT-CUSTOMERS-CSV
            END-EVALUATE
 
        END-PERFORM.
@@ -66,22 +101,51 @@ MAIN-MENU.
 *> Adicionar cliente
 *>-----------------------------
 ADD-CUSTOMER.
-       OPEN EXTEND CUSTOMER-FILE
-
        DISPLAY "Customer ID (3 digits): "
-       ACCEPT CUSTOMER-ID
+       ACCEPT WS-NEW-ID
 
        DISPLAY "Customer Name: "
-       ACCEPT CUSTOMER-NAME
+       ACCEPT WS-NEW-NAME
 
        DISPLAY "Customer Email: "
-       ACCEPT CUSTOMER-EMAIL
+       ACCEPT WS-NEW-EMAIL
 
-       WRITE CUSTOMER-RECORD
+       PERFORM CHECK-DUPLICATE-EMAIL
 
-       CLOSE CUSTOMER-FILE
+       IF WS-FOUND = "Y"
+           DISPLAY "A customer with that email already exists."
+       ELSE
+           MOVE WS-NEW-ID TO CUSTOMER-ID
+           MOVE WS-NEW-NAME TO CUSTOMER-NAME
+           MOVE WS-NEW-EMAIL TO CUSTOMER-EMAIL
+           OPEN EXTEND CUSTOMER-FILE
+           WRITE CUSTOMER-RECORD
+           CLOSE CUSTOMER-FILE
+           DISPLAY "Customer saved."
+       END-IF
+       .
+
+*>-----------------------------
+*> Verificar email duplicado
+*>-----------------------------
+CHECK-DUPLICATE-EMAIL.
+       MOVE "N" TO EOF-FLAG
+       MOVE "N" TO WS-FOUND
+       OPEN INPUT CUSTOMER-FILE
 
-       DISPLAY "Customer saved."
+       PERFORM UNTIL EOF-FLAG = "Y"
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                   IF CUSTOMER-EMAIL = WS-NEW-EMAIL
+                       MOVE "Y" TO WS-FOUND
+                       MOVE "Y" TO EOF-FLAG
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE CUSTOMER-FILE
        .
 
 *>-----------------------------
@@ -135,3 +199,131 @@ SEARCH-CUSTOMER.
 
        CLOSE CUSTOMER-FILE
        .
+
+*>-----------------------------
+*> Atualizar cliente (reescreve via ficheiro temporario, pois
+*> customers.dat e sequencial sem acesso direto)
+*>-----------------------------
+UPDATE-CUSTOMER.
+       DISPLAY "Enter ID to update (3 digits): "
+       ACCEPT WS-SEARCH-ID
+
+       DISPLAY "New Name: "
+       ACCEPT WS-NEW-NAME
+
+       DISPLAY "New Email: "
+       ACCEPT WS-NEW-EMAIL
+
+       MOVE "N" TO WS-FOUND
+       MOVE "N" TO EOF-FLAG
+       OPEN INPUT CUSTOMER-FILE
+       OPEN OUTPUT CUSTOMER-TEMP
+
+       PERFORM UNTIL EOF-FLAG = "Y"
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                   MOVE SPACES TO CUSTOMER-TEMP-RECORD
+                   IF CUSTOMER-ID = WS-SEARCH-ID
+                       MOVE "Y" TO WS-FOUND
+                       MOVE CUSTOMER-ID TO CTMP-ID
+                       MOVE WS-NEW-NAME TO CTMP-NAME
+                       MOVE WS-NEW-EMAIL TO CTMP-EMAIL
+                   ELSE
+                       MOVE CUSTOMER-ID TO CTMP-ID
+                       MOVE CUSTOMER-NAME TO CTMP-NAME
+                       MOVE CUSTOMER-EMAIL TO CTMP-EMAIL
+                   END-IF
+                   WRITE CUSTOMER-TEMP-RECORD
+           END-READ
+       END-PERFORM
+
+       CLOSE CUSTOMER-FILE
+       CLOSE CUSTOMER-TEMP
+
+       IF WS-FOUND = "Y"
+           CALL "SYSTEM" USING "mv customers.tmp customers.dat"
+           DISPLAY "Customer updated."
+       ELSE
+           CALL "SYSTEM" USING "rm -f customers.tmp"
+           DISPLAY "Customer not found."
+       END-IF
+       .
+
+*>-----------------------------
+*> Apagar cliente (reescreve via ficheiro temporario, omitindo
+*> o registo correspondente)
+*>-----------------------------
+DELETE-CUSTOMER.
+       DISPLAY "Enter ID to delete (3 digits): "
+       ACCEPT WS-SEARCH-ID
+
+       MOVE "N" TO WS-FOUND
+       MOVE "N" TO EOF-FLAG
+       OPEN INPUT CUSTOMER-FILE
+       OPEN OUTPUT CUSTOMER-TEMP
+
+       PERFORM UNTIL EOF-FLAG = "Y"
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                   IF CUSTOMER-ID = WS-SEARCH-ID
+                       MOVE "Y" TO WS-FOUND
+                   ELSE
+                       MOVE SPACES TO CUSTOMER-TEMP-RECORD
+                       MOVE CUSTOMER-ID TO CTMP-ID
+                       MOVE CUSTOMER-NAME TO CTMP-NAME
+                       MOVE CUSTOMER-EMAIL TO CTMP-EMAIL
+                       WRITE CUSTOMER-TEMP-RECORD
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE CUSTOMER-FILE
+       CLOSE CUSTOMER-TEMP
+
+       IF WS-FOUND = "Y"
+           CALL "SYSTEM" USING "mv customers.tmp customers.dat"
+           DISPLAY "Customer deleted."
+       ELSE
+           CALL "SYSTEM" USING "rm -f customers.tmp"
+           DISPLAY "Customer not found."
+       END-IF
+       .
+
+*>-----------------------------
+*> Exportar clientes para CSV
+*>-----------------------------
+EXPORT-CUSTOMERS-CSV.
+       MOVE "N" TO EOF-FLAG
+       OPEN INPUT CUSTOMER-FILE
+       OPEN OUTPUT CUSTOMER-CSV-FILE
+
+       MOVE "ID,NAME,EMAIL" TO CUSTOMER-CSV-LINE
+       WRITE CUSTOMER-CSV-LINE
+
+       PERFORM UNTIL EOF-FLAG = "Y"
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                   MOVE SPACES TO CUSTOMER-CSV-LINE
+                   STRING
+                       CUSTOMER-ID                       DELIMITED BY SIZE
+                       ","                                DELIMITED BY SIZE
+                       FUNCTION TRIM(CUSTOMER-NAME)       DELIMITED BY SIZE
+                       ","                                DELIMITED BY SIZE
+                       FUNCTION TRIM(CUSTOMER-EMAIL)      DELIMITED BY SIZE
+                       INTO CUSTOMER-CSV-LINE
+                   END-STRING
+                   WRITE CUSTOMER-CSV-LINE
+           END-READ
+       END-PERFORM
+
+       CLOSE CUSTOMER-FILE
+       CLOSE CUSTOMER-CSV-FILE
+
+       DISPLAY "Customers exported to customers.csv."
+       .
