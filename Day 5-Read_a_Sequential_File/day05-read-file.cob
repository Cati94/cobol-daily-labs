@@ -6,12 +6,12 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE
                ASSIGN TO "customers.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD        PIC X(100).
+       COPY "CUSTOMER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG               PIC X VALUE "N".
@@ -29,7 +29,7 @@
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       DISPLAY CUSTOMER-RECORD
+                       DISPLAY CUST-ID " " CUST-NAME " " CUST-EMAIL
                END-READ
            END-PERFORM
 
