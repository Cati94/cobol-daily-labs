@@ -9,86 +9,392 @@
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT POSITIVE-FILE ASSIGN TO "accounts_positive.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POS-STATUS.
 
            SELECT NEGATIVE-FILE ASSIGN TO "accounts_negative.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEG-STATUS.
 
            SELECT ALERT-FILE ASSIGN TO "accounts_alert.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+           SELECT DORMANT-FILE ASSIGN TO "accounts_dormant.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DORM-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "accounts_filter_summary.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> Records how many INPUT-FILE records had been filtered as of
+      *> the last checkpoint (plus the running counts/totals), so a
+      *> run interrupted partway through a large file can resume
+      *> close to where it left off instead of starting over.
+           SELECT FILTER-CHECKPOINT-FILE ASSIGN TO "filter_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FCKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
+      *> Layout must match MERGE-ACCOUNTS's MERGED-RECORD, since this
+      *> file is normally accounts_merged.dat straight off that step.
        FD INPUT-FILE.
        01 INPUT-RECORD.
            05 IN-ID       PIC 9(4).
            05 FILLER      PIC X.
            05 IN-BAL      PIC S9(6).
+           05 FILLER      PIC X.
+           05 IN-NAME     PIC A(20).
 
        FD POSITIVE-FILE.
        01 POS-RECORD.
            05 POS-ID      PIC 9(4).
            05 FILLER      PIC X VALUE SPACE.
            05 POS-BAL     PIC S9(6).
+           05 FILLER      PIC X VALUE SPACE.
+           05 POS-NAME    PIC A(20).
 
        FD NEGATIVE-FILE.
        01 NEG-RECORD.
            05 NEG-ID      PIC 9(4).
            05 FILLER      PIC X VALUE SPACE.
            05 NEG-BAL     PIC S9(6).
+           05 FILLER      PIC X VALUE SPACE.
+           05 NEG-NAME    PIC A(20).
 
        FD ALERT-FILE.
        01 ALERT-RECORD.
            05 ALERT-ID    PIC 9(4).
            05 FILLER      PIC X VALUE SPACE.
            05 ALERT-BAL   PIC S9(6).
+           05 FILLER      PIC X VALUE SPACE.
+           05 ALERT-NAME  PIC A(20).
+
+       FD DORMANT-FILE.
+       01 DORMANT-RECORD.
+           05 DORM-ID     PIC 9(4).
+           05 FILLER      PIC X VALUE SPACE.
+           05 DORM-BAL    PIC S9(6).
+           05 FILLER      PIC X VALUE SPACE.
+           05 DORM-NAME   PIC A(20).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-LINE PIC X(60).
+
+       FD FILTER-CHECKPOINT-FILE.
+       01 FCKPT-LINE.
+           05 FCKPT-READ-COUNT  PIC 9(7).
+           05 FILLER            PIC X.
+           05 FCKPT-COUNT-POS   PIC 9(5).
+           05 FILLER            PIC X.
+           05 FCKPT-COUNT-NEG   PIC 9(5).
+           05 FILLER            PIC X.
+           05 FCKPT-COUNT-ALERT PIC 9(5).
+           05 FILLER            PIC X.
+           05 FCKPT-COUNT-DORM  PIC 9(5).
+           05 FILLER            PIC X.
+           05 FCKPT-TOTAL-POS   PIC S9(9).
+           05 FILLER            PIC X.
+           05 FCKPT-TOTAL-NEG   PIC S9(9).
+           05 FILLER            PIC X.
+           05 FCKPT-TOTAL-BAL   PIC S9(9).
 
        WORKING-STORAGE SECTION.
 
        01 EOF-FLAG       PIC X VALUE 'N'.
+      *> Configurable risk thresholds -- an account below WS-ALERT
+      *> threshold is flagged for review; one at exactly the dormant
+      *> threshold (normally zero) is bucketed as dormant.
+       01 WS-ALERT-THRESHOLD  PIC S9(6) VALUE -100.
+       01 WS-DORMANT-THRESHOLD PIC S9(6) VALUE 0.
+       01 WS-COUNT-POS    PIC 9(5) VALUE 0.
+       01 WS-COUNT-NEG    PIC 9(5) VALUE 0.
+       01 WS-COUNT-ALERT  PIC 9(5) VALUE 0.
+       01 WS-COUNT-DORM   PIC 9(5) VALUE 0.
+       01 WS-TOTAL-POS    PIC S9(9) VALUE 0.
+       01 WS-TOTAL-NEG    PIC S9(9) VALUE 0.
+       01 WS-TOTAL-BAL    PIC S9(9) VALUE 0.
+       01 WS-SUMMARY-NUM  PIC -(8)9.
+
+      *> Checkpoint/resume support: WS-FCKPT-INTERVAL controls how many
+      *> filter-loop iterations pass between checkpoints.
+       01 WS-FCKPT-STATUS      PIC XX.
+       01 WS-POS-STATUS        PIC XX.
+       01 WS-NEG-STATUS        PIC XX.
+       01 WS-ALERT-STATUS      PIC XX.
+       01 WS-DORM-STATUS       PIC XX.
+       01 WS-FCKPT-READ-COUNT  PIC 9(7) VALUE 0.
+       01 WS-INPUT-READ-COUNT  PIC 9(7) VALUE 0.
+       01 WS-SINCE-FCKPT       PIC 9(3) VALUE 0.
+       01 WS-FCKPT-INTERVAL    PIC 9(3) VALUE 500.
+       01 WS-RESUMING          PIC X VALUE 'N'.
+       01 WS-SKIP-IDX          PIC 9(7) VALUE 0.
+
+      *> Set by DAYEND-BATCH (DISPLAY ... UPON ENVIRONMENT-NAME/VALUE)
+      *> before CALLing this program unattended, so the interactive
+      *> ACCEPT below -- which would otherwise read EOF as 0 on a
+      *> closed/redirected stdin -- is skipped in favour of the
+      *> compiled-in default or an explicit override.
+       01 WS-BATCH-MODE       PIC X(1).
+       01 WS-BATCH-THRESHOLD  PIC X(7).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           ACCEPT WS-BATCH-MODE FROM ENVIRONMENT "DAYEND_BATCH_MODE"
+           IF WS-BATCH-MODE = "Y"
+               ACCEPT WS-BATCH-THRESHOLD
+                   FROM ENVIRONMENT "FILTER_ALERT_THRESHOLD"
+               IF WS-BATCH-THRESHOLD NOT = SPACES
+                   IF FUNCTION TEST-NUMVAL(WS-BATCH-THRESHOLD) = 0
+                       MOVE FUNCTION NUMVAL(WS-BATCH-THRESHOLD)
+                           TO WS-ALERT-THRESHOLD
+                   ELSE
+                       DISPLAY "FILTER_ALERT_THRESHOLD invalido - a "
+                               "usar valor por omissao."
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Limite de alerta (contas abaixo deste valor, "
+                       "por omissao -100):"
+               ACCEPT WS-ALERT-THRESHOLD
+           END-IF
+
+           PERFORM READ-FILTER-CHECKPOINT
+
+           IF WS-FCKPT-READ-COUNT > 0
+               MOVE 'Y' TO WS-RESUMING
+           END-IF
+
            OPEN INPUT INPUT-FILE
-                OUTPUT POSITIVE-FILE NEGATIVE-FILE ALERT-FILE
+           OPEN OUTPUT SUMMARY-FILE
+
+           IF WS-RESUMING = 'Y'
+               DISPLAY "RESUMING FILTER FROM CHECKPOINT (LIDOS="
+                       WS-FCKPT-READ-COUNT ")"
+               PERFORM OPEN-BUCKET-FILES-EXTEND
+               PERFORM SKIP-INPUT-RECORDS
+           ELSE
+               OPEN OUTPUT POSITIVE-FILE NEGATIVE-FILE ALERT-FILE
+                           DORMANT-FILE
+           END-IF
 
            PERFORM READ-INPUT
 
            PERFORM UNTIL EOF-FLAG = 'Y'
 
-               IF IN-BAL > 0
-                   MOVE IN-ID TO POS-ID
-                   MOVE IN-BAL TO POS-BAL
-                   WRITE POS-RECORD
+               ADD IN-BAL TO WS-TOTAL-BAL
 
+               IF IN-BAL = WS-DORMANT-THRESHOLD
+                   MOVE SPACES TO DORMANT-RECORD
+                   MOVE IN-ID TO DORM-ID
+                   MOVE IN-BAL TO DORM-BAL
+                   MOVE IN-NAME TO DORM-NAME
+                   WRITE DORMANT-RECORD
+                   ADD 1 TO WS-COUNT-DORM
                ELSE
-                   IF IN-BAL < 0
+                   IF IN-BAL > 0
+                       MOVE SPACES TO POS-RECORD
+                       MOVE IN-ID TO POS-ID
+                       MOVE IN-BAL TO POS-BAL
+                       MOVE IN-NAME TO POS-NAME
+                       WRITE POS-RECORD
+                       ADD 1 TO WS-COUNT-POS
+                       ADD IN-BAL TO WS-TOTAL-POS
+                   ELSE
+                       MOVE SPACES TO NEG-RECORD
                        MOVE IN-ID TO NEG-ID
                        MOVE IN-BAL TO NEG-BAL
+                       MOVE IN-NAME TO NEG-NAME
                        WRITE NEG-RECORD
+                       ADD 1 TO WS-COUNT-NEG
+                       ADD IN-BAL TO WS-TOTAL-NEG
                    END-IF
                END-IF
 
-               IF IN-BAL < -100
+               IF IN-BAL < WS-ALERT-THRESHOLD
+                   MOVE SPACES TO ALERT-RECORD
                    MOVE IN-ID TO ALERT-ID
                    MOVE IN-BAL TO ALERT-BAL
+                   MOVE IN-NAME TO ALERT-NAME
                    WRITE ALERT-RECORD
+                   ADD 1 TO WS-COUNT-ALERT
                END-IF
 
+               PERFORM CHECK-FILTER-CHECKPOINT
                PERFORM READ-INPUT
 
            END-PERFORM
 
+           PERFORM WRITE-SUMMARY
+
            CLOSE INPUT-FILE POSITIVE-FILE NEGATIVE-FILE ALERT-FILE
+                 DORMANT-FILE SUMMARY-FILE
+
+           CALL "SYSTEM" USING "rm -f filter_checkpoint.dat"
 
            DISPLAY "FILTER COMPLETED"
 
-           STOP RUN.
+           GOBACK.
 
        READ-INPUT.
            READ INPUT-FILE
                AT END MOVE 'Y' TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-INPUT-READ-COUNT
            END-READ.
+
+      *>-----------------------------------------------------------
+      *> Reopens the four bucket files in EXTEND (append) mode when
+      *> resuming. Any bucket that never received a record before the
+      *> interrupted run (e.g. no negative balances yet) will not
+      *> exist on disk, and OPEN EXTEND on a missing file is fatal --
+      *> so each file is opened individually and, on status 35 (file
+      *> not found), created first with OPEN OUTPUT/CLOSE before the
+      *> EXTEND is retried.
+      *>-----------------------------------------------------------
+       OPEN-BUCKET-FILES-EXTEND.
+           OPEN EXTEND POSITIVE-FILE
+           IF WS-POS-STATUS = "35"
+               OPEN OUTPUT POSITIVE-FILE
+               CLOSE POSITIVE-FILE
+               OPEN EXTEND POSITIVE-FILE
+           END-IF
+
+           OPEN EXTEND NEGATIVE-FILE
+           IF WS-NEG-STATUS = "35"
+               OPEN OUTPUT NEGATIVE-FILE
+               CLOSE NEGATIVE-FILE
+               OPEN EXTEND NEGATIVE-FILE
+           END-IF
+
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+               CLOSE ALERT-FILE
+               OPEN EXTEND ALERT-FILE
+           END-IF
+
+           OPEN EXTEND DORMANT-FILE
+           IF WS-DORM-STATUS = "35"
+               OPEN OUTPUT DORMANT-FILE
+               CLOSE DORMANT-FILE
+               OPEN EXTEND DORMANT-FILE
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> Consumes INPUT-FILE records already accounted for by the
+      *> last checkpoint, so the filter loop below picks up exactly
+      *> where the interrupted run left off.
+      *>-----------------------------------------------------------
+       SKIP-INPUT-RECORDS.
+           MOVE 1 TO WS-SKIP-IDX
+           PERFORM UNTIL WS-SKIP-IDX > WS-FCKPT-READ-COUNT
+                   OR EOF-FLAG = 'Y'
+               PERFORM READ-INPUT
+               ADD 1 TO WS-SKIP-IDX
+           END-PERFORM.
+
+      *>-----------------------------------------------------------
+      *> Every WS-FCKPT-INTERVAL filter-loop iterations, records how
+      *> many INPUT-FILE records -- and the running counts/totals --
+      *> have been processed so far.
+      *>-----------------------------------------------------------
+       CHECK-FILTER-CHECKPOINT.
+           ADD 1 TO WS-SINCE-FCKPT
+           IF WS-SINCE-FCKPT >= WS-FCKPT-INTERVAL
+               MOVE 0 TO WS-SINCE-FCKPT
+               PERFORM WRITE-FILTER-CHECKPOINT
+           END-IF.
+
+       READ-FILTER-CHECKPOINT.
+           MOVE 0 TO WS-FCKPT-READ-COUNT
+           OPEN INPUT FILTER-CHECKPOINT-FILE
+           IF WS-FCKPT-STATUS = "00"
+               READ FILTER-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE FCKPT-READ-COUNT TO WS-FCKPT-READ-COUNT
+                       MOVE FCKPT-READ-COUNT TO WS-INPUT-READ-COUNT
+                       MOVE FCKPT-COUNT-POS  TO WS-COUNT-POS
+                       MOVE FCKPT-COUNT-NEG  TO WS-COUNT-NEG
+                       MOVE FCKPT-COUNT-ALERT TO WS-COUNT-ALERT
+                       MOVE FCKPT-COUNT-DORM TO WS-COUNT-DORM
+                       MOVE FCKPT-TOTAL-POS  TO WS-TOTAL-POS
+                       MOVE FCKPT-TOTAL-NEG  TO WS-TOTAL-NEG
+                       MOVE FCKPT-TOTAL-BAL  TO WS-TOTAL-BAL
+               END-READ
+               CLOSE FILTER-CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-FILTER-CHECKPOINT.
+           OPEN OUTPUT FILTER-CHECKPOINT-FILE
+           MOVE SPACES TO FCKPT-LINE
+           MOVE WS-INPUT-READ-COUNT TO FCKPT-READ-COUNT
+           MOVE WS-COUNT-POS        TO FCKPT-COUNT-POS
+           MOVE WS-COUNT-NEG        TO FCKPT-COUNT-NEG
+           MOVE WS-COUNT-ALERT      TO FCKPT-COUNT-ALERT
+           MOVE WS-COUNT-DORM       TO FCKPT-COUNT-DORM
+           MOVE WS-TOTAL-POS        TO FCKPT-TOTAL-POS
+           MOVE WS-TOTAL-NEG        TO FCKPT-TOTAL-NEG
+           MOVE WS-TOTAL-BAL        TO FCKPT-TOTAL-BAL
+           WRITE FCKPT-LINE
+           CLOSE FILTER-CHECKPOINT-FILE.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Contas positivas: " DELIMITED BY SIZE
+                  WS-COUNT-POS DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-TOTAL-POS TO WS-SUMMARY-NUM
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  Total positivo: " DELIMITED BY SIZE
+                  WS-SUMMARY-NUM DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Contas negativas: " DELIMITED BY SIZE
+                  WS-COUNT-NEG DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-TOTAL-NEG TO WS-SUMMARY-NUM
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  Total negativo: " DELIMITED BY SIZE
+                  WS-SUMMARY-NUM DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Contas dormentes (saldo = " DELIMITED BY SIZE
+                  WS-DORMANT-THRESHOLD DELIMITED BY SIZE
+                  "): " DELIMITED BY SIZE
+                  WS-COUNT-DORM DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Contas em alerta (saldo < " DELIMITED BY SIZE
+                  WS-ALERT-THRESHOLD DELIMITED BY SIZE
+                  "): " DELIMITED BY SIZE
+                  WS-COUNT-ALERT DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE
+
+           MOVE WS-TOTAL-BAL TO WS-SUMMARY-NUM
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Saldo total de todas as contas: " DELIMITED BY SIZE
+                  WS-SUMMARY-NUM DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-LINE.
