@@ -1,21 +1,61 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FUNCIONARIOS-FILE ASSIGN TO "funcionarios.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FUNC-STATUS.
+
+           SELECT RECIBOS-FILE ASSIGN TO "recibos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECIBOS-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FUNCIONARIOS-FILE.
+       01 FUNCIONARIO-LINHA        PIC X(40).
+
+       FD RECIBOS-FILE.
+       01 RECIBO-LINHA             PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       
+
        01 WS-OPCAO              PIC X VALUE "S".
 
+      *> Modo de execucao: "I" interativo (por omissao), "L" para
+      *> processar todos os funcionarios a partir de funcionarios.dat.
+       01 WS-MODO               PIC X VALUE "I".
+       01 WS-FUNC-STATUS        PIC XX.
+       01 WS-RECIBOS-STATUS     PIC XX.
+       01 WS-BATCH-EOF          PIC X VALUE "N".
+
        
        01 WS-NOME               PIC X(30).
        01 WS-SALARIO-BRUTO      PIC 9(6)V99.
 
-       
-       01 WS-TAXA-IRS           PIC 9(3)V99 VALUE 23.00.
+
        01 WS-TAXA-SS            PIC 9(3)V99 VALUE 11.00.
 
-       
+      *> Escaloes de IRS, configuraveis no arranque do programa.
+      *> Por omissao: ate 1000 isento de escalao superior, depois
+      *> 15% ate 2000, 23% ate 3500, 35% acima disso.
+       01 WS-ESCALAO-1-LIMITE   PIC 9(6)V99 VALUE 1000.00.
+       01 WS-ESCALAO-1-TAXA     PIC 9(3)V99 VALUE 15.00.
+       01 WS-ESCALAO-2-LIMITE   PIC 9(6)V99 VALUE 2000.00.
+       01 WS-ESCALAO-2-TAXA     PIC 9(3)V99 VALUE 23.00.
+       01 WS-ESCALAO-3-LIMITE   PIC 9(6)V99 VALUE 3500.00.
+       01 WS-ESCALAO-3-TAXA     PIC 9(3)V99 VALUE 30.00.
+       01 WS-ESCALAO-4-TAXA     PIC 9(3)V99 VALUE 35.00.
+
+       01 WS-CONFIGURAR         PIC X VALUE "N".
+
+
        01 WS-DESCONTO-IRS       PIC 9(6)V99 VALUE 0.
        01 WS-DESCONTO-SS        PIC 9(6)V99 VALUE 0.
 
@@ -26,17 +66,95 @@
 
        MAIN-PROGRAM.
 
-           PERFORM UNTIL WS-OPCAO = "N"
+           DISPLAY "Configurar escaloes de IRS? (S/N, por omissao N)"
+           ACCEPT WS-CONFIGURAR
 
-               PERFORM LER-DADOS
-               PERFORM CALCULAR-SALARIO
-               PERFORM MOSTRAR-RECIBO
-               PERFORM PERGUNTAR-CONTINUAR
+           IF WS-CONFIGURAR = "s"
+               MOVE "S" TO WS-CONFIGURAR
+           END-IF
 
-           END-PERFORM
+           IF WS-CONFIGURAR = "S"
+               PERFORM CONFIGURAR-ESCALOES
+           END-IF
+
+           DISPLAY "Modo de execucao: (I)nterativo ou (L)ote a partir "
+                   "de ficheiro? (por omissao I)"
+           ACCEPT WS-MODO
+
+           IF WS-MODO = "l"
+               MOVE "L" TO WS-MODO
+           END-IF
+
+           IF WS-MODO = "L"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM UNTIL WS-OPCAO = "N"
+
+                   PERFORM LER-DADOS
+                   PERFORM CALCULAR-SALARIO
+                   PERFORM MOSTRAR-RECIBO
+                   PERFORM PERGUNTAR-CONTINUAR
+
+               END-PERFORM
+           END-IF
 
            STOP RUN.
 
+      *>-----------------------------------------------------------
+      *> Le todos os funcionarios de funcionarios.dat (uma linha por
+      *> funcionario: "NOME SALARIO", separados por espacos), calcula
+      *> o recibo de cada um e grava os resultados em recibos.txt.
+      *>-----------------------------------------------------------
+       PROCESSAR-LOTE.
+
+           OPEN INPUT FUNCIONARIOS-FILE
+           IF WS-FUNC-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FUNCIONARIOS.DAT: " WS-FUNC-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RECIBOS-FILE
+           IF WS-RECIBOS-STATUS NOT = "00"
+               DISPLAY "ERRO AO CRIAR RECIBOS.TXT: " WS-RECIBOS-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE "N" TO WS-BATCH-EOF
+
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ FUNCIONARIOS-FILE
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       UNSTRING FUNCIONARIO-LINHA DELIMITED BY SPACE
+                           INTO WS-NOME WS-SALARIO-BRUTO
+                       END-UNSTRING
+                       PERFORM CALCULAR-SALARIO
+                       PERFORM MOSTRAR-RECIBO
+                       PERFORM GRAVAR-RECIBO
+               END-READ
+           END-PERFORM
+
+           CLOSE FUNCIONARIOS-FILE
+           CLOSE RECIBOS-FILE.
+
+       GRAVAR-RECIBO.
+
+           MOVE SPACES TO RECIBO-LINHA
+           STRING
+               WS-NOME         DELIMITED BY SIZE
+               " BRUTO:"       DELIMITED BY SIZE
+               WS-SALARIO-BRUTO   DELIMITED BY SIZE
+               " IRS:"         DELIMITED BY SIZE
+               WS-DESCONTO-IRS DELIMITED BY SIZE
+               " SS:"          DELIMITED BY SIZE
+               WS-DESCONTO-SS  DELIMITED BY SIZE
+               " LIQUIDO:"     DELIMITED BY SIZE
+               WS-SALARIO-LIQUIDO DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           END-STRING
+           WRITE RECIBO-LINHA.
+
        LER-DADOS.
 
            DISPLAY "Nome do funcionario:"
@@ -45,10 +163,42 @@
            DISPLAY "Salario bruto:"
            ACCEPT WS-SALARIO-BRUTO.
 
+       CONFIGURAR-ESCALOES.
+
+           DISPLAY "Limite do 1o escalao (isento acima):"
+           ACCEPT WS-ESCALAO-1-LIMITE
+           DISPLAY "Taxa do 1o escalao (%):"
+           ACCEPT WS-ESCALAO-1-TAXA
+
+           DISPLAY "Limite do 2o escalao:"
+           ACCEPT WS-ESCALAO-2-LIMITE
+           DISPLAY "Taxa do 2o escalao (%):"
+           ACCEPT WS-ESCALAO-2-TAXA
+
+           DISPLAY "Limite do 3o escalao:"
+           ACCEPT WS-ESCALAO-3-LIMITE
+           DISPLAY "Taxa do 3o escalao (%):"
+           ACCEPT WS-ESCALAO-3-TAXA
+
+           DISPLAY "Taxa do escalao final, acima do 3o limite (%):"
+           ACCEPT WS-ESCALAO-4-TAXA.
+
        CALCULAR-SALARIO.
 
-           COMPUTE WS-DESCONTO-IRS =
-               WS-SALARIO-BRUTO * WS-TAXA-IRS / 100
+           EVALUATE TRUE
+               WHEN WS-SALARIO-BRUTO <= WS-ESCALAO-1-LIMITE
+                   COMPUTE WS-DESCONTO-IRS ROUNDED =
+                       WS-SALARIO-BRUTO * WS-ESCALAO-1-TAXA / 100
+               WHEN WS-SALARIO-BRUTO <= WS-ESCALAO-2-LIMITE
+                   COMPUTE WS-DESCONTO-IRS ROUNDED =
+                       WS-SALARIO-BRUTO * WS-ESCALAO-2-TAXA / 100
+               WHEN WS-SALARIO-BRUTO <= WS-ESCALAO-3-LIMITE
+                   COMPUTE WS-DESCONTO-IRS ROUNDED =
+                       WS-SALARIO-BRUTO * WS-ESCALAO-3-TAXA / 100
+               WHEN OTHER
+                   COMPUTE WS-DESCONTO-IRS ROUNDED =
+                       WS-SALARIO-BRUTO * WS-ESCALAO-4-TAXA / 100
+           END-EVALUATE
 
            COMPUTE WS-DESCONTO-SS =
                WS-SALARIO-BRUTO * WS-TAXA-SS / 100
