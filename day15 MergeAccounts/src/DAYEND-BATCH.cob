@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYEND-BATCH.
+
+      *> Runs the day-end account pipeline as a single job: merges
+      *> today's updates into the account file, then filters and
+      *> summarises the merged result, without an operator having to
+      *> launch MERGE-ACCOUNTS and FILTER-ACCOUNTS separately.
+      *>
+      *> A checkpoint file records which step last completed, so a run
+      *> that is interrupted (crash, killed job, power cut) can be
+      *> restarted from where it left off instead of redoing completed
+      *> steps. The checkpoint is removed once the whole job finishes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "dayend_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE PIC 9(1).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CHECKPOINT-STATUS PIC XX.
+      *> 0 = nothing done yet, 1 = merge completed, 2 = filter done.
+       01 WS-CHECKPOINT-STEP   PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           DISPLAY "===== DAY-END BATCH: START ====="
+
+           PERFORM READ-CHECKPOINT
+
+           IF WS-CHECKPOINT-STEP >= 1
+               DISPLAY "STEP 1/2 ALREADY COMPLETE -- SKIPPING (RESTART)"
+           ELSE
+               DISPLAY "STEP 1/2: MERGE ACCOUNTS"
+               CALL "MERGE-ACCOUNTS"
+               CANCEL "MERGE-ACCOUNTS"
+               MOVE 1 TO WS-CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           IF WS-CHECKPOINT-STEP >= 2
+               DISPLAY "STEP 2/2 ALREADY COMPLETE -- SKIPPING (RESTART)"
+           ELSE
+               DISPLAY "STEP 2/2: FILTER ACCOUNTS AND SUMMARY"
+      *> Tell FILTER-ACCOUNTS it is running unattended, so it uses its
+      *> compiled-in alert threshold instead of ACCEPTing one from
+      *> stdin (which would silently read as 0 when redirected/closed).
+               DISPLAY "DAYEND_BATCH_MODE" UPON ENVIRONMENT-NAME
+               DISPLAY "Y" UPON ENVIRONMENT-VALUE
+               CALL "FILTER-ACCOUNTS"
+               CANCEL "FILTER-ACCOUNTS"
+               MOVE 2 TO WS-CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM DELETE-CHECKPOINT
+
+           DISPLAY "===== DAY-END BATCH: COMPLETE ====="
+
+           GOBACK.
+
+      *>-----------------------------------------------------------
+      *> Loads the last completed step from the checkpoint file, or
+      *> leaves WS-CHECKPOINT-STEP at 0 if no run is in progress.
+      *>-----------------------------------------------------------
+       READ-CHECKPOINT.
+
+           MOVE 0 TO WS-CHECKPOINT-STEP
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-STEP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-STEP TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       DELETE-CHECKPOINT.
+
+           CALL "SYSTEM" USING "rm -f dayend_checkpoint.dat".
