@@ -17,6 +17,19 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-MERGED-STATUS.
 
+           SELECT EXCEPTION-FILE ASSIGN TO
+                   "accounts_merge_exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+      *> Records how many OLD-FILE/UPDATE-FILE records had been
+      *> consumed as of the last checkpoint, so a run interrupted
+      *> partway through a large merge can resume close to where it
+      *> left off instead of starting the whole file over.
+           SELECT MERGE-CHECKPOINT-FILE ASSIGN TO "merge_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -25,18 +38,38 @@
            05 OLD-ID      PIC 9(4).
            05 FILLER      PIC X.
            05 OLD-BAL     PIC 9(6).
+           05 FILLER      PIC X.
+           05 OLD-NAME    PIC A(20).
 
        FD UPDATE-FILE.
        01 UPDATE-RECORD.
            05 UPD-ID      PIC 9(4).
            05 FILLER      PIC X.
            05 UPD-BAL     PIC 9(6).
+           05 FILLER      PIC X.
+           05 UPD-NAME    PIC A(20).
 
        FD MERGED-FILE.
        01 MERGED-RECORD.
            05 MERGED-ID   PIC 9(4).
            05 FILLER      PIC X.
            05 MERGED-BAL  PIC 9(6).
+           05 FILLER      PIC X.
+           05 MERGED-NAME PIC A(20).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-ID       PIC 9(4).
+           05 FILLER       PIC X.
+           05 EXC-OLD-NAME PIC A(20).
+           05 FILLER       PIC X.
+           05 EXC-UPD-NAME PIC A(20).
+
+       FD MERGE-CHECKPOINT-FILE.
+       01 CKPT-LINE.
+           05 CKPT-OLD-COUNT PIC 9(7).
+           05 FILLER         PIC X.
+           05 CKPT-UPD-COUNT PIC 9(7).
 
        WORKING-STORAGE SECTION.
 
@@ -45,27 +78,66 @@
        01 WS-OLD-STATUS      PIC XX.
        01 WS-UPDATE-STATUS   PIC XX.
        01 WS-MERGED-STATUS   PIC XX.
+       01 WS-EXCEPTION-STATUS PIC XX.
+       01 WS-EXC-COUNT       PIC 9(5) VALUE 0.
+
+      *> Checkpoint/resume support: WS-CKPT-INTERVAL controls how many
+      *> merge-loop iterations pass between checkpoints.
+       01 WS-CKPT-STATUS     PIC XX.
+       01 WS-CKPT-OLD-COUNT  PIC 9(7) VALUE 0.
+       01 WS-CKPT-UPD-COUNT  PIC 9(7) VALUE 0.
+       01 WS-OLD-READ-COUNT  PIC 9(7) VALUE 0.
+       01 WS-UPD-READ-COUNT  PIC 9(7) VALUE 0.
+       01 WS-SINCE-CKPT      PIC 9(3) VALUE 0.
+       01 WS-CKPT-INTERVAL   PIC 9(3) VALUE 500.
+       01 WS-RESUMING        PIC X VALUE 'N'.
+       01 WS-SKIP-IDX        PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM READ-MERGE-CHECKPOINT
+
+           IF WS-CKPT-OLD-COUNT > 0 OR WS-CKPT-UPD-COUNT > 0
+               MOVE 'Y' TO WS-RESUMING
+           END-IF
+
            OPEN INPUT OLD-FILE UPDATE-FILE
-                OUTPUT MERGED-FILE
 
            IF WS-OLD-STATUS NOT = "00"
                DISPLAY "ERRO AO ABRIR OLD-FILE: " WS-OLD-STATUS
-               STOP RUN
+               GOBACK
            END-IF
 
            IF WS-UPDATE-STATUS NOT = "00"
                DISPLAY "ERRO AO ABRIR UPDATE-FILE: " WS-UPDATE-STATUS
-               STOP RUN
+               GOBACK
+           END-IF
+
+           IF WS-RESUMING = 'Y'
+               DISPLAY "RESUMING MERGE FROM CHECKPOINT (OLD="
+                       WS-CKPT-OLD-COUNT " UPDATE="
+                       WS-CKPT-UPD-COUNT ")"
+               OPEN EXTEND MERGED-FILE EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT MERGED-FILE EXCEPTION-FILE
            END-IF
 
            IF WS-MERGED-STATUS NOT = "00"
-               DISPLAY "ERRO AO CRIAR MERGED-FILE: " WS-MERGED-STATUS
-               STOP RUN
+               DISPLAY "ERRO AO ABRIR MERGED-FILE: " WS-MERGED-STATUS
+               GOBACK
+           END-IF
+
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXCEPTION-FILE: "
+                       WS-EXCEPTION-STATUS
+               GOBACK
+           END-IF
+
+           IF WS-RESUMING = 'Y'
+               PERFORM SKIP-OLD-RECORDS
+               PERFORM SKIP-UPDATE-RECORDS
            END-IF
 
            PERFORM READ-OLD
@@ -84,8 +156,15 @@
                        PERFORM READ-OLD
 
                    WHEN OLD-ID = UPD-ID
+                       MOVE SPACES TO MERGED-RECORD
                        MOVE OLD-ID TO MERGED-ID
                        ADD OLD-BAL UPD-BAL GIVING MERGED-BAL
+                       IF OLD-NAME NOT = UPD-NAME
+                           PERFORM WRITE-EXCEPTION
+                           MOVE UPD-NAME TO MERGED-NAME
+                       ELSE
+                           MOVE OLD-NAME TO MERGED-NAME
+                       END-IF
                        WRITE MERGED-RECORD
                        PERFORM READ-OLD
                        PERFORM READ-UPDATE
@@ -100,30 +179,103 @@
 
                END-EVALUATE
 
+               PERFORM CHECK-MERGE-CHECKPOINT
+
            END-PERFORM
 
-           CLOSE OLD-FILE UPDATE-FILE MERGED-FILE
+           CLOSE OLD-FILE UPDATE-FILE MERGED-FILE EXCEPTION-FILE
+
+           CALL "SYSTEM" USING "rm -f merge_checkpoint.dat"
 
            DISPLAY "MERGE COMPLETED"
+           DISPLAY "EXCECOES DE NOME (nomes divergentes): "
+                   WS-EXC-COUNT
 
-           STOP RUN.
+           GOBACK.
 
        READ-OLD.
            READ OLD-FILE
                AT END MOVE 'Y' TO EOF-OLD
+               NOT AT END ADD 1 TO WS-OLD-READ-COUNT
            END-READ.
 
        READ-UPDATE.
            READ UPDATE-FILE
                AT END MOVE 'Y' TO EOF-UPDATE
+               NOT AT END ADD 1 TO WS-UPD-READ-COUNT
            END-READ.
 
+      *>-----------------------------------------------------------
+      *> Consumes OLD-FILE/UPDATE-FILE records already accounted for
+      *> by the last checkpoint, so the merge logic below picks up
+      *> exactly where the interrupted run left off.
+      *>-----------------------------------------------------------
+       SKIP-OLD-RECORDS.
+           MOVE 1 TO WS-SKIP-IDX
+           PERFORM UNTIL WS-SKIP-IDX > WS-CKPT-OLD-COUNT
+                   OR EOF-OLD = 'Y'
+               PERFORM READ-OLD
+               ADD 1 TO WS-SKIP-IDX
+           END-PERFORM.
+
+       SKIP-UPDATE-RECORDS.
+           MOVE 1 TO WS-SKIP-IDX
+           PERFORM UNTIL WS-SKIP-IDX > WS-CKPT-UPD-COUNT
+                   OR EOF-UPDATE = 'Y'
+               PERFORM READ-UPDATE
+               ADD 1 TO WS-SKIP-IDX
+           END-PERFORM.
+
+      *>-----------------------------------------------------------
+      *> Every WS-CKPT-INTERVAL merge-loop iterations, records how
+      *> many OLD-FILE/UPDATE-FILE records have been consumed so far.
+      *>-----------------------------------------------------------
+       CHECK-MERGE-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CKPT
+           IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               MOVE 0 TO WS-SINCE-CKPT
+               PERFORM WRITE-MERGE-CHECKPOINT
+           END-IF.
+
+       READ-MERGE-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-OLD-COUNT
+           MOVE 0 TO WS-CKPT-UPD-COUNT
+           OPEN INPUT MERGE-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ MERGE-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-OLD-COUNT TO WS-CKPT-OLD-COUNT
+                       MOVE CKPT-UPD-COUNT TO WS-CKPT-UPD-COUNT
+               END-READ
+               CLOSE MERGE-CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-MERGE-CHECKPOINT.
+           OPEN OUTPUT MERGE-CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-LINE
+           MOVE WS-OLD-READ-COUNT TO CKPT-OLD-COUNT
+           MOVE WS-UPD-READ-COUNT TO CKPT-UPD-COUNT
+           WRITE CKPT-LINE
+           CLOSE MERGE-CHECKPOINT-FILE.
+
        WRITE-OLD.
+           MOVE SPACES TO MERGED-RECORD
            MOVE OLD-ID TO MERGED-ID
            MOVE OLD-BAL TO MERGED-BAL
+           MOVE OLD-NAME TO MERGED-NAME
            WRITE MERGED-RECORD.
 
        WRITE-UPDATE.
+           MOVE SPACES TO MERGED-RECORD
            MOVE UPD-ID TO MERGED-ID
            MOVE UPD-BAL TO MERGED-BAL
+           MOVE UPD-NAME TO MERGED-NAME
            WRITE MERGED-RECORD.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXC-COUNT
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE OLD-ID TO EXC-ID
+           MOVE OLD-NAME TO EXC-OLD-NAME
+           MOVE UPD-NAME TO EXC-UPD-NAME
+           WRITE EXCEPTION-RECORD.
