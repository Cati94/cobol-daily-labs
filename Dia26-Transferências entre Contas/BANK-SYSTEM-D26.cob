@@ -4,30 +4,72 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> Indexed by ACC-ID so TRANSFER can look each account up
+      *> directly instead of scanning the whole file for every
+      *> transfer.
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACC-STATUS.
 
            SELECT TRANS-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+      *> Recurring/scheduled transfers: one line per standing order,
+      *> processed whenever PROCESS-DUE-SCHEDULES is run.
+           SELECT SCHEDULE-FILE ASSIGN TO "schedules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SCHED-STATUS.
+
+           SELECT SCHEDULE-TEMP-FILE ASSIGN TO "schedules.tmp"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
+      *> Transfers at or above WS-FRAUD-THRESHOLD are logged here for
+      *> manual review, in addition to going through normally.
+           SELECT FRAUD-FILE ASSIGN TO "fraud_review.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FRAUD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD ACCOUNTS-FILE.
-       01 ACC-REC.
-           05 ACC-ID    PIC 9(4).
-           05 ACC-NAME  PIC A(30).
-           05 ACC-SALDO PIC 9(7)V99.
+       COPY "ACCOUNT-RECORD.cpy".
 
        FD TRANS-FILE.
        01 TRANS-REC.
-           05 TRANS-ID     PIC 9(5).
-           05 TRANS-ACCID  PIC 9(4).
-           05 TRANS-TYPE   PIC X.
-           05 TRANS-AMOUNT PIC 9(7)V99.
-           05 TRANS-DATE   PIC 9(8).
+           05 TRANS-ID       PIC 9(5).
+           05 TRANS-ACCID    PIC 9(4).
+           05 TRANS-TYPE     PIC X.
+           05 TRANS-AMOUNT   PIC 9(7)V99.
+           05 TRANS-DATE     PIC 9(8).
+           05 TRANS-CURRENCY PIC X(3).
+           05 TRANS-BRANCH   PIC 9(4).
+
+       FD SCHEDULE-FILE.
+       01 SCHED-REC.
+           05 SCHED-ID        PIC 9(4).
+           05 SCHED-FROM      PIC 9(4).
+           05 SCHED-TO        PIC 9(4).
+           05 SCHED-AMOUNT    PIC 9(7)V99.
+           05 SCHED-FREQ-DAYS PIC 9(3).
+           05 SCHED-NEXT-DUE  PIC 9(8).
+           05 SCHED-ACTIVE    PIC X.
+
+      *> Width must match SCHED-REC exactly (33 chars) so a straight
+      *> copy-through never confuses LINE SEQUENTIAL about record
+      *> boundaries.
+       FD SCHEDULE-TEMP-FILE.
+       01 SCHED-TEMP-REC PIC X(33).
+
+       FD FRAUD-FILE.
+       01 FRAUD-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION     PIC 9 VALUE 0.
@@ -40,6 +82,29 @@
        01 VALID-TRANS   PIC X VALUE "Y".
        01 WS-LAST-TRANS PIC 9(5) VALUE 0.
        01 WS-DATE       PIC 9(8).
+      *> Minimum balance every account must keep after a transfer.
+       01 WS-MIN-SALDO  PIC 9(7)V99 VALUE 100.00.
+       01 WS-SALDO-FROM PIC 9(7)V99.
+       01 WS-CURR-FROM  PIC X(3).
+       01 WS-CURR-TO    PIC X(3).
+       01 WS-BRANCH-FROM PIC 9(4).
+       01 WS-BRANCH-TO   PIC 9(4).
+       01 WS-SALDO-APOS PIC S9(7)V99.
+
+       01 WS-ACC-STATUS     PIC XX.
+       01 WS-TRANS-STATUS   PIC XX.
+       01 WS-SCHED-STATUS   PIC XX.
+       01 WS-LAST-SCHED-ID  PIC 9(4) VALUE 0.
+       01 WS-SCHED-FREQ     PIC 9(3).
+       01 WS-SCHED-DUE-DATE PIC 9(8).
+       01 WS-TODAY          PIC 9(8).
+       01 WS-DATE-INT       PIC 9(9).
+       01 WS-SCHED-EOF      PIC X VALUE "N".
+       01 WS-SCHED-COUNT    PIC 9(3) VALUE 0.
+
+      *> Transfers at or above this value are flagged for fraud review.
+       01 WS-FRAUD-THRESHOLD PIC 9(7)V99 VALUE 10000.00.
+       01 WS-FRAUD-STATUS    PIC XX.
 
        PROCEDURE DIVISION.
 
@@ -50,22 +115,24 @@ MAIN.
 MENU-LOOP.
        DISPLAY "===== TRANSFERENCIAS ====="
        DISPLAY "1. Transferir dinheiro"
-       DISPLAY "2. Sair"
+       DISPLAY "2. Agendar transferencia recorrente"
+       DISPLAY "3. Processar transferencias agendadas vencidas"
+       DISPLAY "4. Listar transferencias agendadas"
+       DISPLAY "5. Sair"
        ACCEPT WS-OPTION
 
        EVALUATE WS-OPTION
            WHEN 1 PERFORM TRANSFER
-           WHEN 2 EXIT PARAGRAPH
+           WHEN 2 PERFORM SCHEDULE-TRANSFER
+           WHEN 3 PERFORM PROCESS-DUE-SCHEDULES
+           WHEN 4 PERFORM LIST-SCHEDULES
+           WHEN 5 EXIT PARAGRAPH
            WHEN OTHER DISPLAY "Opcao invalida"
        END-EVALUATE
 
        GO TO MENU-LOOP.
 
 TRANSFER.
-       MOVE "N" TO FOUND-FROM
-       MOVE "N" TO FOUND-TO
-       MOVE "Y" TO VALID-TRANS
-
        DISPLAY "Conta origem:"
        ACCEPT WS-FROM
 
@@ -75,50 +142,139 @@ TRANSFER.
        DISPLAY "Valor:"
        ACCEPT WS-AMOUNT
 
-       OPEN I-O ACCOUNTS-FILE
+       PERFORM DO-TRANSFER.
 
-       PERFORM UNTIL EOF-FLAG = "S"
+DO-TRANSFER.
+       MOVE "N" TO FOUND-FROM
+       MOVE "N" TO FOUND-TO
+       MOVE "Y" TO VALID-TRANS
+
+      *> Read-only lookup pass: gather both accounts' balance,
+      *> currency and branch before touching anything, so a mismatch
+      *> can be rejected before any money moves. ACCOUNTS-FILE is
+      *> keyed on ACC-ID, so each account is a direct READ instead
+      *> of a scan of the whole file.
+       OPEN INPUT ACCOUNTS-FILE
+
+       IF WS-ACC-STATUS NOT = "35"
+           MOVE WS-FROM TO ACC-ID
            READ ACCOUNTS-FILE
-               AT END MOVE "S" TO EOF-FLAG
-               NOT AT END
-                   IF ACC-ID = WS-FROM
-                       MOVE "S" TO FOUND-FROM
-                       IF ACC-SALDO < WS-AMOUNT
-                           DISPLAY "Saldo insuficiente!"
-                           MOVE "N" TO VALID-TRANS
-                       ELSE
-                           SUBTRACT WS-AMOUNT FROM ACC-SALDO
-                           REWRITE ACC-REC
-                       END-IF
-                   END-IF
+               INVALID KEY
+                   MOVE "N" TO FOUND-FROM
+               NOT INVALID KEY
+                   MOVE "S" TO FOUND-FROM
+                   MOVE ACC-BALANCE TO WS-SALDO-FROM
+                   MOVE ACC-CURRENCY TO WS-CURR-FROM
+                   MOVE ACC-BRANCH TO WS-BRANCH-FROM
+           END-READ
 
-                   IF ACC-ID = WS-TO
-                       MOVE "S" TO FOUND-TO
-                       ADD WS-AMOUNT TO ACC-SALDO
-                       REWRITE ACC-REC
-                   END-IF
+           MOVE WS-TO TO ACC-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE "N" TO FOUND-TO
+               NOT INVALID KEY
+                   MOVE "S" TO FOUND-TO
+                   MOVE ACC-CURRENCY TO WS-CURR-TO
+                   MOVE ACC-BRANCH TO WS-BRANCH-TO
            END-READ
-       END-PERFORM
 
-       CLOSE ACCOUNTS-FILE
+           CLOSE ACCOUNTS-FILE
+       END-IF
 
        IF FOUND-FROM = "N" OR FOUND-TO = "N"
            DISPLAY "Conta nao encontrada!"
            MOVE "N" TO VALID-TRANS
        END-IF
 
+       IF VALID-TRANS = "Y" AND WS-CURR-FROM NOT = WS-CURR-TO
+           DISPLAY "Transferencia recusada: contas em moedas "
+                   "diferentes!"
+           MOVE "N" TO VALID-TRANS
+       END-IF
+
+       IF VALID-TRANS = "Y" AND WS-SALDO-FROM < WS-AMOUNT
+           DISPLAY "Saldo insuficiente!"
+           MOVE "N" TO VALID-TRANS
+       END-IF
+
+       IF VALID-TRANS = "Y"
+           COMPUTE WS-SALDO-APOS = WS-SALDO-FROM - WS-AMOUNT
+           IF WS-SALDO-APOS < WS-MIN-SALDO
+               DISPLAY "Transferencia recusada: saldo minimo "
+                       "obrigatorio nao respeitado!"
+               MOVE "N" TO VALID-TRANS
+           END-IF
+       END-IF
+
        IF VALID-TRANS = "Y"
+           PERFORM COMMIT-TRANSFER
            PERFORM SAVE-TRANSFERS
+           IF WS-AMOUNT >= WS-FRAUD-THRESHOLD
+               PERFORM FLAG-FRAUD-REVIEW
+           END-IF
            DISPLAY "Transferencia realizada!"
        ELSE
            DISPLAY "Transferencia cancelada."
        END-IF.
 
+      *> Second pass: the checks above all passed, so actually move
+      *> the money.
+COMMIT-TRANSFER.
+       OPEN I-O ACCOUNTS-FILE
+
+       MOVE WS-FROM TO ACC-ID
+       READ ACCOUNTS-FILE
+           NOT INVALID KEY
+               SUBTRACT WS-AMOUNT FROM ACC-BALANCE
+               REWRITE ACCOUNT-RECORD
+       END-READ
+
+       MOVE WS-TO TO ACC-ID
+       READ ACCOUNTS-FILE
+           NOT INVALID KEY
+               ADD WS-AMOUNT TO ACC-BALANCE
+               REWRITE ACCOUNT-RECORD
+       END-READ
+
+       CLOSE ACCOUNTS-FILE.
+
+FLAG-FRAUD-REVIEW.
+       OPEN EXTEND FRAUD-FILE
+       IF WS-FRAUD-STATUS = "05" OR WS-FRAUD-STATUS = "35"
+           CLOSE FRAUD-FILE
+           OPEN OUTPUT FRAUD-FILE
+           CLOSE FRAUD-FILE
+           OPEN EXTEND FRAUD-FILE
+       END-IF
+
+       MOVE SPACES TO FRAUD-LINE
+       STRING FUNCTION CURRENT-DATE(1:10) DELIMITED BY SIZE
+              " DE:" DELIMITED BY SIZE
+              WS-FROM DELIMITED BY SIZE
+              " PARA:" DELIMITED BY SIZE
+              WS-TO DELIMITED BY SIZE
+              " VALOR:" DELIMITED BY SIZE
+              WS-AMOUNT DELIMITED BY SIZE
+              " -- TRANSFERENCIA ELEVADA SINALIZADA PARA REVISAO"
+                  DELIMITED BY SIZE
+              INTO FRAUD-LINE
+       END-STRING
+       WRITE FRAUD-LINE
+
+       CLOSE FRAUD-FILE
+       DISPLAY "Aviso: transferencia elevada sinalizada para revisao.".
+
 SAVE-TRANSFERS.
        PERFORM GET-LAST-TRANS
        PERFORM GET-DATE
 
        OPEN EXTEND TRANS-FILE
+       IF WS-TRANS-STATUS = "05" OR WS-TRANS-STATUS = "35"
+           CLOSE TRANS-FILE
+           OPEN OUTPUT TRANS-FILE
+           CLOSE TRANS-FILE
+           OPEN EXTEND TRANS-FILE
+       END-IF
 
        ADD 1 TO WS-LAST-TRANS
        MOVE WS-LAST-TRANS TO TRANS-ID
@@ -126,6 +282,8 @@ SAVE-TRANSFERS.
        MOVE "D" TO TRANS-TYPE
        MOVE WS-AMOUNT TO TRANS-AMOUNT
        MOVE WS-DATE TO TRANS-DATE
+       MOVE WS-CURR-FROM TO TRANS-CURRENCY
+       MOVE WS-BRANCH-FROM TO TRANS-BRANCH
        WRITE TRANS-REC
 
        ADD 1 TO WS-LAST-TRANS
@@ -134,6 +292,8 @@ SAVE-TRANSFERS.
        MOVE "C" TO TRANS-TYPE
        MOVE WS-AMOUNT TO TRANS-AMOUNT
        MOVE WS-DATE TO TRANS-DATE
+       MOVE WS-CURR-TO TO TRANS-CURRENCY
+       MOVE WS-BRANCH-TO TO TRANS-BRANCH
        WRITE TRANS-REC
 
        CLOSE TRANS-FILE.
@@ -141,16 +301,153 @@ SAVE-TRANSFERS.
 GET-LAST-TRANS.
        MOVE 0 TO WS-LAST-TRANS
        OPEN INPUT TRANS-FILE
-       MOVE "N" TO EOF-FLAG
 
-       PERFORM UNTIL EOF-FLAG = "S"
-           READ TRANS-FILE
-               AT END MOVE "S" TO EOF-FLAG
-               NOT AT END MOVE TRANS-ID TO WS-LAST-TRANS
+       IF WS-TRANS-STATUS NOT = "35"
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "S"
+               READ TRANS-FILE
+                   AT END MOVE "S" TO EOF-FLAG
+                   NOT AT END MOVE TRANS-ID TO WS-LAST-TRANS
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+       END-IF.
+
+GET-DATE.
+       ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+SCHEDULE-TRANSFER.
+       DISPLAY "Conta origem:"
+       ACCEPT WS-FROM
+
+       DISPLAY "Conta destino:"
+       ACCEPT WS-TO
+
+       DISPLAY "Valor:"
+       ACCEPT WS-AMOUNT
+
+       DISPLAY "Frequencia em dias (ex.: 30 para mensal):"
+       ACCEPT WS-SCHED-FREQ
+
+       DISPLAY "Primeira data de execucao (AAAAMMDD):"
+       ACCEPT WS-SCHED-DUE-DATE
+
+       PERFORM GET-LAST-SCHED-ID
+       ADD 1 TO WS-LAST-SCHED-ID
+
+       OPEN EXTEND SCHEDULE-FILE
+       IF WS-SCHED-STATUS = "05" OR WS-SCHED-STATUS = "35"
+           CLOSE SCHEDULE-FILE
+           OPEN OUTPUT SCHEDULE-FILE
+           CLOSE SCHEDULE-FILE
+           OPEN EXTEND SCHEDULE-FILE
+       END-IF
+
+       MOVE WS-LAST-SCHED-ID TO SCHED-ID
+       MOVE WS-FROM TO SCHED-FROM
+       MOVE WS-TO TO SCHED-TO
+       MOVE WS-AMOUNT TO SCHED-AMOUNT
+       MOVE WS-SCHED-FREQ TO SCHED-FREQ-DAYS
+       MOVE WS-SCHED-DUE-DATE TO SCHED-NEXT-DUE
+       MOVE "Y" TO SCHED-ACTIVE
+       WRITE SCHED-REC
+
+       CLOSE SCHEDULE-FILE
+
+       DISPLAY "Transferencia recorrente agendada com o numero "
+               WS-LAST-SCHED-ID.
+
+GET-LAST-SCHED-ID.
+       MOVE 0 TO WS-LAST-SCHED-ID
+       OPEN INPUT SCHEDULE-FILE
+
+       IF WS-SCHED-STATUS NOT = "35"
+           MOVE "N" TO WS-SCHED-EOF
+           PERFORM UNTIL WS-SCHED-EOF = "Y"
+               READ SCHEDULE-FILE
+                   AT END MOVE "Y" TO WS-SCHED-EOF
+                   NOT AT END
+                       IF SCHED-ID > WS-LAST-SCHED-ID
+                           MOVE SCHED-ID TO WS-LAST-SCHED-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SCHEDULE-FILE
+       END-IF.
+
+      *>-----------------------------------------------------------
+      *> Runs every scheduled transfer whose next-due date has
+      *> arrived, using the same account-update logic as an
+      *> interactive transfer. A transfer that fails (e.g. insufficient
+      *> funds) is left due so it is retried on the next run; one that
+      *> succeeds has its next-due date advanced by its frequency.
+      *>-----------------------------------------------------------
+PROCESS-DUE-SCHEDULES.
+       PERFORM GET-DATE
+       MOVE WS-DATE TO WS-TODAY
+       MOVE 0 TO WS-SCHED-COUNT
+
+       OPEN INPUT SCHEDULE-FILE
+       IF WS-SCHED-STATUS = "35"
+           CLOSE SCHEDULE-FILE
+           DISPLAY "Nao existem transferencias agendadas."
+           EXIT PARAGRAPH
+       END-IF
+
+       OPEN OUTPUT SCHEDULE-TEMP-FILE
+       MOVE "N" TO WS-SCHED-EOF
+
+       PERFORM UNTIL WS-SCHED-EOF = "Y"
+           READ SCHEDULE-FILE
+               AT END MOVE "Y" TO WS-SCHED-EOF
+               NOT AT END
+                   IF SCHED-ACTIVE = "Y" AND SCHED-NEXT-DUE <= WS-TODAY
+                       MOVE SCHED-FROM TO WS-FROM
+                       MOVE SCHED-TO TO WS-TO
+                       MOVE SCHED-AMOUNT TO WS-AMOUNT
+                       PERFORM DO-TRANSFER
+                       IF VALID-TRANS = "Y"
+                           ADD 1 TO WS-SCHED-COUNT
+                           COMPUTE WS-DATE-INT =
+                                   FUNCTION INTEGER-OF-DATE(SCHED-NEXT-DUE)
+                           ADD SCHED-FREQ-DAYS TO WS-DATE-INT
+                           COMPUTE SCHED-NEXT-DUE =
+                                   FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       END-IF
+                   END-IF
+                   MOVE SCHED-REC TO SCHED-TEMP-REC
+                   WRITE SCHED-TEMP-REC
            END-READ
        END-PERFORM
 
-       CLOSE TRANS-FILE.
+       CLOSE SCHEDULE-FILE
+       CLOSE SCHEDULE-TEMP-FILE
 
-GET-DATE.
-       ACCEPT WS-DATE FROM DATE YYYYMMDD.
+       CALL "SYSTEM" USING "mv schedules.tmp schedules.dat"
+
+       DISPLAY "Transferencias agendadas processadas: " WS-SCHED-COUNT.
+
+LIST-SCHEDULES.
+       OPEN INPUT SCHEDULE-FILE
+       IF WS-SCHED-STATUS = "35"
+           CLOSE SCHEDULE-FILE
+           DISPLAY "Nao existem transferencias agendadas."
+           EXIT PARAGRAPH
+       END-IF
+
+       MOVE "N" TO WS-SCHED-EOF
+       PERFORM UNTIL WS-SCHED-EOF = "Y"
+           READ SCHEDULE-FILE
+               AT END MOVE "Y" TO WS-SCHED-EOF
+               NOT AT END
+                   DISPLAY "ID: " SCHED-ID
+                           " De: " SCHED-FROM
+                           " Para: " SCHED-TO
+                           " Valor: " SCHED-AMOUNT
+                           " Frequencia(dias): " SCHED-FREQ-DAYS
+                           " Proxima data: " SCHED-NEXT-DUE
+                           " Ativo: " SCHED-ACTIVE
+           END-READ
+       END-PERFORM
+
+       CLOSE SCHEDULE-FILE.
