@@ -5,6 +5,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT USERS-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *> Printable, column-aligned user listing produced by LIST-USERS
+      *> instead of a scrolling console dump.
+           SELECT USER-REPORT-FILE ASSIGN TO "user_listing.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -12,10 +22,20 @@
 
        FD USERS-FILE.
        01 USER-REC.
-           05 USER-ID    PIC 9(4).
-           05 USER-NAME  PIC A(20).
-           05 USER-PASS  PIC A(20).
-           05 USER-ROLE  PIC X.
+           05 USER-ID       PIC 9(4).
+           05 USER-NAME     PIC A(20).
+           05 USER-PASS     PIC A(20).
+           05 USER-ROLE     PIC X.
+           05 USER-FAILED   PIC 9(2).
+           05 USER-LOCKED   PIC X.
+
+      *> One line per login attempt or admin action: date, username,
+      *> and a short description of what happened.
+       FD AUDIT-FILE.
+       01 AUDIT-LINE PIC X(80).
+
+       FD USER-REPORT-FILE.
+       01 USER-REPORT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION     PIC 9 VALUE 0.
@@ -25,6 +45,42 @@
        01 WS-FOUND      PIC X VALUE "N".
        01 EOF-FLAG      PIC X VALUE "N".
        01 WS-LAST-ID    PIC 9(4) VALUE 0.
+      *> Consecutive failed logins allowed before an account is locked.
+       01 WS-MAX-FAILED PIC 9(2) VALUE 3.
+       01 WS-CURRENT-USER PIC A(20).
+       01 WS-NEW-PASSWORD PIC A(20).
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-USERS-STATUS PIC XX.
+       01 WS-AUDIT-USER   PIC A(20).
+       01 WS-AUDIT-ACTION PIC X(40).
+
+      *> Working table LIST-USERS loads USERS-FILE into (after the
+      *> optional role filter) so it can be sorted before printing.
+       01 WS-USER-TABLE.
+           05 WS-USER-ENTRY OCCURS 200 TIMES.
+               10 WS-TU-ID     PIC 9(4).
+               10 WS-TU-NAME   PIC A(20).
+               10 WS-TU-ROLE   PIC X.
+       01 WS-USER-COUNT   PIC 9(4) VALUE 0.
+       01 WS-SORT-KEY     PIC X.
+       01 WS-ROLE-FILTER  PIC X.
+       01 WS-SORT-I       PIC 9(4).
+       01 WS-SORT-J       PIC 9(4).
+       01 WS-SORT-LIMIT   PIC 9(4).
+       01 WS-SWAP-ID      PIC 9(4).
+       01 WS-SWAP-NAME    PIC A(20).
+       01 WS-SWAP-ROLE    PIC X.
+
+      *> Layout of one detail line on the user listing report.
+       01 WS-URPT-DETAIL.
+           05 WS-URPT-ID       PIC ZZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 WS-URPT-NAME     PIC X(20).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 WS-URPT-ROLE     PIC X(10).
+       01 WS-URPT-PAGE-NUM     PIC 9(3) VALUE 0.
+       01 WS-URPT-LINE-COUNT   PIC 9(2) VALUE 0.
+       01 WS-URPT-LINES-PP     PIC 9(2) VALUE 20.
 
        PROCEDURE DIVISION.
 
@@ -32,6 +88,51 @@ MAIN.
        PERFORM LOGIN-MENU
        STOP RUN.
 
+WRITE-AUDIT-LOG.
+       OPEN EXTEND AUDIT-FILE
+       IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+           CLOSE AUDIT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           CLOSE AUDIT-FILE
+           OPEN EXTEND AUDIT-FILE
+       END-IF
+
+       MOVE SPACES TO AUDIT-LINE
+       STRING FUNCTION CURRENT-DATE(1:10) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-USER DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-ACTION DELIMITED BY SIZE
+              INTO AUDIT-LINE
+       END-STRING
+       WRITE AUDIT-LINE
+
+       CLOSE AUDIT-FILE.
+
+OPEN-USERS-IO.
+       OPEN I-O USERS-FILE
+       IF WS-USERS-STATUS = "05" OR WS-USERS-STATUS = "35"
+           OPEN OUTPUT USERS-FILE
+           CLOSE USERS-FILE
+           OPEN I-O USERS-FILE
+       END-IF.
+
+OPEN-USERS-INPUT.
+       OPEN INPUT USERS-FILE
+       IF WS-USERS-STATUS = "05" OR WS-USERS-STATUS = "35"
+           OPEN OUTPUT USERS-FILE
+           CLOSE USERS-FILE
+           OPEN INPUT USERS-FILE
+       END-IF.
+
+OPEN-USERS-EXTEND.
+       OPEN EXTEND USERS-FILE
+       IF WS-USERS-STATUS = "05" OR WS-USERS-STATUS = "35"
+           OPEN OUTPUT USERS-FILE
+           CLOSE USERS-FILE
+           OPEN EXTEND USERS-FILE
+       END-IF.
+
 LOGIN-MENU.
        DISPLAY "===== SISTEMA ====="
        DISPLAY "1. Login"
@@ -57,106 +158,372 @@ LOGIN.
 
        MOVE "N" TO WS-FOUND
 
-       OPEN INPUT USERS-FILE
+       PERFORM OPEN-USERS-IO
        MOVE "N" TO EOF-FLAG
 
-       PERFORM UNTIL EOF-FLAG = "S"
+       PERFORM UNTIL EOF-FLAG = "S" OR WS-FOUND NOT = "N"
            READ USERS-FILE
                AT END MOVE "S" TO EOF-FLAG
                NOT AT END
                    IF USER-NAME = WS-USERNAME
-                      AND USER-PASS = WS-PASSWORD
-                       MOVE USER-ROLE TO WS-ROLE
-                       MOVE "S" TO WS-FOUND
-                       EXIT PERFORM
+                       IF USER-LOCKED = "Y"
+                           MOVE "L" TO WS-FOUND
+                       ELSE IF USER-PASS = WS-PASSWORD
+                           MOVE USER-ROLE TO WS-ROLE
+                           MOVE USER-NAME TO WS-CURRENT-USER
+                           MOVE 0 TO USER-FAILED
+                           REWRITE USER-REC
+                           MOVE "S" TO WS-FOUND
+                       ELSE
+                           ADD 1 TO USER-FAILED
+                           IF USER-FAILED >= WS-MAX-FAILED
+                               MOVE "Y" TO USER-LOCKED
+                           END-IF
+                           REWRITE USER-REC
+                           MOVE "F" TO WS-FOUND
+                       END-IF
                    END-IF
            END-READ
        END-PERFORM
 
        CLOSE USERS-FILE
 
-       IF WS-FOUND = "S"
-           DISPLAY "Login com sucesso!"
-           PERFORM USER-MENU
-       ELSE
-           DISPLAY "Credenciais invalidas!"
-       END-IF.
+       MOVE WS-USERNAME TO WS-AUDIT-USER
+       EVALUATE WS-FOUND
+           WHEN "S"
+               DISPLAY "Login com sucesso!"
+               MOVE "LOGIN SUCCESS" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
+               PERFORM USER-MENU
+           WHEN "L"
+               DISPLAY "Conta bloqueada. Contacte um administrador."
+               MOVE "LOGIN REJECTED - ACCOUNT LOCKED" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
+           WHEN "F"
+               DISPLAY "Credenciais invalidas!"
+               MOVE "LOGIN FAILED - BAD PASSWORD" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
+           WHEN OTHER
+               DISPLAY "Credenciais invalidas!"
+               MOVE "LOGIN FAILED - UNKNOWN USER" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
+       END-EVALUATE.
 
 USER-MENU.
-       IF WS-ROLE = "A"
-           PERFORM ADMIN-MENU
-       ELSE
-           PERFORM NORMAL-MENU
-       END-IF.
+       EVALUATE WS-ROLE
+           WHEN "A" PERFORM ADMIN-MENU
+           WHEN "T" PERFORM TELLER-MENU
+           WHEN "R" PERFORM AUDITOR-MENU
+           WHEN OTHER PERFORM NORMAL-MENU
+       END-EVALUATE.
+
+TELLER-MENU.
+       DISPLAY "===== TELLER ====="
+       DISPLAY "1. Ver perfil"
+       DISPLAY "2. Alterar Password"
+       DISPLAY "3. Sair"
+       ACCEPT WS-OPTION
+
+       EVALUATE WS-OPTION
+           WHEN 1 DISPLAY "User: " WS-CURRENT-USER " Role: Teller"
+           WHEN 2 PERFORM CHANGE-PASSWORD
+           WHEN 3 EXIT PARAGRAPH
+       END-EVALUATE
+
+       GO TO TELLER-MENU.
+
+AUDITOR-MENU.
+       DISPLAY "===== AUDITOR (SOMENTE LEITURA) ====="
+       DISPLAY "1. Listar Utilizadores"
+       DISPLAY "2. Alterar Password"
+       DISPLAY "3. Sair"
+       ACCEPT WS-OPTION
+
+       EVALUATE WS-OPTION
+           WHEN 1 PERFORM LIST-USERS
+           WHEN 2 PERFORM CHANGE-PASSWORD
+           WHEN 3 EXIT PARAGRAPH
+       END-EVALUATE
+
+       GO TO AUDITOR-MENU.
 
 ADMIN-MENU.
        DISPLAY "===== ADMIN ====="
        DISPLAY "1. Listar Utilizadores"
-       DISPLAY "2. Sair"
+       DISPLAY "2. Desbloquear Utilizador"
+       DISPLAY "3. Alterar Password"
+       DISPLAY "4. Sair"
        ACCEPT WS-OPTION
 
        EVALUATE WS-OPTION
            WHEN 1 PERFORM LIST-USERS
-           WHEN 2 EXIT PARAGRAPH
+           WHEN 2 PERFORM UNLOCK-USER
+           WHEN 3 PERFORM CHANGE-PASSWORD
+           WHEN 4 EXIT PARAGRAPH
        END-EVALUATE
 
        GO TO ADMIN-MENU.
 
+CHANGE-PASSWORD.
+       DISPLAY "Password atual:"
+       ACCEPT WS-PASSWORD
+
+       MOVE "N" TO WS-FOUND
+       PERFORM OPEN-USERS-IO
+       MOVE "N" TO EOF-FLAG
+
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ USERS-FILE
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   IF USER-NAME = WS-CURRENT-USER
+                       IF USER-PASS = WS-PASSWORD
+                           DISPLAY "Nova password:"
+                           ACCEPT WS-NEW-PASSWORD
+                           MOVE WS-NEW-PASSWORD TO USER-PASS
+                           REWRITE USER-REC
+                           MOVE "S" TO WS-FOUND
+                       ELSE
+                           MOVE "E" TO WS-FOUND
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE USERS-FILE
+
+       MOVE WS-CURRENT-USER TO WS-AUDIT-USER
+       EVALUATE WS-FOUND
+           WHEN "S"
+               DISPLAY "Password alterada com sucesso."
+               MOVE "PASSWORD CHANGED" TO WS-AUDIT-ACTION
+               PERFORM WRITE-AUDIT-LOG
+           WHEN "E" DISPLAY "Password atual incorreta."
+           WHEN OTHER DISPLAY "Utilizador nao encontrado."
+       END-EVALUATE.
+
+UNLOCK-USER.
+       DISPLAY "Username a desbloquear:"
+       ACCEPT WS-USERNAME
+
+       MOVE "N" TO WS-FOUND
+       PERFORM OPEN-USERS-IO
+       MOVE "N" TO EOF-FLAG
+
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ USERS-FILE
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   IF USER-NAME = WS-USERNAME
+                       MOVE "N" TO USER-LOCKED
+                       MOVE 0 TO USER-FAILED
+                       REWRITE USER-REC
+                       MOVE "S" TO WS-FOUND
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE USERS-FILE
+
+       IF WS-FOUND = "S"
+           DISPLAY "Utilizador desbloqueado."
+           MOVE WS-CURRENT-USER TO WS-AUDIT-USER
+           STRING "UNLOCKED USER " DELIMITED BY SIZE
+                  WS-USERNAME DELIMITED BY SIZE
+                  INTO WS-AUDIT-ACTION
+           END-STRING
+           PERFORM WRITE-AUDIT-LOG
+       ELSE
+           DISPLAY "Utilizador nao encontrado."
+       END-IF.
+
 NORMAL-MENU.
        DISPLAY "===== UTILIZADOR ====="
        DISPLAY "1. Ver perfil"
-       DISPLAY "2. Sair"
+       DISPLAY "2. Alterar Password"
+       DISPLAY "3. Sair"
        ACCEPT WS-OPTION
 
        EVALUATE WS-OPTION
-           WHEN 1 DISPLAY "User: " WS-USERNAME
-           WHEN 2 EXIT PARAGRAPH
+           WHEN 1 DISPLAY "User: " WS-CURRENT-USER
+           WHEN 2 PERFORM CHANGE-PASSWORD
+           WHEN 3 EXIT PARAGRAPH
        END-EVALUATE
 
        GO TO NORMAL-MENU.
 
+      *> Lists USERS-FILE to a formatted report (user_listing.txt),
+      *> honoring an operator-chosen sort key (by ID or by name) and an
+      *> optional role filter, instead of a raw top-to-bottom dump.
 LIST-USERS.
-       OPEN INPUT USERS-FILE
+       DISPLAY "Ordenar por (I=ID / N=Nome): "
+       ACCEPT WS-SORT-KEY
+       DISPLAY "Filtrar por role (A/U/T/R, ou espaco para todos): "
+       ACCEPT WS-ROLE-FILTER
+
+       MOVE 0 TO WS-USER-COUNT
+       PERFORM OPEN-USERS-INPUT
        MOVE "N" TO EOF-FLAG
 
        PERFORM UNTIL EOF-FLAG = "S"
            READ USERS-FILE
                AT END MOVE "S" TO EOF-FLAG
                NOT AT END
-                   DISPLAY USER-ID " "
-                           USER-NAME " "
-                           USER-ROLE
+                   IF WS-ROLE-FILTER = SPACE OR USER-ROLE = WS-ROLE-FILTER
+                       IF WS-USER-COUNT < 200
+                           ADD 1 TO WS-USER-COUNT
+                           MOVE USER-ID   TO WS-TU-ID (WS-USER-COUNT)
+                           MOVE USER-NAME TO WS-TU-NAME (WS-USER-COUNT)
+                           MOVE USER-ROLE TO WS-TU-ROLE (WS-USER-COUNT)
+                       END-IF
+                   END-IF
            END-READ
        END-PERFORM
 
-       CLOSE USERS-FILE.
+       CLOSE USERS-FILE
 
-CREATE-USER.
-       PERFORM GET-LAST-ID
-       ADD 1 TO WS-LAST-ID
+       PERFORM SORT-USER-TABLE
+
+       OPEN OUTPUT USER-REPORT-FILE
+       MOVE 0 TO WS-URPT-PAGE-NUM
+       MOVE 0 TO WS-URPT-LINE-COUNT
+       PERFORM PRINT-USER-REPORT-HEADER
+
+       PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I > WS-USER-COUNT
+           PERFORM PRINT-USER-LINE
+       END-PERFORM
 
+       CLOSE USER-REPORT-FILE
+       DISPLAY "Relatorio gravado em user_listing.txt - "
+               WS-USER-COUNT " utilizador(es).".
+
+      *> Column headers, repeated at the top of every page.
+PRINT-USER-REPORT-HEADER.
+       ADD 1 TO WS-URPT-PAGE-NUM
+       MOVE SPACES TO USER-REPORT-LINE
+       STRING "LISTAGEM DE UTILIZADORES - Pagina " DELIMITED BY SIZE
+              WS-URPT-PAGE-NUM DELIMITED BY SIZE
+              INTO USER-REPORT-LINE
+       END-STRING
+       WRITE USER-REPORT-LINE
+       MOVE "ID    NOME                      ROLE" TO USER-REPORT-LINE
+       WRITE USER-REPORT-LINE
+       MOVE ALL "-" TO USER-REPORT-LINE
+       WRITE USER-REPORT-LINE
+       MOVE 0 TO WS-URPT-LINE-COUNT.
+
+      *> One detail line per user, breaking to a new page once
+      *> WS-URPT-LINES-PP lines have printed.
+PRINT-USER-LINE.
+       IF WS-URPT-LINE-COUNT >= WS-URPT-LINES-PP
+           PERFORM PRINT-USER-REPORT-HEADER
+       END-IF
+
+       MOVE WS-TU-ID (WS-SORT-I)   TO WS-URPT-ID
+       MOVE WS-TU-NAME (WS-SORT-I) TO WS-URPT-NAME
+       EVALUATE WS-TU-ROLE (WS-SORT-I)
+           WHEN "A" MOVE "Admin"   TO WS-URPT-ROLE
+           WHEN "T" MOVE "Teller"  TO WS-URPT-ROLE
+           WHEN "R" MOVE "Auditor" TO WS-URPT-ROLE
+           WHEN OTHER MOVE "User"  TO WS-URPT-ROLE
+       END-EVALUATE
+       MOVE WS-URPT-DETAIL TO USER-REPORT-LINE
+       WRITE USER-REPORT-LINE
+       ADD 1 TO WS-URPT-LINE-COUNT.
+
+      *> Simple bubble sort of the loaded WS-USER-TABLE, by ID or by
+      *> name depending on WS-SORT-KEY.
+SORT-USER-TABLE.
+       IF WS-USER-COUNT > 1
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-USER-COUNT
+               COMPUTE WS-SORT-LIMIT = WS-USER-COUNT - WS-SORT-I
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WS-SORT-LIMIT
+                   PERFORM COMPARE-AND-SWAP-USERS
+               END-PERFORM
+           END-PERFORM
+       END-IF.
+
+COMPARE-AND-SWAP-USERS.
+       EVALUATE WS-SORT-KEY
+           WHEN "N"
+               IF WS-TU-NAME (WS-SORT-J) > WS-TU-NAME (WS-SORT-J + 1)
+                   PERFORM SWAP-USER-ENTRIES
+               END-IF
+           WHEN OTHER
+               IF WS-TU-ID (WS-SORT-J) > WS-TU-ID (WS-SORT-J + 1)
+                   PERFORM SWAP-USER-ENTRIES
+               END-IF
+       END-EVALUATE.
+
+SWAP-USER-ENTRIES.
+       MOVE WS-TU-ID (WS-SORT-J)     TO WS-SWAP-ID
+       MOVE WS-TU-NAME (WS-SORT-J)   TO WS-SWAP-NAME
+       MOVE WS-TU-ROLE (WS-SORT-J)   TO WS-SWAP-ROLE
+       MOVE WS-TU-ID (WS-SORT-J + 1)   TO WS-TU-ID (WS-SORT-J)
+       MOVE WS-TU-NAME (WS-SORT-J + 1) TO WS-TU-NAME (WS-SORT-J)
+       MOVE WS-TU-ROLE (WS-SORT-J + 1) TO WS-TU-ROLE (WS-SORT-J)
+       MOVE WS-SWAP-ID   TO WS-TU-ID (WS-SORT-J + 1)
+       MOVE WS-SWAP-NAME TO WS-TU-NAME (WS-SORT-J + 1)
+       MOVE WS-SWAP-ROLE TO WS-TU-ROLE (WS-SORT-J + 1).
+
+CREATE-USER.
        DISPLAY "Username:"
        ACCEPT WS-USERNAME
 
+       PERFORM CHECK-USERNAME-EXISTS
+       IF WS-FOUND = "S"
+           DISPLAY "Erro: username ja existe!"
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM GET-LAST-ID
+       ADD 1 TO WS-LAST-ID
+
        DISPLAY "Password:"
        ACCEPT WS-PASSWORD
 
-       DISPLAY "Role (A/U):"
+       DISPLAY "Role (A=Admin/U=User/T=Teller/R=Auditor):"
        ACCEPT WS-ROLE
 
-       OPEN EXTEND USERS-FILE
+       PERFORM OPEN-USERS-EXTEND
        MOVE WS-LAST-ID TO USER-ID
        MOVE WS-USERNAME TO USER-NAME
        MOVE WS-PASSWORD TO USER-PASS
        MOVE WS-ROLE TO USER-ROLE
+       MOVE 0 TO USER-FAILED
+       MOVE "N" TO USER-LOCKED
        WRITE USER-REC
        CLOSE USERS-FILE
 
+       MOVE WS-USERNAME TO WS-AUDIT-USER
+       MOVE "USER CREATED" TO WS-AUDIT-ACTION
+       PERFORM WRITE-AUDIT-LOG
+
        DISPLAY "Utilizador criado.".
 
+CHECK-USERNAME-EXISTS.
+       MOVE "N" TO WS-FOUND
+       PERFORM OPEN-USERS-INPUT
+       MOVE "N" TO EOF-FLAG
+
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ USERS-FILE
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   IF USER-NAME = WS-USERNAME
+                       MOVE "S" TO WS-FOUND
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE USERS-FILE.
+
 GET-LAST-ID.
        MOVE 0 TO WS-LAST-ID
-       OPEN INPUT USERS-FILE
+       PERFORM OPEN-USERS-INPUT
        MOVE "N" TO EOF-FLAG
 
        PERFORM UNTIL EOF-FLAG = "S"
