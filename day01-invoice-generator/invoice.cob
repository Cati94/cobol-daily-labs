@@ -1,20 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVOICE-GENERATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INVOICE-FILE ASSIGN TO "invoices.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INV-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD INVOICE-FILE.
+       01 INVOICE-LINE      PIC X(130).
+
        WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS     PIC XX.
+
        01 WS-CLIENTE        PIC X(30).
-       01 WS-PRODUTO        PIC X(30).
-       01 WS-QUANTIDADE     PIC 9(4).
-       01 WS-PRECO          PIC 9(5)V99.
        01 WS-IVA            PIC 9(2)V99.
 
+       01 WS-NUM-ITENS      PIC 9(2).
+       01 WS-IDX            PIC 9(2).
+
+      *> Linhas de itens da fatura, uma por produto (ate 20 por fatura).
+       01 ITEM-TABLE.
+           05 ITEM-ENTRY OCCURS 20 TIMES.
+               10 IT-PRODUTO      PIC X(30).
+               10 IT-QUANTIDADE   PIC 9(4).
+               10 IT-PRECO        PIC 9(5)V99.
+               10 IT-SUBTOTAL     PIC 9(7)V99.
+
        01 WS-SUBTOTAL       PIC 9(7)V99.
        01 WS-VALOR-IVA      PIC 9(7)V99.
        01 WS-TOTAL          PIC 9(7)V99.
 
        PROCEDURE DIVISION.
-       
+
+       MAIN-PROGRAM.
 
            DISPLAY "==============================="
            DISPLAY "           FATURA"
@@ -23,30 +48,143 @@
            DISPLAY "Cliente: "
            ACCEPT WS-CLIENTE
 
-           DISPLAY "Produto: "
-           ACCEPT WS-PRODUTO
+           PERFORM PEDIR-NUM-ITENS
+
+           PERFORM LER-ITENS VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-ITENS
+
+           DISPLAY "IVA (%): "
+           ACCEPT WS-IVA
+
+           PERFORM CALCULAR-TOTAIS
+
+           PERFORM MOSTRAR-FATURA
+
+           PERFORM GRAVAR-FATURA
+
+           STOP RUN.
+
+      *>-----------------------------------------------------------
+      *> Repete o pedido enquanto o numero de artigos estiver fora
+      *> do intervalo suportado pela ITEM-TABLE (1 a 20), para nao
+      *> estourar os indices usados mais abaixo.
+      *>-----------------------------------------------------------
+       PEDIR-NUM-ITENS.
+
+           MOVE 0 TO WS-NUM-ITENS
+           PERFORM UNTIL WS-NUM-ITENS > 0 AND WS-NUM-ITENS <= 20
+               DISPLAY "Numero de artigos na fatura (1-20): "
+               ACCEPT WS-NUM-ITENS
+               IF WS-NUM-ITENS = 0 OR WS-NUM-ITENS > 20
+                   DISPLAY "Valor invalido. Indique entre 1 e 20 artigos."
+               END-IF
+           END-PERFORM.
+
+       LER-ITENS.
+
+           DISPLAY "Produto " WS-IDX ": "
+           ACCEPT IT-PRODUTO (WS-IDX)
 
            DISPLAY "Quantidade: "
-           ACCEPT WS-QUANTIDADE
+           ACCEPT IT-QUANTIDADE (WS-IDX)
 
            DISPLAY "Preço Unitário: "
-           ACCEPT WS-PRECO
+           ACCEPT IT-PRECO (WS-IDX)
 
-           DISPLAY "IVA (%): "
-           ACCEPT WS-IVA
+           MULTIPLY IT-PRECO (WS-IDX) BY IT-QUANTIDADE (WS-IDX)
+               GIVING IT-SUBTOTAL (WS-IDX).
+
+       CALCULAR-TOTAIS.
+
+           MOVE 0 TO WS-SUBTOTAL
+
+           PERFORM SOMAR-SUBTOTAL VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-ITENS
 
-         
-           MULTIPLY WS-PRECO BY WS-QUANTIDADE GIVING WS-SUBTOTAL
            MULTIPLY WS-SUBTOTAL BY WS-IVA GIVING WS-VALOR-IVA
            DIVIDE 100 INTO WS-VALOR-IVA
-           ADD WS-SUBTOTAL TO WS-VALOR-IVA GIVING WS-TOTAL
+           ADD WS-SUBTOTAL TO WS-VALOR-IVA GIVING WS-TOTAL.
+
+       SOMAR-SUBTOTAL.
+
+           ADD IT-SUBTOTAL (WS-IDX) TO WS-SUBTOTAL.
+
+       MOSTRAR-FATURA.
+
+           DISPLAY " "
+           DISPLAY "Cliente: " WS-CLIENTE
+           DISPLAY "-------------------------------"
+
+           PERFORM MOSTRAR-ITEM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-ITENS
 
-           
-           DISPLAY " ".
+           DISPLAY "-------------------------------"
            DISPLAY "Subtotal: " WS-SUBTOTAL
            DISPLAY "IVA (" WS-IVA "%): " WS-VALOR-IVA
            DISPLAY "-------------------------------"
            DISPLAY "TOTAL: " WS-TOTAL
-           DISPLAY "==============================="
+           DISPLAY "===============================".
 
-           STOP RUN.
+       MOSTRAR-ITEM.
+
+           DISPLAY IT-PRODUTO (WS-IDX) " QTD:" IT-QUANTIDADE (WS-IDX)
+                   " PRECO:" IT-PRECO (WS-IDX)
+                   " SUBTOTAL:" IT-SUBTOTAL (WS-IDX).
+
+      *>-----------------------------------------------------------
+      *> Regista a fatura em invoices.dat: uma linha por artigo,
+      *> seguida de uma linha com os totais, para que o historico de
+      *> faturas possa ser consultado depois de o programa terminar.
+      *>-----------------------------------------------------------
+       GRAVAR-FATURA.
+
+           OPEN EXTEND INVOICE-FILE
+           IF WS-INV-STATUS = "05" OR WS-INV-STATUS = "35"
+               CLOSE INVOICE-FILE
+               OPEN OUTPUT INVOICE-FILE
+           END-IF
+
+           PERFORM GRAVAR-ITEM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-ITENS
+
+           MOVE SPACES TO INVOICE-LINE
+           STRING
+               "TOTAL CLIENTE:"    DELIMITED BY SIZE
+               WS-CLIENTE          DELIMITED BY SIZE
+               " SUBTOTAL:"        DELIMITED BY SIZE
+               WS-SUBTOTAL         DELIMITED BY SIZE
+               " IVA:"             DELIMITED BY SIZE
+               WS-VALOR-IVA        DELIMITED BY SIZE
+               " TOTAL:"           DELIMITED BY SIZE
+               WS-TOTAL            DELIMITED BY SIZE
+               INTO INVOICE-LINE
+               ON OVERFLOW
+                   DISPLAY "ERRO: linha de totais excede o tamanho "
+                           "de INVOICE-LINE."
+                   STOP RUN
+           END-STRING
+           WRITE INVOICE-LINE
+
+           CLOSE INVOICE-FILE.
+
+       GRAVAR-ITEM.
+
+           MOVE SPACES TO INVOICE-LINE
+           STRING
+               "ITEM CLIENTE:"        DELIMITED BY SIZE
+               WS-CLIENTE             DELIMITED BY SIZE
+               " PRODUTO:"            DELIMITED BY SIZE
+               IT-PRODUTO (WS-IDX)    DELIMITED BY SIZE
+               " QTD:"                DELIMITED BY SIZE
+               IT-QUANTIDADE (WS-IDX) DELIMITED BY SIZE
+               " PRECO:"              DELIMITED BY SIZE
+               IT-PRECO (WS-IDX)      DELIMITED BY SIZE
+               " SUBTOTAL:"           DELIMITED BY SIZE
+               IT-SUBTOTAL (WS-IDX)   DELIMITED BY SIZE
+               INTO INVOICE-LINE
+               ON OVERFLOW
+                   DISPLAY "ERRO: linha de item excede o tamanho "
+                           "de INVOICE-LINE."
+                   STOP RUN
+           END-STRING
+           WRITE INVOICE-LINE.
