@@ -2,7 +2,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANK-SYSTEM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Persists the client roster between runs, so balances survive
+      *> instead of resetting to the hardcoded starting values every
+      *> time the program is launched.
+           SELECT CLIENTS-FILE ASSIGN TO "clients.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENTS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTS-FILE.
+       01 CLIENT-REC.
+          05 CLIENT-NOME  PIC X(30).
+          05 CLIENT-SALDO PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
 
        01 WS-OPCAO              PIC 9 VALUE 0.
@@ -12,6 +29,8 @@
        01 WS-TOTAL-DEPOSITOS        PIC 9(7)V99 VALUE 0.
        01 WS-TOTAL-LEVANTAMENTOS    PIC 9(7)V99 VALUE 0.
 
+       01 WS-CLIENTS-STATUS     PIC XX.
+
        01 WS-CLIENTES.
           05 WS-CLIENTE OCCURS 5 TIMES.
              10 WS-NOME     PIC X(30).
@@ -21,7 +40,7 @@
 
        MAIN-PROGRAM.
 
-           PERFORM INICIALIZAR-DADOS
+           PERFORM CARREGAR-CLIENTES
 
            PERFORM UNTIL WS-OPCAO = 5
 
@@ -46,6 +65,8 @@
 
            END-PERFORM
 
+           PERFORM SALVAR-CLIENTES
+
            PERFORM RELATORIO-FINAL
 
            STOP RUN.
@@ -67,6 +88,51 @@
            MOVE "Sofia" TO WS-NOME (5)
            MOVE 500 TO WS-SALDO (5).
 
+      *>-----------------------------------------------------------
+      *> Loads the roster from clients.dat if it exists (from a prior
+      *> run); otherwise falls back to the original starting data.
+      *>-----------------------------------------------------------
+       CARREGAR-CLIENTES.
+
+           OPEN INPUT CLIENTS-FILE
+
+           IF WS-CLIENTS-STATUS = "35"
+               PERFORM INICIALIZAR-DADOS
+           ELSE
+               PERFORM VARYING WS-CLIENTE-ID FROM 1 BY 1
+                   UNTIL WS-CLIENTE-ID > 5
+
+                   READ CLIENTS-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CLIENT-NOME TO WS-NOME (WS-CLIENTE-ID)
+                           MOVE CLIENT-SALDO TO WS-SALDO (WS-CLIENTE-ID)
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE CLIENTS-FILE
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> Writes the current roster back to clients.dat so the next
+      *> run starts from where this one left off.
+      *>-----------------------------------------------------------
+       SALVAR-CLIENTES.
+
+           OPEN OUTPUT CLIENTS-FILE
+
+           PERFORM VARYING WS-CLIENTE-ID FROM 1 BY 1
+               UNTIL WS-CLIENTE-ID > 5
+
+               MOVE WS-NOME (WS-CLIENTE-ID) TO CLIENT-NOME
+               MOVE WS-SALDO (WS-CLIENTE-ID) TO CLIENT-SALDO
+               WRITE CLIENT-REC
+
+           END-PERFORM
+
+           CLOSE CLIENTS-FILE.
+
        MOSTRAR-MENU.
 
            DISPLAY "---------------------------"
