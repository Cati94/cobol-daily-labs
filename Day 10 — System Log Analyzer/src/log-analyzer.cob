@@ -15,8 +15,10 @@
 
        FILE SECTION.
 
+      *> Line layout is "HH:MM:SS SEVERITY MODULE message text...",
+      *> e.g. "14:32:07 ERROR BILLING disk write failed".
        FD LOG-FILE.
-       01 LOG-RECORD PIC X(20).
+       01 LOG-RECORD PIC X(80).
 
        FD REPORT-FILE.
        01 REPORT-LINE PIC X(50).
@@ -30,6 +32,42 @@
        01 ERROR-COUNT PIC 9(5) VALUE 0.
        01 WARNING-COUNT PIC 9(5) VALUE 0.
 
+       01 WS-TOTAL-EVENTS PIC 9(6) VALUE 0.
+
+       01 WS-LOG-TIME     PIC X(8).
+       01 WS-LOG-SEVERITY PIC X(7).
+       01 WS-LOG-MODULE   PIC X(15).
+       01 WS-LOG-HOUR     PIC 9(2).
+       01 WS-LOG-HOUR-IDX PIC 9(2).
+
+      *> Event counts broken down by the hour of day taken from the
+      *> timestamp, one bucket per severity per hour (00-23).
+       01 HOUR-TABLE.
+           05 HOUR-ENTRY OCCURS 24 TIMES.
+               10 HOUR-INFO-COUNT    PIC 9(5) VALUE 0.
+               10 HOUR-WARNING-COUNT PIC 9(5) VALUE 0.
+               10 HOUR-ERROR-COUNT   PIC 9(5) VALUE 0.
+
+      *> Per-module event totals, built as new module names are seen.
+       01 MODULE-TABLE.
+           05 MODULE-ENTRY OCCURS 30 TIMES.
+               10 MOD-NAME  PIC X(15) VALUE SPACES.
+               10 MOD-COUNT PIC 9(5) VALUE 0.
+       01 WS-MODULE-COUNT   PIC 9(3) VALUE 0.
+       01 WS-MOD-IDX        PIC 9(3).
+       01 WS-MOD-MATCH-IDX  PIC 9(3).
+       01 WS-MOD-FOUND      PIC X VALUE "N".
+       01 WS-HOUR-DISPLAY   PIC 99.
+
+      *> Error-rate alert: if the share of ERROR events among all
+      *> events read exceeds this threshold, the report calls it out.
+       01 WS-ERROR-THRESHOLD PIC 9(3)V99 VALUE 10.00.
+       01 WS-ERROR-RATE      PIC 9(3)V99 VALUE 0.
+       01 WS-ERROR-RATE-DISP PIC ZZ9.99.
+       01 WS-ERROR-THRESHOLD-DISP PIC ZZ9.99.
+       01 WS-ALERT-FLAG      PIC X VALUE "N".
+           88 ALERT-TRIGGERED VALUE "Y".
+
        PROCEDURE DIVISION.
 
        MAIN-PROGRAM.
@@ -51,6 +89,8 @@
 
            END-PERFORM
 
+           PERFORM CHECK-ERROR-RATE
+
            PERFORM WRITE-REPORT
 
            CLOSE LOG-FILE
@@ -65,16 +105,86 @@
 
        PROCESS-LOG.
 
+           ADD 1 TO WS-TOTAL-EVENTS
+
+           MOVE SPACES TO WS-LOG-TIME WS-LOG-SEVERITY WS-LOG-MODULE
+           UNSTRING LOG-RECORD DELIMITED BY SPACE
+               INTO WS-LOG-TIME WS-LOG-SEVERITY WS-LOG-MODULE
+           END-UNSTRING
+
+           MOVE 0 TO WS-LOG-HOUR
+           IF WS-LOG-TIME(1:2) IS NUMERIC
+               MOVE WS-LOG-TIME(1:2) TO WS-LOG-HOUR
+               IF WS-LOG-HOUR > 23
+                   MOVE 0 TO WS-LOG-HOUR
+               END-IF
+           END-IF
+           COMPUTE WS-LOG-HOUR-IDX = WS-LOG-HOUR + 1
+
            EVALUATE TRUE
-               WHEN LOG-RECORD(1:4) = "INFO"
+               WHEN WS-LOG-SEVERITY = "INFO"
                    ADD 1 TO INFO-COUNT
-               WHEN LOG-RECORD(1:5) = "ERROR"
+                   ADD 1 TO HOUR-INFO-COUNT (WS-LOG-HOUR-IDX)
+               WHEN WS-LOG-SEVERITY = "ERROR"
                    ADD 1 TO ERROR-COUNT
-               WHEN LOG-RECORD(1:7) = "WARNING"
+                   ADD 1 TO HOUR-ERROR-COUNT (WS-LOG-HOUR-IDX)
+               WHEN WS-LOG-SEVERITY = "WARNING"
                    ADD 1 TO WARNING-COUNT
+                   ADD 1 TO HOUR-WARNING-COUNT (WS-LOG-HOUR-IDX)
                WHEN OTHER
                    CONTINUE
-           END-EVALUATE.
+           END-EVALUATE
+
+           PERFORM UPDATE-MODULE-COUNT.
+
+      *>-----------------------------------------------------------
+      *> Finds WS-LOG-MODULE in MODULE-TABLE (adding a new entry the
+      *> first time it is seen, up to the table's capacity) and adds
+      *> one to its running total.
+      *>-----------------------------------------------------------
+       UPDATE-MODULE-COUNT.
+
+           MOVE "N" TO WS-MOD-FOUND
+           MOVE 0 TO WS-MOD-IDX
+           MOVE 0 TO WS-MOD-MATCH-IDX
+
+           PERFORM FIND-MODULE-ENTRY VARYING WS-MOD-IDX FROM 1 BY 1
+               UNTIL WS-MOD-IDX > WS-MODULE-COUNT OR WS-MOD-FOUND = "Y"
+
+           IF WS-MOD-FOUND = "Y"
+               ADD 1 TO MOD-COUNT (WS-MOD-MATCH-IDX)
+           ELSE
+               IF WS-MODULE-COUNT < 30
+                   ADD 1 TO WS-MODULE-COUNT
+                   MOVE WS-LOG-MODULE TO MOD-NAME (WS-MODULE-COUNT)
+                   MOVE 1 TO MOD-COUNT (WS-MODULE-COUNT)
+               END-IF
+           END-IF.
+
+       FIND-MODULE-ENTRY.
+
+           IF MOD-NAME (WS-MOD-IDX) = WS-LOG-MODULE
+               MOVE "Y" TO WS-MOD-FOUND
+               MOVE WS-MOD-IDX TO WS-MOD-MATCH-IDX
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> Flags when the share of ERROR events among everything read
+      *> exceeds WS-ERROR-THRESHOLD, so operations can be alerted
+      *> without having to read the full counts by eye.
+      *>-----------------------------------------------------------
+       CHECK-ERROR-RATE.
+
+           MOVE 0 TO WS-ERROR-RATE
+           IF WS-TOTAL-EVENTS > 0
+               COMPUTE WS-ERROR-RATE ROUNDED =
+                   ERROR-COUNT / WS-TOTAL-EVENTS * 100
+           END-IF
+
+           MOVE "N" TO WS-ALERT-FLAG
+           IF WS-ERROR-RATE > WS-ERROR-THRESHOLD
+               MOVE "Y" TO WS-ALERT-FLAG
+           END-IF.
 
        WRITE-REPORT.
 
@@ -84,22 +194,94 @@
            MOVE "--------------------------" TO REPORT-LINE
            WRITE REPORT-LINE
 
+           MOVE SPACES TO REPORT-LINE
            STRING "INFO EVENTS: " DELIMITED BY SIZE
                   INFO-COUNT DELIMITED BY SIZE
                   INTO REPORT-LINE
            END-STRING
            WRITE REPORT-LINE
 
+           MOVE SPACES TO REPORT-LINE
            STRING "WARNING EVENTS: " DELIMITED BY SIZE
                   WARNING-COUNT DELIMITED BY SIZE
                   INTO REPORT-LINE
            END-STRING
            WRITE REPORT-LINE
 
+           MOVE SPACES TO REPORT-LINE
            STRING "ERROR EVENTS: " DELIMITED BY SIZE
                   ERROR-COUNT DELIMITED BY SIZE
                   INTO REPORT-LINE
            END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-ERROR-RATE TO WS-ERROR-RATE-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "ERROR RATE: " DELIMITED BY SIZE
+                  WS-ERROR-RATE-DISP DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           IF ALERT-TRIGGERED
+               MOVE WS-ERROR-THRESHOLD TO WS-ERROR-THRESHOLD-DISP
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** ALERT: ERROR RATE ABOVE " DELIMITED BY SIZE
+                      WS-ERROR-THRESHOLD-DISP DELIMITED BY SIZE
+                      "% ***" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-IF
+
+           MOVE "--------------------------" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "EVENTS BY HOUR (SEVERITY):" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM WRITE-HOUR-LINE VARYING WS-LOG-HOUR-IDX FROM 1 BY 1
+               UNTIL WS-LOG-HOUR-IDX > 24
+
+           MOVE "--------------------------" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "EVENTS BY MODULE:" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM WRITE-MODULE-LINE VARYING WS-MOD-IDX FROM 1 BY 1
+               UNTIL WS-MOD-IDX > WS-MODULE-COUNT.
+
+       WRITE-HOUR-LINE.
+
+           IF HOUR-INFO-COUNT (WS-LOG-HOUR-IDX) > 0
+               OR HOUR-WARNING-COUNT (WS-LOG-HOUR-IDX) > 0
+               OR HOUR-ERROR-COUNT (WS-LOG-HOUR-IDX) > 0
+
+               COMPUTE WS-HOUR-DISPLAY = WS-LOG-HOUR-IDX - 1
+               MOVE SPACES TO REPORT-LINE
+               STRING "HOUR " DELIMITED BY SIZE
+                      WS-HOUR-DISPLAY DELIMITED BY SIZE
+                      " I:" DELIMITED BY SIZE
+                      HOUR-INFO-COUNT (WS-LOG-HOUR-IDX) DELIMITED BY SIZE
+                      " W:" DELIMITED BY SIZE
+                      HOUR-WARNING-COUNT (WS-LOG-HOUR-IDX) DELIMITED BY SIZE
+                      " E:" DELIMITED BY SIZE
+                      HOUR-ERROR-COUNT (WS-LOG-HOUR-IDX) DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-IF.
+
+       WRITE-MODULE-LINE.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING FUNCTION TRIM(MOD-NAME (WS-MOD-IDX)) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  MOD-COUNT (WS-MOD-IDX) DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
            WRITE REPORT-LINE.
 
        DISPLAY-REPORT.
