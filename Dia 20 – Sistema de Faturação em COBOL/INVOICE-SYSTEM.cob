@@ -5,9 +5,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PRODUCTS-FILE ASSIGN TO "products.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-FILE-STATUS.
+           SELECT PRODUCTS-TEMP ASSIGN TO "products.tmp"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INVOICES-FILE ASSIGN TO "invoices.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INV-FILE-STATUS.
+           SELECT INVOICES-TEMP ASSIGN TO "invoices.tmp"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CREDIT-NOTES-FILE ASSIGN TO "credit_notes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CREDIT-FILE-STATUS.
+
+      *> Same customers.dat maintained by CUSTOMER-MANAGER (Day08) --
+      *> read-only here, just to confirm the customer typed on the
+      *> invoice is actually on file before the invoice is written.
+           SELECT CUSTOMERS-FILE ASSIGN TO "customers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,13 +35,56 @@
            05 PROD-PRICE    PIC 9(5)V99.
            05 PROD-QTY      PIC 9(4).
 
+       FD PRODUCTS-TEMP.
+       01 PRODUCT-TEMP-RECORD.
+           05 PTMP-ID       PIC 9(4).
+           05 PTMP-NAME     PIC A(30).
+           05 PTMP-PRICE    PIC 9(5)V99.
+           05 PTMP-QTY      PIC 9(4).
+
        FD INVOICES-FILE.
        01 INVOICE-RECORD.
-           05 INV-ID        PIC 9(4).
-           05 INV-DATE      PIC A(10).
-           05 INV-PROD-ID   PIC 9(4).
-           05 INV-QTY       PIC 9(4).
-           05 INV-TOTAL     PIC 9(7)V99.
+           05 INV-ID          PIC 9(4).
+           05 INV-DATE        PIC A(10).
+           05 INV-PROD-ID     PIC 9(4).
+           05 INV-QTY         PIC 9(4).
+           05 INV-SUBTOTAL    PIC 9(7)V99.
+           05 INV-VAT-RATE    PIC 9(2)V99.
+           05 INV-VAT-AMOUNT  PIC 9(7)V99.
+           05 INV-TOTAL       PIC 9(7)V99.
+           05 INV-CUSTOMER    PIC A(20).
+           05 INV-STATUS      PIC X.
+               88 INV-ACTIVE     VALUE "A".
+               88 INV-CANCELLED  VALUE "C".
+
+       FD INVOICES-TEMP.
+       01 INVOICE-TEMP-RECORD.
+           05 ITMP-ID          PIC 9(4).
+           05 ITMP-DATE        PIC A(10).
+           05 ITMP-PROD-ID     PIC 9(4).
+           05 ITMP-QTY         PIC 9(4).
+           05 ITMP-SUBTOTAL    PIC 9(7)V99.
+           05 ITMP-VAT-RATE    PIC 9(2)V99.
+           05 ITMP-VAT-AMOUNT  PIC 9(7)V99.
+           05 ITMP-TOTAL       PIC 9(7)V99.
+           05 ITMP-CUSTOMER    PIC A(20).
+           05 ITMP-STATUS      PIC X.
+
+       FD CREDIT-NOTES-FILE.
+       01 CREDIT-NOTE-RECORD.
+           05 CN-INV-ID      PIC 9(4).
+           05 CN-DATE        PIC A(10).
+           05 CN-PROD-ID     PIC 9(4).
+           05 CN-QTY         PIC 9(4).
+           05 CN-TOTAL       PIC 9(7)V99.
+           05 CN-CUSTOMER    PIC A(20).
+
+      *> Layout must match CUSTOMER-MANAGER's CUSTOMER-RECORD.
+       FD CUSTOMERS-FILE.
+       01 CUST-CHECK-RECORD.
+           05 CUST-CHECK-ID     PIC 9(3).
+           05 CUST-CHECK-NAME   PIC A(20).
+           05 CUST-CHECK-EMAIL  PIC A(30).
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION        PIC 9 VALUE 0.
@@ -35,16 +94,35 @@
        01 WS-PROD-QTY      PIC 9(4).
        01 WS-INV-ID        PIC 9(4).
        01 WS-INV-QTY       PIC 9(4).
+       01 WS-SUBTOTAL      PIC 9(7)V99.
+       01 WS-VAT-RATE      PIC 9(2)V99 VALUE 23.00.
+       01 WS-VAT-AMOUNT    PIC 9(7)V99.
        01 WS-TOTAL         PIC 9(7)V99.
+       01 WS-CUSTOMER      PIC A(20).
        01 WS-FLAG          PIC X VALUE 'N'.
        01 WS-EOF-PROD      PIC X VALUE 'N'.
        01 WS-EOF-INV       PIC X VALUE 'N'.
        01 WS-PRICE-DISP    PIC ZZZZZ.99.
        01 WS-TOTAL-DISP    PIC ZZZZZZZ.99.
+       01 WS-PROD-FILE-STATUS PIC XX.
+       01 WS-INV-FILE-STATUS  PIC XX.
+       01 WS-CREDIT-FILE-STATUS PIC XX.
+       01 WS-CUST-FILE-STATUS PIC XX.
+       01 WS-EOF-CUST      PIC X VALUE 'N'.
+       01 WS-CUST-FOUND    PIC X VALUE 'N'.
+
+      *> Abaixo deste stock apos a venda, e emitido um alerta de
+      *> reposicao (reorder point).
+       01 WS-REORDER-POINT PIC 9(4) VALUE 5.
+       01 WS-NEW-QTY       PIC 9(4).
+
+      *> Usados por CANCEL-INVOICE para localizar e anular uma fatura.
+       01 WS-CANCEL-ID     PIC 9(4).
+       01 WS-CANCEL-FOUND  PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM SHOW-MENU UNTIL WS-OPTION = 5
+           PERFORM SHOW-MENU UNTIL WS-OPTION = 6
            STOP RUN.
 
        SHOW-MENU.
@@ -54,8 +132,9 @@
            DISPLAY "2. Criar fatura"
            DISPLAY "3. Listar faturas"
            DISPLAY "4. Adicionar produto"
-           DISPLAY "5. Sair"
-           DISPLAY "Escolha uma opcao (1-5): "
+           DISPLAY "5. Cancelar fatura / nota de credito"
+           DISPLAY "6. Sair"
+           DISPLAY "Escolha uma opcao (1-6): "
            ACCEPT WS-OPTION
            EVALUATE WS-OPTION
                WHEN 1
@@ -67,6 +146,8 @@
                WHEN 4
                    PERFORM ADD-PRODUCT
                WHEN 5
+                   PERFORM CANCEL-INVOICE
+               WHEN 6
                    DISPLAY "Saindo do sistema..."
                WHEN OTHER
                    DISPLAY "Opcao invalida."
@@ -99,6 +180,12 @@
            DISPLAY "Digite quantidade em stock: "
            ACCEPT WS-PROD-QTY
            OPEN EXTEND PRODUCTS-FILE
+           IF WS-PROD-FILE-STATUS = "05" OR WS-PROD-FILE-STATUS = "35"
+               CLOSE PRODUCTS-FILE
+               OPEN OUTPUT PRODUCTS-FILE
+               CLOSE PRODUCTS-FILE
+               OPEN EXTEND PRODUCTS-FILE
+           END-IF
            MOVE WS-PROD-ID TO PROD-ID
            MOVE WS-PROD-NAME TO PROD-NAME
            MOVE WS-PROD-PRICE TO PROD-PRICE
@@ -111,10 +198,21 @@
        CREATE-INVOICE.
            DISPLAY "Digite ID da fatura: "
            ACCEPT WS-INV-ID
+           DISPLAY "Digite referencia do cliente: "
+           ACCEPT WS-CUSTOMER
+
+           PERFORM CHECK-CUSTOMER
+           IF WS-CUST-FOUND = 'N'
+               DISPLAY "Cliente nao encontrado no ficheiro de clientes."
+               EXIT PARAGRAPH
+           END-IF
+
            DISPLAY "Digite ID do produto: "
            ACCEPT WS-PROD-ID
            DISPLAY "Digite quantidade: "
            ACCEPT WS-INV-QTY
+           DISPLAY "Taxa de IVA (%), por omissao 23.00: "
+           ACCEPT WS-VAT-RATE
 
            OPEN INPUT PRODUCTS-FILE
            MOVE 'N' TO WS-FLAG
@@ -128,26 +226,113 @@
                            IF WS-INV-QTY > PROD-QTY
                                DISPLAY "Quantidade insuficiente no stock."
                                CLOSE PRODUCTS-FILE
-                               GO TO SHOW-MENU
+                               EXIT PARAGRAPH
                            END-IF
-                           COMPUTE WS-TOTAL = WS-INV-QTY * PROD-PRICE
+                           COMPUTE WS-SUBTOTAL = WS-INV-QTY * PROD-PRICE
                        END-IF
                END-READ
            END-PERFORM
            CLOSE PRODUCTS-FILE
 
+           IF WS-FLAG = 'N'
+               DISPLAY "Produto nao encontrado."
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-VAT-AMOUNT ROUNDED =
+               WS-SUBTOTAL * WS-VAT-RATE / 100
+           ADD WS-SUBTOTAL WS-VAT-AMOUNT GIVING WS-TOTAL
+
+           PERFORM UPDATE-STOCK
+
            OPEN EXTEND INVOICES-FILE
+           IF WS-INV-FILE-STATUS = "05" OR WS-INV-FILE-STATUS = "35"
+               CLOSE INVOICES-FILE
+               OPEN OUTPUT INVOICES-FILE
+               CLOSE INVOICES-FILE
+               OPEN EXTEND INVOICES-FILE
+           END-IF
                MOVE WS-INV-ID TO INV-ID
                MOVE FUNCTION CURRENT-DATE(1:10) TO INV-DATE
                MOVE WS-PROD-ID TO INV-PROD-ID
                MOVE WS-INV-QTY TO INV-QTY
+               MOVE WS-SUBTOTAL TO INV-SUBTOTAL
+               MOVE WS-VAT-RATE TO INV-VAT-RATE
+               MOVE WS-VAT-AMOUNT TO INV-VAT-AMOUNT
                MOVE WS-TOTAL TO INV-TOTAL
+               MOVE WS-CUSTOMER TO INV-CUSTOMER
+               SET INV-ACTIVE TO TRUE
                WRITE INVOICE-RECORD
            CLOSE INVOICES-FILE
            MOVE WS-TOTAL TO WS-TOTAL-DISP
            DISPLAY "Fatura criada com sucesso! Total: " WS-TOTAL-DISP
+
+           IF WS-NEW-QTY < WS-REORDER-POINT
+               DISPLAY "ALERTA: stock do produto " WS-PROD-ID
+                       " esta abaixo do ponto de reposicao ("
+                       WS-NEW-QTY " unidades restantes)."
+           END-IF
            .
 
+      *>-----------------------------------------------------------
+      *> Desconta a quantidade vendida do stock do produto, reescre-
+      *> vendo products.dat atraves de um ficheiro temporario (nao ha
+      *> acesso direto/indexado a este ficheiro sequencial).
+      *>-----------------------------------------------------------
+       UPDATE-STOCK.
+           OPEN INPUT PRODUCTS-FILE
+           OPEN OUTPUT PRODUCTS-TEMP
+           MOVE 'N' TO WS-EOF-PROD
+
+           PERFORM UNTIL WS-EOF-PROD = 'Y'
+               READ PRODUCTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PROD
+                   NOT AT END
+                       MOVE SPACES TO PRODUCT-TEMP-RECORD
+                       MOVE PROD-ID TO PTMP-ID
+                       MOVE PROD-NAME TO PTMP-NAME
+                       MOVE PROD-PRICE TO PTMP-PRICE
+                       IF PROD-ID = WS-PROD-ID
+                           SUBTRACT WS-INV-QTY FROM PROD-QTY
+                               GIVING PTMP-QTY
+                           MOVE PTMP-QTY TO WS-NEW-QTY
+                       ELSE
+                           MOVE PROD-QTY TO PTMP-QTY
+                       END-IF
+                       WRITE PRODUCT-TEMP-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE PRODUCTS-FILE
+           CLOSE PRODUCTS-TEMP
+
+           CALL "SYSTEM" USING "mv products.tmp products.dat".
+
+      *> Confirms WS-CUSTOMER matches a name on file in customers.dat
+      *> (maintained by CUSTOMER-MANAGER). If customers.dat does not
+      *> exist yet, there is nothing to cross-check against, so the
+      *> invoice is allowed through rather than blocked.
+       CHECK-CUSTOMER.
+           MOVE 'N' TO WS-CUST-FOUND
+           MOVE 'N' TO WS-EOF-CUST
+           OPEN INPUT CUSTOMERS-FILE
+
+           IF WS-CUST-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-EOF-CUST = 'Y'
+                   READ CUSTOMERS-FILE
+                       AT END MOVE 'Y' TO WS-EOF-CUST
+                       NOT AT END
+                           IF CUST-CHECK-NAME = WS-CUSTOMER
+                               MOVE 'Y' TO WS-CUST-FOUND
+                               MOVE 'Y' TO WS-EOF-CUST
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMERS-FILE
+           ELSE
+               MOVE 'Y' TO WS-CUST-FOUND
+           END-IF.
+
        LIST-INVOICES.
            OPEN INPUT INVOICES-FILE
            MOVE 'N' TO WS-EOF-INV
@@ -157,10 +342,116 @@
                    NOT AT END
                        MOVE INV-TOTAL TO WS-TOTAL-DISP
                        DISPLAY "Fatura ID: " INV-ID
+                               " Cliente: " INV-CUSTOMER
                                " Produto ID: " INV-PROD-ID
                                " Quantidade: " INV-QTY
                                " Total: " WS-TOTAL-DISP
+                               " Estado: " INV-STATUS
                END-READ
            END-PERFORM
            CLOSE INVOICES-FILE
            .
+
+      *>-----------------------------------------------------------
+      *> Cancela uma fatura ativa: marca-a como cancelada em
+      *> invoices.dat, repoe a quantidade vendida no stock do produto
+      *> e emite uma nota de credito em credit_notes.dat.
+      *>-----------------------------------------------------------
+       CANCEL-INVOICE.
+           DISPLAY "Digite ID da fatura a cancelar: "
+           ACCEPT WS-CANCEL-ID
+
+           OPEN INPUT INVOICES-FILE
+           OPEN OUTPUT INVOICES-TEMP
+           MOVE 'N' TO WS-EOF-INV
+           MOVE 'N' TO WS-CANCEL-FOUND
+
+           PERFORM UNTIL WS-EOF-INV = 'Y'
+               READ INVOICES-FILE
+                   AT END MOVE 'Y' TO WS-EOF-INV
+                   NOT AT END
+                       MOVE SPACES TO INVOICE-TEMP-RECORD
+                       MOVE INV-ID TO ITMP-ID
+                       MOVE INV-DATE TO ITMP-DATE
+                       MOVE INV-PROD-ID TO ITMP-PROD-ID
+                       MOVE INV-QTY TO ITMP-QTY
+                       MOVE INV-SUBTOTAL TO ITMP-SUBTOTAL
+                       MOVE INV-VAT-RATE TO ITMP-VAT-RATE
+                       MOVE INV-VAT-AMOUNT TO ITMP-VAT-AMOUNT
+                       MOVE INV-TOTAL TO ITMP-TOTAL
+                       MOVE INV-CUSTOMER TO ITMP-CUSTOMER
+                       IF INV-ID = WS-CANCEL-ID AND INV-ACTIVE
+                           MOVE 'Y' TO WS-CANCEL-FOUND
+                           MOVE "C" TO ITMP-STATUS
+                           MOVE WS-CANCEL-ID TO WS-INV-ID
+                           MOVE INV-PROD-ID TO WS-PROD-ID
+                           MOVE INV-QTY TO WS-INV-QTY
+                           MOVE INV-TOTAL TO WS-TOTAL
+                           MOVE INV-CUSTOMER TO WS-CUSTOMER
+                       ELSE
+                           MOVE INV-STATUS TO ITMP-STATUS
+                       END-IF
+                       WRITE INVOICE-TEMP-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INVOICES-FILE
+           CLOSE INVOICES-TEMP
+
+           IF WS-CANCEL-FOUND = 'N'
+               DISPLAY "Fatura nao encontrada ou ja cancelada."
+               CALL "SYSTEM" USING "rm -f invoices.tmp"
+           ELSE
+               CALL "SYSTEM" USING "mv invoices.tmp invoices.dat"
+               PERFORM RESTORE-STOCK
+               PERFORM WRITE-CREDIT-NOTE
+               DISPLAY "Fatura " WS-CANCEL-ID
+                       " cancelada. Nota de credito emitida."
+           END-IF
+           .
+
+       RESTORE-STOCK.
+           OPEN INPUT PRODUCTS-FILE
+           OPEN OUTPUT PRODUCTS-TEMP
+           MOVE 'N' TO WS-EOF-PROD
+
+           PERFORM UNTIL WS-EOF-PROD = 'Y'
+               READ PRODUCTS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PROD
+                   NOT AT END
+                       MOVE SPACES TO PRODUCT-TEMP-RECORD
+                       MOVE PROD-ID TO PTMP-ID
+                       MOVE PROD-NAME TO PTMP-NAME
+                       MOVE PROD-PRICE TO PTMP-PRICE
+                       IF PROD-ID = WS-PROD-ID
+                           ADD WS-INV-QTY TO PROD-QTY
+                               GIVING PTMP-QTY
+                       ELSE
+                           MOVE PROD-QTY TO PTMP-QTY
+                       END-IF
+                       WRITE PRODUCT-TEMP-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE PRODUCTS-FILE
+           CLOSE PRODUCTS-TEMP
+
+           CALL "SYSTEM" USING "mv products.tmp products.dat".
+
+       WRITE-CREDIT-NOTE.
+           OPEN EXTEND CREDIT-NOTES-FILE
+           IF WS-CREDIT-FILE-STATUS = "05" OR WS-CREDIT-FILE-STATUS = "35"
+               CLOSE CREDIT-NOTES-FILE
+               OPEN OUTPUT CREDIT-NOTES-FILE
+               CLOSE CREDIT-NOTES-FILE
+               OPEN EXTEND CREDIT-NOTES-FILE
+           END-IF
+               MOVE SPACES TO CREDIT-NOTE-RECORD
+               MOVE WS-CANCEL-ID TO CN-INV-ID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO CN-DATE
+               MOVE WS-PROD-ID TO CN-PROD-ID
+               MOVE WS-INV-QTY TO CN-QTY
+               MOVE WS-TOTAL TO CN-TOTAL
+               MOVE WS-CUSTOMER TO CN-CUSTOMER
+               WRITE CREDIT-NOTE-RECORD
+           CLOSE CREDIT-NOTES-FILE.
