@@ -7,28 +7,43 @@
            SELECT TRANS-FILE ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ACCOUNTS-INDEXED-FILE ASSIGN TO "accounts_idx.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-KEY
+               FILE STATUS IS WS-ACC-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD TRANS-FILE.
        01 TRANS-LINE              PIC X(30).
 
+       FD ACCOUNTS-INDEXED-FILE.
+       01 ACC-IDX-RECORD.
+          05 ACC-KEY              PIC 9(4).
+          05 ACC-BAL              PIC S9(7).
+
        WORKING-STORAGE SECTION.
 
        01 WS-EOF                  PIC X VALUE "N".
+       01 WS-ACC-EOF              PIC X VALUE "N".
+       01 WS-ACC-STATUS           PIC XX.
 
        01 WS-PARSED.
           05 TR-ACCOUNT           PIC 9(4).
           05 TR-TYPE              PIC X.
           05 TR-AMOUNT            PIC 9(5).
 
-       01 WS-ACCOUNTS.
-          05 WS-ACCOUNT OCCURS 20 TIMES.
-             10 WS-ID             PIC 9(4) VALUE 0.
-             10 WS-BALANCE        PIC S9(7) VALUE 0.
+      *> Lowest balance a withdrawal may leave an account with.
+       01 WS-MIN-BALANCE          PIC S9(7) VALUE 0.
 
-       01 I                       PIC 99 VALUE 1.
-       01 FOUND                   PIC X VALUE "N".
+      *> Transaction-type summary counters for the closing report.
+       01 WS-COUNT-DEPOSITS       PIC 9(5) VALUE 0.
+       01 WS-TOTAL-DEPOSITS       PIC 9(7) VALUE 0.
+       01 WS-COUNT-WITHDRAWALS    PIC 9(5) VALUE 0.
+       01 WS-TOTAL-WITHDRAWALS    PIC 9(7) VALUE 0.
+       01 WS-COUNT-REJECTED       PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -36,6 +51,11 @@
 
            DISPLAY "STARTING TRANSACTION PROCESSING".
 
+           DISPLAY "SALDO MINIMO PERMITIDO APOS LEVANTAMENTO:"
+           ACCEPT WS-MIN-BALANCE
+
+           PERFORM OPEN-ACCOUNTS-FILE
+
            OPEN INPUT TRANS-FILE
 
            PERFORM UNTIL WS-EOF = "Y"
@@ -58,6 +78,16 @@
 
            STOP RUN.
 
+       OPEN-ACCOUNTS-FILE.
+
+           OPEN I-O ACCOUNTS-INDEXED-FILE
+
+           IF WS-ACC-STATUS = "35"
+               OPEN OUTPUT ACCOUNTS-INDEXED-FILE
+               CLOSE ACCOUNTS-INDEXED-FILE
+               OPEN I-O ACCOUNTS-INDEXED-FILE
+           END-IF.
+
        PARSE-LINE.
 
            UNSTRING TRANS-LINE
@@ -69,67 +99,59 @@
 
        PROCESS-TRANSACTION.
 
-           MOVE "N" TO FOUND
-           MOVE 1 TO I
+           MOVE TR-ACCOUNT TO ACC-KEY
 
-           PERFORM UNTIL I > 20 OR FOUND = "Y"
-
-               IF WS-ID(I) = TR-ACCOUNT
-                   MOVE "Y" TO FOUND
-               ELSE
-                   ADD 1 TO I
-               END-IF
-
-           END-PERFORM
-
-           IF FOUND = "N"
-               PERFORM ADD-ACCOUNT
-           END-IF
+           READ ACCOUNTS-INDEXED-FILE
+               INVALID KEY
+                   PERFORM ADD-ACCOUNT
+           END-READ
 
            PERFORM UPDATE-BALANCE.
 
        ADD-ACCOUNT.
 
-           MOVE 1 TO I
-
-           PERFORM UNTIL I > 20
-
-               IF WS-ID(I) = 0
-                   MOVE TR-ACCOUNT TO WS-ID(I)
-                   MOVE 0 TO WS-BALANCE(I)
-                   EXIT PERFORM
-               END-IF
+           MOVE TR-ACCOUNT TO ACC-KEY
+           MOVE 0 TO ACC-BAL
 
-               ADD 1 TO I
-
-           END-PERFORM.
+           WRITE ACC-IDX-RECORD
+               INVALID KEY
+                   DISPLAY "ERRO AO CRIAR CONTA " TR-ACCOUNT
+           END-WRITE.
 
        UPDATE-BALANCE.
 
-           MOVE 1 TO I
-
-           PERFORM UNTIL I > 20
+           MOVE TR-ACCOUNT TO ACC-KEY
 
-               IF WS-ID(I) = TR-ACCOUNT
+           READ ACCOUNTS-INDEXED-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: CONTA NAO ENCONTRADA " TR-ACCOUNT
+               NOT INVALID KEY
 
                    IF TR-TYPE = "D"
-                       ADD TR-AMOUNT TO WS-BALANCE(I)
+                       ADD TR-AMOUNT TO ACC-BAL
+                       ADD 1 TO WS-COUNT-DEPOSITS
+                       ADD TR-AMOUNT TO WS-TOTAL-DEPOSITS
                        DISPLAY "ACCOUNT " TR-ACCOUNT
                                " DEPOSIT " TR-AMOUNT
                    END-IF
 
                    IF TR-TYPE = "W"
-                       SUBTRACT TR-AMOUNT FROM WS-BALANCE(I)
-                       DISPLAY "ACCOUNT " TR-ACCOUNT
-                               " WITHDRAW " TR-AMOUNT
+                       IF ACC-BAL - TR-AMOUNT < WS-MIN-BALANCE
+                           ADD 1 TO WS-COUNT-REJECTED
+                           DISPLAY "ACCOUNT " TR-ACCOUNT
+                                   " WITHDRAWAL REJECTED - "
+                                   "MINIMUM BALANCE"
+                       ELSE
+                           SUBTRACT TR-AMOUNT FROM ACC-BAL
+                           ADD 1 TO WS-COUNT-WITHDRAWALS
+                           ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                           DISPLAY "ACCOUNT " TR-ACCOUNT
+                                   " WITHDRAW " TR-AMOUNT
+                       END-IF
                    END-IF
 
-                   EXIT PERFORM
-               END-IF
-
-               ADD 1 TO I
-
-           END-PERFORM.
+                   REWRITE ACC-IDX-RECORD
+           END-READ.
 
        SHOW-REPORT.
 
@@ -137,15 +159,30 @@
            DISPLAY "FINAL BALANCES"
            DISPLAY "-------------------------"
 
-           MOVE 1 TO I
+           CLOSE ACCOUNTS-INDEXED-FILE
+           OPEN INPUT ACCOUNTS-INDEXED-FILE
+           MOVE "N" TO WS-ACC-EOF
+
+           PERFORM UNTIL WS-ACC-EOF = "Y"
 
-           PERFORM UNTIL I > 20
+               READ ACCOUNTS-INDEXED-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACC-EOF
+                   NOT AT END
+                       DISPLAY "ACCOUNT " ACC-KEY
+                               " BALANCE: " ACC-BAL
+               END-READ
 
-               IF WS-ID(I) NOT = 0
-                   DISPLAY "ACCOUNT " WS-ID(I)
-                           " BALANCE: " WS-BALANCE(I)
-               END-IF
+           END-PERFORM
 
-               ADD 1 TO I
+           CLOSE ACCOUNTS-INDEXED-FILE
 
-           END-PERFORM.
+           DISPLAY " "
+           DISPLAY "TRANSACTION TYPE SUMMARY"
+           DISPLAY "-------------------------"
+           DISPLAY "DEPOSITS: " WS-COUNT-DEPOSITS
+                   " TOTAL: " WS-TOTAL-DEPOSITS
+           DISPLAY "WITHDRAWALS: " WS-COUNT-WITHDRAWALS
+                   " TOTAL: " WS-TOTAL-WITHDRAWALS
+           DISPLAY "WITHDRAWALS REJECTED (SALDO MINIMO): "
+                   WS-COUNT-REJECTED.
