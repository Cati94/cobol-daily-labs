@@ -16,6 +16,15 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-REP-STATUS.
 
+           SELECT YTD-FILE
+           ASSIGN TO "payroll_ytd.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT YTD-TEMP
+           ASSIGN TO "payroll_ytd.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -26,19 +35,54 @@
        FD REPORT-FILE.
        01 REPORT-LINE PIC X(80).
 
+       FD YTD-FILE.
+       01 YTD-RECORD.
+           05 YTD-ID     PIC 9(3).
+           05 FILLER     PIC X VALUE SPACE.
+           05 YTD-GROSS  PIC 9(8)V99.
+           05 FILLER     PIC X VALUE SPACE.
+           05 YTD-NET    PIC 9(8)V99.
+
+       FD YTD-TEMP.
+       01 YTD-TEMP-RECORD.
+           05 TMP-ID     PIC 9(3).
+           05 FILLER     PIC X VALUE SPACE.
+           05 TMP-GROSS  PIC 9(8)V99.
+           05 FILLER     PIC X VALUE SPACE.
+           05 TMP-NET    PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
 
        01 WS-EOF PIC X VALUE "N".
+       01 WS-YTD-EOF PIC X VALUE "N".
 
        01 WS-EMP-STATUS PIC XX.
        01 WS-REP-STATUS PIC XX.
+       01 WS-YTD-STATUS PIC XX.
 
        01 EMP-ID PIC 9(3).
        01 EMP-NAME PIC X(15).
        01 EMP-HOURS PIC S9(3).
        01 EMP-RATE PIC 9(3).
 
-       01 WS-SALARY PIC 9(6).
+      *> Overtime is any hours worked beyond 40, paid at 1.5x rate.
+       01 WS-REG-HOURS PIC S9(3) VALUE 0.
+       01 WS-OT-HOURS PIC S9(3) VALUE 0.
+       01 WS-GROSS PIC 9(6)V99 VALUE 0.
+      *> Progressive IRS on gross pay, plus a flat Seguranca Social
+      *> rate, tracked separately -- same split as day02's
+      *> WS-DESCONTO-IRS/WS-DESCONTO-SS.
+       01 WS-TAXA-SS PIC 9(3)V99 VALUE 11.00.
+       01 WS-DESCONTO-IRS PIC 9(6)V99 VALUE 0.
+       01 WS-DESCONTO-SS PIC 9(6)V99 VALUE 0.
+       01 WS-TAX PIC 9(6)V99 VALUE 0.
+       01 WS-NET PIC 9(6)V99 VALUE 0.
+
+      *> Year-to-date accumulation, carried across runs in YTD-FILE.
+       01 WS-YTD-FOUND PIC X VALUE "N".
+       01 WS-NEW-YTD-GROSS PIC 9(8)V99 VALUE 0.
+       01 WS-NEW-YTD-NET PIC 9(8)V99 VALUE 0.
+       01 WS-SYSTEM-CMD PIC X(80).
 
        PROCEDURE DIVISION.
 
@@ -105,19 +149,130 @@
 
            ELSE
 
-               COMPUTE WS-SALARY = EMP-HOURS * EMP-RATE
+               PERFORM CALCULATE-PAY
+               PERFORM UPDATE-YTD
 
-               DISPLAY "CALCULATED SALARY: " WS-SALARY
+               DISPLAY "GROSS: " WS-GROSS
+                       " IRS: " WS-DESCONTO-IRS
+                       " SS: " WS-DESCONTO-SS
+                       " NET: " WS-NET
+                       " YTD GROSS: " WS-NEW-YTD-GROSS
+                       " YTD NET: " WS-NEW-YTD-NET
 
                STRING
                    EMP-ID DELIMITED BY SIZE
                    SPACE
                    EMP-NAME DELIMITED BY SIZE
                    SPACE
-                   WS-SALARY DELIMITED BY SIZE
+                   WS-GROSS DELIMITED BY SIZE
+                   SPACE
+                   WS-DESCONTO-IRS DELIMITED BY SIZE
+                   SPACE
+                   WS-DESCONTO-SS DELIMITED BY SIZE
+                   SPACE
+                   WS-NET DELIMITED BY SIZE
+                   SPACE
+                   WS-NEW-YTD-GROSS DELIMITED BY SIZE
+                   SPACE
+                   WS-NEW-YTD-NET DELIMITED BY SIZE
                    INTO REPORT-LINE
                END-STRING
 
                WRITE REPORT-LINE
 
            END-IF.
+
+      *>-----------------------------------------------------------
+      *> Splits hours into regular/overtime and applies progressive
+      *> tax brackets to the resulting gross pay.
+      *>-----------------------------------------------------------
+       CALCULATE-PAY.
+
+           IF EMP-HOURS > 40
+               MOVE 40 TO WS-REG-HOURS
+               COMPUTE WS-OT-HOURS = EMP-HOURS - 40
+           ELSE
+               MOVE EMP-HOURS TO WS-REG-HOURS
+               MOVE 0 TO WS-OT-HOURS
+           END-IF
+
+           COMPUTE WS-GROSS ROUNDED =
+               (WS-REG-HOURS * EMP-RATE) +
+               (WS-OT-HOURS * EMP-RATE * 1.5)
+
+           EVALUATE TRUE
+               WHEN WS-GROSS <= 1000
+                   MOVE 0 TO WS-DESCONTO-IRS
+               WHEN WS-GROSS <= 3000
+                   COMPUTE WS-DESCONTO-IRS ROUNDED =
+                       (WS-GROSS - 1000) * 0.10
+               WHEN OTHER
+                   COMPUTE WS-DESCONTO-IRS ROUNDED =
+                       (2000 * 0.10) + (WS-GROSS - 3000) * 0.20
+           END-EVALUATE
+
+           COMPUTE WS-DESCONTO-SS ROUNDED =
+               WS-GROSS * WS-TAXA-SS / 100
+
+           COMPUTE WS-TAX = WS-DESCONTO-IRS + WS-DESCONTO-SS
+
+           COMPUTE WS-NET = WS-GROSS - WS-TAX.
+
+      *>-----------------------------------------------------------
+      *> Finds this employee's year-to-date record in YTD-FILE (if
+      *> any), adds the current period's gross/net, and rewrites the
+      *> file through a temp copy -- the same read/rewrite-via-temp
+      *> approach used elsewhere in this codebase for sequential
+      *> files with no direct random access.
+      *>-----------------------------------------------------------
+       UPDATE-YTD.
+
+           MOVE "N" TO WS-YTD-FOUND
+           MOVE WS-GROSS TO WS-NEW-YTD-GROSS
+           MOVE WS-NET TO WS-NEW-YTD-NET
+
+           OPEN INPUT YTD-FILE
+           OPEN OUTPUT YTD-TEMP
+
+           IF WS-YTD-STATUS = "00"
+               MOVE "N" TO WS-YTD-EOF
+               PERFORM UNTIL WS-YTD-EOF = "Y"
+                   READ YTD-FILE
+                       AT END MOVE "Y" TO WS-YTD-EOF
+                       NOT AT END
+                           IF YTD-ID = EMP-ID
+                               MOVE "Y" TO WS-YTD-FOUND
+                               ADD YTD-GROSS TO WS-NEW-YTD-GROSS
+                               ADD YTD-NET TO WS-NEW-YTD-NET
+                               MOVE SPACES TO YTD-TEMP-RECORD
+                               MOVE EMP-ID TO TMP-ID
+                               MOVE WS-NEW-YTD-GROSS TO TMP-GROSS
+                               MOVE WS-NEW-YTD-NET TO TMP-NET
+                               WRITE YTD-TEMP-RECORD
+                           ELSE
+                               MOVE SPACES TO YTD-TEMP-RECORD
+                               MOVE YTD-ID TO TMP-ID
+                               MOVE YTD-GROSS TO TMP-GROSS
+                               MOVE YTD-NET TO TMP-NET
+                               WRITE YTD-TEMP-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           IF WS-YTD-FOUND = "N"
+               MOVE SPACES TO YTD-TEMP-RECORD
+               MOVE EMP-ID TO TMP-ID
+               MOVE WS-NEW-YTD-GROSS TO TMP-GROSS
+               MOVE WS-NEW-YTD-NET TO TMP-NET
+               WRITE YTD-TEMP-RECORD
+           END-IF
+
+           CLOSE YTD-FILE
+           CLOSE YTD-TEMP
+
+           MOVE SPACES TO WS-SYSTEM-CMD
+           STRING "mv payroll_ytd.tmp payroll_ytd.dat"
+               DELIMITED BY SIZE INTO WS-SYSTEM-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-SYSTEM-CMD.
