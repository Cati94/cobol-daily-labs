@@ -4,26 +4,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> Indexed by ACC-ID, shared with the other bank programs.
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ACCOUNTS-BACKUP ASSIGN TO "accounts.bak"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACC-STATUS.
+           SELECT ACCOUNTS-BACKUP ASSIGN TO DYNAMIC WS-ACC-BKP-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANS-FILE ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS-BACKUP ASSIGN TO "transactions.bak"
+           SELECT TRANS-BACKUP ASSIGN TO DYNAMIC WS-TRANS-BKP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACC-MANIFEST ASSIGN TO "accounts_backups.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACC-MANIFEST-STATUS.
+           SELECT TRANS-MANIFEST ASSIGN TO "transactions_backups.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-MANIFEST-STATUS.
+           SELECT MANIFEST-TEMP ASSIGN TO "backups.tmp"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD ACCOUNTS-FILE.
-       01 ACC-REC.
-           05 ACC-ID    PIC 9(4).
-           05 ACC-NAME  PIC A(30).
-           05 ACC-SALDO PIC 9(7)V99.
+       COPY "ACCOUNT-RECORD.cpy".
 
        FD ACCOUNTS-BACKUP.
-       01 ACC-BKP-REC PIC X(41).
+       01 ACC-BKP-REC PIC X(112).
 
        FD TRANS-FILE.
        01 TRANS-REC PIC X(30).
@@ -31,9 +40,37 @@
        FD TRANS-BACKUP.
        01 TRANS-BKP-REC PIC X(30).
 
+       FD ACC-MANIFEST.
+       01 ACC-MANIFEST-LINE PIC X(30).
+
+       FD TRANS-MANIFEST.
+       01 TRANS-MANIFEST-LINE PIC X(30).
+
+       FD MANIFEST-TEMP.
+       01 MANIFEST-TEMP-LINE PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 WS-OPTION PIC 9 VALUE 0.
        01 EOF-FLAG  PIC X VALUE "N".
+       01 WS-RUN-DATE       PIC 9(8).
+       01 WS-ACC-BKP-NAME   PIC X(30).
+       01 WS-TRANS-BKP-NAME PIC X(30).
+      *> How many backup generations to keep per file.
+       01 WS-RETENTION      PIC 9(2) VALUE 5.
+       01 WS-GEN-COUNT      PIC 9(3) VALUE 0.
+       01 WS-OLDEST-NAME    PIC X(30) VALUE SPACES.
+       01 WS-LINE-NUM       PIC 9(3) VALUE 0.
+       01 WS-SYSTEM-CMD     PIC X(60).
+       01 WS-LATEST-NAME    PIC X(30) VALUE SPACES.
+       01 WS-SELECTED-NAME  PIC X(30) VALUE SPACES.
+       01 WS-CONFIRM        PIC X VALUE "N".
+       01 WS-BKP-COUNT      PIC 9(5) VALUE 0.
+       01 WS-LIVE-COUNT     PIC 9(5) VALUE 0.
+       01 WS-BKP-SALDO-TOTAL  PIC 9(9)V99 VALUE 0.
+       01 WS-LIVE-SALDO-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-ACC-MANIFEST-STATUS   PIC XX.
+       01 WS-TRANS-MANIFEST-STATUS PIC XX.
+       01 WS-ACC-STATUS            PIC XX.
 
        PROCEDURE DIVISION.
 
@@ -65,15 +102,32 @@ END-PROG.
 
 
 BACKUP-ACCOUNTS.
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       MOVE SPACES TO WS-ACC-BKP-NAME.
+       STRING "accounts_" DELIMITED BY SIZE
+              WS-RUN-DATE DELIMITED BY SIZE
+              ".bak" DELIMITED BY SIZE
+              INTO WS-ACC-BKP-NAME
+       END-STRING.
+
        OPEN INPUT ACCOUNTS-FILE.
        OPEN OUTPUT ACCOUNTS-BACKUP.
        MOVE "N" TO EOF-FLAG.
+       IF WS-ACC-STATUS = "35"
+           MOVE "S" TO EOF-FLAG
+       ELSE
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY MOVE "S" TO EOF-FLAG
+           END-START
+       END-IF.
 
        PERFORM UNTIL EOF-FLAG = "S"
-           READ ACCOUNTS-FILE
+           READ ACCOUNTS-FILE NEXT RECORD
                AT END MOVE "S" TO EOF-FLAG
                NOT AT END
-                   MOVE ACC-REC TO ACC-BKP-REC
+                   MOVE ACCOUNT-RECORD TO ACC-BKP-REC
                    WRITE ACC-BKP-REC
            END-READ
        END-PERFORM.
@@ -81,11 +135,32 @@ BACKUP-ACCOUNTS.
        CLOSE ACCOUNTS-FILE.
        CLOSE ACCOUNTS-BACKUP.
 
-       DISPLAY "Backup de contas concluido.".
+       OPEN EXTEND ACC-MANIFEST.
+       IF WS-ACC-MANIFEST-STATUS = "35"
+           OPEN OUTPUT ACC-MANIFEST
+           CLOSE ACC-MANIFEST
+           OPEN EXTEND ACC-MANIFEST
+       END-IF.
+       MOVE WS-ACC-BKP-NAME TO ACC-MANIFEST-LINE.
+       WRITE ACC-MANIFEST-LINE.
+       CLOSE ACC-MANIFEST.
+
+       PERFORM APPLY-RETENTION-ACCOUNTS.
+
+       DISPLAY "Backup de contas concluido: " WS-ACC-BKP-NAME.
        EXIT.
 
 
 BACKUP-TRANS.
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       MOVE SPACES TO WS-TRANS-BKP-NAME.
+       STRING "transactions_" DELIMITED BY SIZE
+              WS-RUN-DATE DELIMITED BY SIZE
+              ".bak" DELIMITED BY SIZE
+              INTO WS-TRANS-BKP-NAME
+       END-STRING.
+
        OPEN INPUT TRANS-FILE.
        OPEN OUTPUT TRANS-BACKUP.
        MOVE "N" TO EOF-FLAG.
@@ -102,11 +177,240 @@ BACKUP-TRANS.
        CLOSE TRANS-FILE.
        CLOSE TRANS-BACKUP.
 
-       DISPLAY "Backup de transacoes concluido.".
+       OPEN EXTEND TRANS-MANIFEST.
+       IF WS-TRANS-MANIFEST-STATUS = "35"
+           OPEN OUTPUT TRANS-MANIFEST
+           CLOSE TRANS-MANIFEST
+           OPEN EXTEND TRANS-MANIFEST
+       END-IF.
+       MOVE WS-TRANS-BKP-NAME TO TRANS-MANIFEST-LINE.
+       WRITE TRANS-MANIFEST-LINE.
+       CLOSE TRANS-MANIFEST.
+
+       PERFORM APPLY-RETENTION-TRANS.
+
+       DISPLAY "Backup de transacoes concluido: " WS-TRANS-BKP-NAME.
        EXIT.
 
+*>-----------------------------------------------------------------
+*> Mantem apenas as ultimas WS-RETENTION geracoes de backup, tanto
+*> no manifesto como no disco (o mais antigo e apagado quando o
+*> numero de geracoes ultrapassa o limite configurado).
+*>-----------------------------------------------------------------
+APPLY-RETENTION-ACCOUNTS.
+       MOVE 0 TO WS-GEN-COUNT.
+       OPEN INPUT ACC-MANIFEST.
+       IF WS-ACC-MANIFEST-STATUS NOT = "35"
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "S"
+               READ ACC-MANIFEST
+                   AT END MOVE "S" TO EOF-FLAG
+                   NOT AT END ADD 1 TO WS-GEN-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACC-MANIFEST
+       END-IF.
+
+       PERFORM UNTIL WS-GEN-COUNT <= WS-RETENTION
+           PERFORM REMOVE-OLDEST-ACCOUNTS-GEN
+           SUBTRACT 1 FROM WS-GEN-COUNT
+       END-PERFORM.
+
+REMOVE-OLDEST-ACCOUNTS-GEN.
+       MOVE 0 TO WS-LINE-NUM.
+       MOVE SPACES TO WS-OLDEST-NAME.
+       OPEN INPUT ACC-MANIFEST.
+       OPEN OUTPUT MANIFEST-TEMP.
+       MOVE "N" TO EOF-FLAG.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ ACC-MANIFEST
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LINE-NUM
+                   IF WS-LINE-NUM = 1
+                       MOVE ACC-MANIFEST-LINE TO WS-OLDEST-NAME
+                   ELSE
+                       MOVE ACC-MANIFEST-LINE TO MANIFEST-TEMP-LINE
+                       WRITE MANIFEST-TEMP-LINE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE ACC-MANIFEST.
+       CLOSE MANIFEST-TEMP.
+
+       MOVE SPACES TO WS-SYSTEM-CMD.
+       STRING "rm -f " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-OLDEST-NAME) DELIMITED BY SIZE
+              INTO WS-SYSTEM-CMD
+       END-STRING.
+       CALL "SYSTEM" USING WS-SYSTEM-CMD.
+
+       OPEN INPUT MANIFEST-TEMP.
+       OPEN OUTPUT ACC-MANIFEST.
+       MOVE "N" TO EOF-FLAG.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ MANIFEST-TEMP
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   MOVE MANIFEST-TEMP-LINE TO ACC-MANIFEST-LINE
+                   WRITE ACC-MANIFEST-LINE
+           END-READ
+       END-PERFORM.
+       CLOSE MANIFEST-TEMP.
+       CLOSE ACC-MANIFEST.
+
+APPLY-RETENTION-TRANS.
+       MOVE 0 TO WS-GEN-COUNT.
+       OPEN INPUT TRANS-MANIFEST.
+       IF WS-TRANS-MANIFEST-STATUS NOT = "35"
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "S"
+               READ TRANS-MANIFEST
+                   AT END MOVE "S" TO EOF-FLAG
+                   NOT AT END ADD 1 TO WS-GEN-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-MANIFEST
+       END-IF.
+
+       PERFORM UNTIL WS-GEN-COUNT <= WS-RETENTION
+           PERFORM REMOVE-OLDEST-TRANS-GEN
+           SUBTRACT 1 FROM WS-GEN-COUNT
+       END-PERFORM.
+
+REMOVE-OLDEST-TRANS-GEN.
+       MOVE 0 TO WS-LINE-NUM.
+       MOVE SPACES TO WS-OLDEST-NAME.
+       OPEN INPUT TRANS-MANIFEST.
+       OPEN OUTPUT MANIFEST-TEMP.
+       MOVE "N" TO EOF-FLAG.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ TRANS-MANIFEST
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LINE-NUM
+                   IF WS-LINE-NUM = 1
+                       MOVE TRANS-MANIFEST-LINE TO WS-OLDEST-NAME
+                   ELSE
+                       MOVE TRANS-MANIFEST-LINE TO MANIFEST-TEMP-LINE
+                       WRITE MANIFEST-TEMP-LINE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE TRANS-MANIFEST.
+       CLOSE MANIFEST-TEMP.
+
+       MOVE SPACES TO WS-SYSTEM-CMD.
+       STRING "rm -f " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-OLDEST-NAME) DELIMITED BY SIZE
+              INTO WS-SYSTEM-CMD
+       END-STRING.
+       CALL "SYSTEM" USING WS-SYSTEM-CMD.
+
+       OPEN INPUT MANIFEST-TEMP.
+       OPEN OUTPUT TRANS-MANIFEST.
+       MOVE "N" TO EOF-FLAG.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ MANIFEST-TEMP
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   MOVE MANIFEST-TEMP-LINE TO TRANS-MANIFEST-LINE
+                   WRITE TRANS-MANIFEST-LINE
+           END-READ
+       END-PERFORM.
+       CLOSE MANIFEST-TEMP.
+       CLOSE TRANS-MANIFEST.
+
 
 RESTORE-ACCOUNTS.
+       MOVE SPACES TO WS-LATEST-NAME.
+       OPEN INPUT ACC-MANIFEST.
+       IF WS-ACC-MANIFEST-STATUS NOT = "35"
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "S"
+               READ ACC-MANIFEST
+                   AT END MOVE "S" TO EOF-FLAG
+                   NOT AT END
+                       DISPLAY "  " ACC-MANIFEST-LINE
+                       MOVE ACC-MANIFEST-LINE TO WS-LATEST-NAME
+               END-READ
+           END-PERFORM
+           CLOSE ACC-MANIFEST
+       END-IF.
+
+       IF WS-LATEST-NAME = SPACES
+           DISPLAY "Nao existem backups de contas registados."
+           EXIT PARAGRAPH
+       END-IF.
+
+       DISPLAY "Ficheiro a restaurar (ENTER = mais recente, "
+               WS-LATEST-NAME "):".
+       ACCEPT WS-SELECTED-NAME.
+       IF WS-SELECTED-NAME = SPACES
+           MOVE WS-LATEST-NAME TO WS-ACC-BKP-NAME
+       ELSE
+           MOVE WS-SELECTED-NAME TO WS-ACC-BKP-NAME
+       END-IF.
+
+      *> Conta registos e soma saldos do backup e do ficheiro atual
+      *> ANTES de accounts.dat ser substituido, para que o operador
+      *> veja o impacto real do restauro no momento de confirmar --
+      *> depois de o ficheiro ja ter sido sobrescrito seria tarde
+      *> demais para a comparacao servir de alguma coisa.
+       MOVE 0 TO WS-BKP-COUNT.
+       MOVE 0 TO WS-BKP-SALDO-TOTAL.
+       OPEN INPUT ACCOUNTS-BACKUP.
+       MOVE "N" TO EOF-FLAG.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ ACCOUNTS-BACKUP
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   MOVE ACC-BKP-REC TO ACCOUNT-RECORD
+                   ADD 1 TO WS-BKP-COUNT
+                   ADD ACC-BALANCE TO WS-BKP-SALDO-TOTAL
+           END-READ
+       END-PERFORM.
+       CLOSE ACCOUNTS-BACKUP.
+
+       MOVE 0 TO WS-LIVE-COUNT.
+       MOVE 0 TO WS-LIVE-SALDO-TOTAL.
+       OPEN INPUT ACCOUNTS-FILE.
+       MOVE "N" TO EOF-FLAG.
+       IF WS-ACC-STATUS = "35"
+           MOVE "S" TO EOF-FLAG
+       ELSE
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY MOVE "S" TO EOF-FLAG
+           END-START
+       END-IF.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ ACCOUNTS-FILE NEXT RECORD
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LIVE-COUNT
+                   ADD ACC-BALANCE TO WS-LIVE-SALDO-TOTAL
+           END-READ
+       END-PERFORM.
+       CLOSE ACCOUNTS-FILE.
+
+       DISPLAY "Backup " WS-ACC-BKP-NAME " tem " WS-BKP-COUNT
+               " registos (saldo total " WS-BKP-SALDO-TOTAL "); "
+               "accounts.dat atual tem " WS-LIVE-COUNT
+               " registos (saldo total " WS-LIVE-SALDO-TOTAL ").".
+       IF WS-BKP-COUNT NOT = WS-LIVE-COUNT
+           OR WS-BKP-SALDO-TOTAL NOT = WS-LIVE-SALDO-TOTAL
+           DISPLAY "AVISO: o backup e o ficheiro atual nao coincidem."
+       END-IF.
+
+       DISPLAY "Confirma o restauro a partir de " WS-ACC-BKP-NAME
+               "? Isto substitui accounts.dat (S/N):".
+       ACCEPT WS-CONFIRM.
+       IF WS-CONFIRM NOT = "S" AND WS-CONFIRM NOT = "s"
+           DISPLAY "Restauro cancelado."
+           EXIT PARAGRAPH
+       END-IF.
+
        OPEN INPUT ACCOUNTS-BACKUP.
        OPEN OUTPUT ACCOUNTS-FILE.
        MOVE "N" TO EOF-FLAG.
@@ -115,19 +419,91 @@ RESTORE-ACCOUNTS.
            READ ACCOUNTS-BACKUP
                AT END MOVE "S" TO EOF-FLAG
                NOT AT END
-                   MOVE ACC-BKP-REC TO ACC-REC
-                   WRITE ACC-REC
+                   MOVE ACC-BKP-REC TO ACCOUNT-RECORD
+                   WRITE ACCOUNT-RECORD
            END-READ
        END-PERFORM.
 
        CLOSE ACCOUNTS-BACKUP.
        CLOSE ACCOUNTS-FILE.
 
-       DISPLAY "Restauro de contas concluido.".
+       DISPLAY "Restauro de contas concluido: " WS-BKP-COUNT
+               " registos restaurados.".
        EXIT.
 
 
 RESTORE-TRANS.
+       MOVE SPACES TO WS-LATEST-NAME.
+       OPEN INPUT TRANS-MANIFEST.
+       IF WS-TRANS-MANIFEST-STATUS NOT = "35"
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "S"
+               READ TRANS-MANIFEST
+                   AT END MOVE "S" TO EOF-FLAG
+                   NOT AT END
+                       DISPLAY "  " TRANS-MANIFEST-LINE
+                       MOVE TRANS-MANIFEST-LINE TO WS-LATEST-NAME
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-MANIFEST
+       END-IF.
+
+       IF WS-LATEST-NAME = SPACES
+           DISPLAY "Nao existem backups de transacoes registados."
+           EXIT PARAGRAPH
+       END-IF.
+
+       DISPLAY "Ficheiro a restaurar (ENTER = mais recente, "
+               WS-LATEST-NAME "):".
+       ACCEPT WS-SELECTED-NAME.
+       IF WS-SELECTED-NAME = SPACES
+           MOVE WS-LATEST-NAME TO WS-TRANS-BKP-NAME
+       ELSE
+           MOVE WS-SELECTED-NAME TO WS-TRANS-BKP-NAME
+       END-IF.
+
+      *> Conta os registos do backup e do ficheiro atual ANTES de
+      *> transactions.dat ser substituido, para que o operador veja o
+      *> impacto real do restauro no momento de confirmar.
+       MOVE 0 TO WS-BKP-COUNT.
+       OPEN INPUT TRANS-BACKUP.
+       MOVE "N" TO EOF-FLAG.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ TRANS-BACKUP
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   MOVE TRANS-BKP-REC TO TRANS-REC
+                   ADD 1 TO WS-BKP-COUNT
+           END-READ
+       END-PERFORM.
+       CLOSE TRANS-BACKUP.
+
+       MOVE 0 TO WS-LIVE-COUNT.
+       OPEN INPUT TRANS-FILE.
+       MOVE "N" TO EOF-FLAG.
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ TRANS-FILE
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-LIVE-COUNT
+           END-READ
+       END-PERFORM.
+       CLOSE TRANS-FILE.
+
+       DISPLAY "Backup " WS-TRANS-BKP-NAME " tem " WS-BKP-COUNT
+               " registos; transactions.dat atual tem " WS-LIVE-COUNT
+               " registos.".
+       IF WS-BKP-COUNT NOT = WS-LIVE-COUNT
+           DISPLAY "AVISO: o backup e o ficheiro atual nao coincidem."
+       END-IF.
+
+       DISPLAY "Confirma o restauro a partir de " WS-TRANS-BKP-NAME
+               "? Isto substitui transactions.dat (S/N):".
+       ACCEPT WS-CONFIRM.
+       IF WS-CONFIRM NOT = "S" AND WS-CONFIRM NOT = "s"
+           DISPLAY "Restauro cancelado."
+           EXIT PARAGRAPH
+       END-IF.
+
        OPEN INPUT TRANS-BACKUP.
        OPEN OUTPUT TRANS-FILE.
        MOVE "N" TO EOF-FLAG.
@@ -144,5 +520,6 @@ RESTORE-TRANS.
        CLOSE TRANS-BACKUP.
        CLOSE TRANS-FILE.
 
-       DISPLAY "Restauro de transacoes concluido.".
+       DISPLAY "Restauro de transacoes concluido: " WS-BKP-COUNT
+               " registos restaurados.".
        EXIT.
