@@ -4,19 +4,29 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> Indexed by ACC-ID, shared with the other bank programs, so
+      *> TRANSACTIONS-PAR can look an account up directly instead of
+      *> scanning the whole file for every transaction.
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACC-STATUS.
            SELECT TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *> Printable, column-aligned statement produced by LIST-ACCOUNTS
+      *> instead of a scrolling console dump.
+           SELECT ACCOUNTS-REPORT-FILE ASSIGN TO "account_statement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD ACCOUNTS-FILE.
-       01 ACCOUNT-RECORD.
-           05 ACC-ID        PIC 9(4).
-           05 ACC-NAME      PIC A(30).
-           05 ACC-BALANCE   PIC 9(7)V99.
+       COPY "ACCOUNT-RECORD.cpy".
+
+       FD ACCOUNTS-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
 
        FD TRANSACTIONS-FILE.
        01 TRANSACTION-RECORD.
@@ -28,6 +38,7 @@
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION       PIC 9 VALUE 0.
+       01 WS-ACC-STATUS   PIC XX.
        01 WS-LAST-ACCID   PIC 9(4) VALUE 1000.
        01 WS-LAST-TRANSID PIC 9(5) VALUE 0.
        01 EOF-FLAG        PIC X VALUE "N".
@@ -41,6 +52,19 @@
        01 COUNT-ACCOUNTS  PIC 9(5) VALUE 0.
        01 WS-MEDIO        PIC 9(7)V99.
 
+      *> Layout of one detail line on the account statement report.
+       01 WS-RPT-DETAIL.
+           05 WS-RPT-ID       PIC ZZZ9.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 WS-RPT-NAME     PIC X(30).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 WS-RPT-BALANCE  PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-RPT-PAGE-NUM      PIC 9(3) VALUE 0.
+       01 WS-RPT-LINE-COUNT    PIC 9(2) VALUE 0.
+       01 WS-RPT-LINES-PP      PIC 9(2) VALUE 20.
+       01 WS-RPT-PAGE-TOTAL    PIC 9(9)V99 VALUE 0.
+       01 WS-RPT-GRAND-TOTAL   PIC 9(9)V99 VALUE 0.
+
        PROCEDURE DIVISION.
 
 MAIN-PROGRAM.
@@ -71,6 +95,16 @@ DISPLAY-MENU.
        END-EVALUATE.
 
 
+      *> Opens ACCOUNTS-FILE for read/write, creating it first if this
+      *> is the very first run (status 35 = file does not exist yet).
+OPEN-ACCOUNTS-FILE.
+       OPEN I-O ACCOUNTS-FILE
+       IF WS-ACC-STATUS = "35"
+           OPEN OUTPUT ACCOUNTS-FILE
+           CLOSE ACCOUNTS-FILE
+           OPEN I-O ACCOUNTS-FILE
+       END-IF.
+
 CREATE-ACCOUNT.
        PERFORM GET-LAST-ACCID
        ADD 1 TO WS-LAST-ACCID
@@ -78,19 +112,33 @@ CREATE-ACCOUNT.
        ACCEPT WS-NAME
        DISPLAY "Digite o saldo inicial: "
        ACCEPT WS-BALANCE
-       OPEN EXTEND ACCOUNTS-FILE
+       PERFORM OPEN-ACCOUNTS-FILE
        MOVE WS-LAST-ACCID TO ACC-ID
        MOVE WS-NAME TO ACC-NAME
        MOVE WS-BALANCE TO ACC-BALANCE
+       MOVE 0 TO ACC-JOINT-COUNT
+       MOVE SPACES TO ACC-JOINT-OWNER (1)
+       MOVE SPACES TO ACC-JOINT-OWNER (2)
+       MOVE 'P' TO ACC-STATUS
+       MOVE "EUR" TO ACC-CURRENCY
+       MOVE 0 TO ACC-BRANCH
        WRITE ACCOUNT-RECORD
        CLOSE ACCOUNTS-FILE
-       DISPLAY "Conta criada com sucesso! ID: " WS-LAST-ACCID.
+       DISPLAY "Conta criada com sucesso! ID: " WS-LAST-ACCID
+       DISPLAY "Conta pendente de aprovacao antes de movimentar.".
 
+      *> Finding the highest existing ACC-ID inherently means visiting
+      *> every record (an index on ACC-ID doesn't shortcut a MAX), so
+      *> this still walks the whole file via START/READ NEXT.
 GET-LAST-ACCID.
-       OPEN INPUT ACCOUNTS-FILE
+       PERFORM OPEN-ACCOUNTS-FILE
        MOVE "N" TO EOF-FLAG
+       MOVE LOW-VALUES TO ACC-ID
+       START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+           INVALID KEY MOVE "S" TO EOF-FLAG
+       END-START
        PERFORM UNTIL EOF-FLAG = "S"
-           READ ACCOUNTS-FILE
+           READ ACCOUNTS-FILE NEXT RECORD
                AT END MOVE "S" TO EOF-FLAG
                NOT AT END MOVE ACC-ID TO WS-LAST-ACCID
            END-READ
@@ -98,48 +146,124 @@ GET-LAST-ACCID.
        CLOSE ACCOUNTS-FILE.
 
 
+      *> Replays ACCOUNTS-FILE into a formatted, column-aligned report
+      *> file (account_statement.txt) with headers and per-page totals,
+      *> suitable for printing or handing to an auditor, instead of a
+      *> scrolling console dump.
 LIST-ACCOUNTS.
-       OPEN INPUT ACCOUNTS-FILE
+       PERFORM OPEN-ACCOUNTS-FILE
+       OPEN OUTPUT ACCOUNTS-REPORT-FILE
+       MOVE 0 TO WS-RPT-PAGE-NUM
+       MOVE 0 TO WS-RPT-LINE-COUNT
+       MOVE 0 TO WS-RPT-PAGE-TOTAL
+       MOVE 0 TO WS-RPT-GRAND-TOTAL
+       MOVE 0 TO COUNT-ACCOUNTS
+       PERFORM PRINT-REPORT-HEADER
+
        MOVE "N" TO EOF-FLAG
-       DISPLAY "Lista de contas:"
+       MOVE LOW-VALUES TO ACC-ID
+       START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+           INVALID KEY MOVE "S" TO EOF-FLAG
+       END-START
        PERFORM UNTIL EOF-FLAG = "S"
-           READ ACCOUNTS-FILE
+           READ ACCOUNTS-FILE NEXT RECORD
                AT END MOVE "S" TO EOF-FLAG
                NOT AT END
-                   DISPLAY "ID: " ACC-ID " | Nome: " ACC-NAME " | Saldo: " ACC-BALANCE
+                   PERFORM PRINT-ACCOUNT-LINE
            END-READ
        END-PERFORM
-       CLOSE ACCOUNTS-FILE.
+       PERFORM PRINT-PAGE-TOTAL
+
+       MOVE SPACES TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE WS-RPT-GRAND-TOTAL TO WS-RPT-BALANCE
+       MOVE SPACES TO REPORT-LINE
+       STRING "TOTAL GERAL - " COUNT-ACCOUNTS " conta(s) - Saldo: "
+              WS-RPT-BALANCE DELIMITED BY SIZE
+              INTO REPORT-LINE
+       END-STRING
+       WRITE REPORT-LINE
+
+       CLOSE ACCOUNTS-REPORT-FILE
+       CLOSE ACCOUNTS-FILE
+       DISPLAY "Relatorio gravado em account_statement.txt".
+
+      *> Column headers, repeated at the top of every page.
+PRINT-REPORT-HEADER.
+       ADD 1 TO WS-RPT-PAGE-NUM
+       MOVE SPACES TO REPORT-LINE
+       STRING "EXTRATO DE CONTAS - Pagina " DELIMITED BY SIZE
+              WS-RPT-PAGE-NUM DELIMITED BY SIZE
+              INTO REPORT-LINE
+       END-STRING
+       WRITE REPORT-LINE
+       MOVE "ID    NOME                             SALDO" TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE ALL "-" TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE 0 TO WS-RPT-LINE-COUNT.
+
+      *> One detail line per account, breaking to a new page (with a
+      *> running page total) once WS-RPT-LINES-PP lines have printed.
+PRINT-ACCOUNT-LINE.
+       IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PP
+           PERFORM PRINT-PAGE-TOTAL
+           PERFORM PRINT-REPORT-HEADER
+       END-IF
+
+       MOVE ACC-ID TO WS-RPT-ID
+       MOVE ACC-NAME TO WS-RPT-NAME
+       MOVE ACC-BALANCE TO WS-RPT-BALANCE
+       MOVE WS-RPT-DETAIL TO REPORT-LINE
+       WRITE REPORT-LINE
+
+       ADD 1 TO WS-RPT-LINE-COUNT
+       ADD 1 TO COUNT-ACCOUNTS
+       ADD ACC-BALANCE TO WS-RPT-PAGE-TOTAL
+       ADD ACC-BALANCE TO WS-RPT-GRAND-TOTAL.
+
+      *> Prints and resets the running total for the page just finished.
+PRINT-PAGE-TOTAL.
+       MOVE ALL "-" TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE WS-RPT-PAGE-TOTAL TO WS-RPT-BALANCE
+       MOVE SPACES TO REPORT-LINE
+       STRING "Subtotal da pagina: " WS-RPT-BALANCE
+              DELIMITED BY SIZE INTO REPORT-LINE
+       END-STRING
+       WRITE REPORT-LINE
+       MOVE 0 TO WS-RPT-PAGE-TOTAL.
 
 TRANSACTIONS-PAR.
        DISPLAY "Digite o ID da conta: "
        ACCEPT WS-ACCID
-       OPEN I-O ACCOUNTS-FILE
-       MOVE "N" TO EOF-FLAG
+       PERFORM OPEN-ACCOUNTS-FILE
        MOVE 0 TO WS-BALANCE
-       PERFORM UNTIL EOF-FLAG = "S"
-           READ ACCOUNTS-FILE
-               AT END MOVE "S" TO EOF-FLAG
-               NOT AT END
-                   IF ACC-ID = WS-ACCID
-                       MOVE ACC-BALANCE TO WS-BALANCE
-                       DISPLAY "Digite tipo: C=Credito D=Debito"
-                       ACCEPT WS-TYPE
-                       DISPLAY "Digite o valor: "
-                       ACCEPT WS-AMOUNT
-                       IF WS-TYPE = "C"
-                           ADD WS-AMOUNT TO WS-BALANCE
-                       ELSE
-                           SUBTRACT WS-AMOUNT FROM WS-BALANCE
-                       END-IF
-                       MOVE WS-BALANCE TO ACC-BALANCE
-                       REWRITE ACCOUNT-RECORD
-                       PERFORM RECORD-TRANSACTION
-                       DISPLAY "Operacao realizada."
-                       MOVE "S" TO EOF-FLAG
+       MOVE WS-ACCID TO ACC-ID
+       READ ACCOUNTS-FILE
+           INVALID KEY
+               DISPLAY "Conta nao encontrada."
+           NOT INVALID KEY
+               IF ACC-PENDING
+                   DISPLAY "Conta pendente de aprovacao - nao pode "
+                           "movimentar ainda."
+               ELSE
+                   MOVE ACC-BALANCE TO WS-BALANCE
+                   DISPLAY "Digite tipo: C=Credito D=Debito"
+                   ACCEPT WS-TYPE
+                   DISPLAY "Digite o valor: "
+                   ACCEPT WS-AMOUNT
+                   IF WS-TYPE = "C"
+                       ADD WS-AMOUNT TO WS-BALANCE
+                   ELSE
+                       SUBTRACT WS-AMOUNT FROM WS-BALANCE
                    END-IF
-           END-READ
-       END-PERFORM
+                   MOVE WS-BALANCE TO ACC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM RECORD-TRANSACTION
+                   DISPLAY "Operacao realizada."
+               END-IF
+       END-READ
        CLOSE ACCOUNTS-FILE.
 
 
@@ -186,12 +310,16 @@ SHOW-HISTORY.
 
 
 BANK-STATS-PAR.
-       OPEN INPUT ACCOUNTS-FILE
+       PERFORM OPEN-ACCOUNTS-FILE
        MOVE "N" TO EOF-FLAG
        MOVE 0 TO COUNT-ACCOUNTS
        MOVE 0 TO TOTAL-SALDO
+       MOVE LOW-VALUES TO ACC-ID
+       START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+           INVALID KEY MOVE "S" TO EOF-FLAG
+       END-START
        PERFORM UNTIL EOF-FLAG = "S"
-           READ ACCOUNTS-FILE
+           READ ACCOUNTS-FILE NEXT RECORD
                AT END MOVE "S" TO EOF-FLAG
                NOT AT END
                    ADD 1 TO COUNT-ACCOUNTS
