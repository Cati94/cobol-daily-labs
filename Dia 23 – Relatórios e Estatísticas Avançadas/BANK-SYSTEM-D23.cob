@@ -4,8 +4,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> Indexed by ACC-ID, shared with the other bank programs.
            SELECT ACCOUNTS-FILE ASSIGN TO "accounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACC-STATUS.
            SELECT TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -13,10 +17,7 @@
        FILE SECTION.
 
        FD ACCOUNTS-FILE.
-       01 ACCOUNT-RECORD.
-           05 ACC-ID        PIC 9(4).
-           05 ACC-NAME      PIC A(30).
-           05 ACC-BALANCE   PIC 9(7)V99.
+       COPY "ACCOUNT-RECORD.cpy".
 
        FD TRANSACTIONS-FILE.
        01 TRANSACTION-RECORD.
@@ -27,6 +28,7 @@
            05 TRANS-DATE    PIC 9(8).
 
        WORKING-STORAGE SECTION.
+       01 WS-ACC-STATUS     PIC XX.
        01 EOF-FLAG          PIC X VALUE "N".
        01 TOTAL-SALDO       PIC 9(12)V99 VALUE 0.
        01 COUNT-ACCOUNTS    PIC 9(5) VALUE 0.
@@ -36,19 +38,57 @@
        01 TOTAL-DEBITO      PIC 9(12)V99 VALUE 0.
        01 COUNT-CREDITO     PIC 9(5) VALUE 0.
        01 COUNT-DEBITO      PIC 9(5) VALUE 0.
+       01 WS-OPTION         PIC 9 VALUE 0.
+      *> Monthly interest rate applied by INTEREST-ACCRUAL (0.50%).
+       01 WS-INTEREST-RATE  PIC 9V9(4) VALUE 0.0050.
+       01 WS-INTEREST       PIC 9(7)V99.
+       01 WS-OLD-BALANCE    PIC 9(7)V99.
+       01 WS-LAST-TRANS     PIC 9(5) VALUE 0.
+       01 WS-RUN-DATE       PIC 9(8).
+      *> End-of-day reconciliation: recomputes each account's balance
+      *> from the transaction history and flags any that disagree
+      *> with what is stored in ACCOUNTS-FILE.
+       01 WS-COMPUTED-BAL   PIC S9(9)V99.
+       01 WS-DIFF           PIC S9(9)V99.
+       01 WS-MISMATCH-COUNT PIC 9(5) VALUE 0.
+       01 WS-RECON-ACC-ID   PIC 9(4).
+      *> Separate EOF switch for the inner per-account transaction
+      *> scan, so it doesn't clobber the outer ACCOUNTS-FILE loop's
+      *> EOF-FLAG.
+       01 WS-EOF-RECON-TXN  PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
 
 MAIN-PROGRAM.
-       PERFORM ACCOUNT-STATS
-       PERFORM TRANSACTION-STATS
+       DISPLAY "===== RELATORIOS E ESTATISTICAS ====="
+       DISPLAY "1. Estatisticas do banco"
+       DISPLAY "2. Fecho de mes (juros e extratos)"
+       DISPLAY "3. Reconciliacao de saldos (fim de dia)"
+       ACCEPT WS-OPTION
+
+       EVALUATE WS-OPTION
+           WHEN 2 PERFORM INTEREST-ACCRUAL
+           WHEN 3 PERFORM RECONCILE-BALANCES
+           WHEN OTHER
+               PERFORM ACCOUNT-STATS
+               PERFORM TRANSACTION-STATS
+       END-EVALUATE
+
        STOP RUN.
 
 ACCOUNT-STATS.
        OPEN INPUT ACCOUNTS-FILE
        MOVE "N" TO EOF-FLAG
+       IF WS-ACC-STATUS = "35"
+           MOVE "S" TO EOF-FLAG
+       ELSE
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY MOVE "S" TO EOF-FLAG
+           END-START
+       END-IF
        PERFORM UNTIL EOF-FLAG = "S"
-           READ ACCOUNTS-FILE
+           READ ACCOUNTS-FILE NEXT RECORD
                AT END
                    MOVE "S" TO EOF-FLAG
                NOT AT END
@@ -68,7 +108,9 @@ ACCOUNT-STATS.
                    END-IF
            END-READ
        END-PERFORM
-       CLOSE ACCOUNTS-FILE
+       IF WS-ACC-STATUS NOT = "35"
+           CLOSE ACCOUNTS-FILE
+       END-IF
 
        DISPLAY "===== ESTATISTICAS CONTAS ====="
        DISPLAY "Total de contas: " COUNT-ACCOUNTS
@@ -104,3 +146,143 @@ TRANSACTION-STATS.
        DISPLAY "Total Debitos: " TOTAL-DEBITO
        DISPLAY "Numero de Creditos: " COUNT-CREDITO
        DISPLAY "Numero de Debitos: " COUNT-DEBITO.
+
+      *> Opens ACCOUNTS-FILE for read/write, creating it first if this
+      *> is the very first run (status 35 = file does not exist yet).
+OPEN-ACCOUNTS-FILE-IO.
+       OPEN I-O ACCOUNTS-FILE
+       IF WS-ACC-STATUS = "35"
+           OPEN OUTPUT ACCOUNTS-FILE
+           CLOSE ACCOUNTS-FILE
+           OPEN I-O ACCOUNTS-FILE
+       END-IF.
+
+INTEREST-ACCRUAL.
+       PERFORM GET-LAST-TRANSID
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+       DISPLAY "===== FECHO DE MES - EXTRATOS ====="
+
+       PERFORM OPEN-ACCOUNTS-FILE-IO
+       OPEN EXTEND TRANSACTIONS-FILE
+       MOVE "N" TO EOF-FLAG
+       MOVE LOW-VALUES TO ACC-ID
+       START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+           INVALID KEY MOVE "S" TO EOF-FLAG
+       END-START
+
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ ACCOUNTS-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   MOVE ACC-BALANCE TO WS-OLD-BALANCE
+                   COMPUTE WS-INTEREST ROUNDED =
+                       ACC-BALANCE * WS-INTEREST-RATE
+                   ADD WS-INTEREST TO ACC-BALANCE
+                   REWRITE ACCOUNT-RECORD
+
+                   ADD 1 TO WS-LAST-TRANS
+                   MOVE WS-LAST-TRANS TO TRANS-ID
+                   MOVE ACC-ID TO TRANS-ACCID
+                   MOVE "I" TO TRANS-TYPE
+                   MOVE WS-INTEREST TO TRANS-AMOUNT
+                   MOVE WS-RUN-DATE TO TRANS-DATE
+                   WRITE TRANSACTION-RECORD
+
+                   DISPLAY "Conta: " ACC-ID " Titular: " ACC-NAME
+                   DISPLAY "  Saldo anterior: " WS-OLD-BALANCE
+                   DISPLAY "  Juros creditados: " WS-INTEREST
+                   DISPLAY "  Novo saldo: " ACC-BALANCE
+           END-READ
+       END-PERFORM
+
+       CLOSE ACCOUNTS-FILE
+       CLOSE TRANSACTIONS-FILE
+
+       DISPLAY "Fecho de mes concluido.".
+
+GET-LAST-TRANSID.
+       MOVE 0 TO WS-LAST-TRANS
+       OPEN INPUT TRANSACTIONS-FILE
+       MOVE "N" TO EOF-FLAG
+
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ TRANSACTIONS-FILE
+               AT END MOVE "S" TO EOF-FLAG
+               NOT AT END MOVE TRANS-ID TO WS-LAST-TRANS
+           END-READ
+       END-PERFORM
+
+       CLOSE TRANSACTIONS-FILE.
+
+RECONCILE-BALANCES.
+       MOVE 0 TO WS-MISMATCH-COUNT
+       DISPLAY "===== RECONCILIACAO DE SALDOS ====="
+
+       OPEN INPUT ACCOUNTS-FILE
+       MOVE "N" TO EOF-FLAG
+       IF WS-ACC-STATUS = "35"
+           MOVE "S" TO EOF-FLAG
+       ELSE
+           MOVE LOW-VALUES TO ACC-ID
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY MOVE "S" TO EOF-FLAG
+           END-START
+       END-IF
+       PERFORM UNTIL EOF-FLAG = "S"
+           READ ACCOUNTS-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO EOF-FLAG
+               NOT AT END
+                   MOVE ACC-ID TO WS-RECON-ACC-ID
+                   PERFORM RECOMPUTE-ACCOUNT-BALANCE
+                   COMPUTE WS-DIFF = WS-COMPUTED-BAL - ACC-BALANCE
+                   IF WS-DIFF NOT = 0
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       DISPLAY "DIVERGENCIA - Conta: " ACC-ID
+                       DISPLAY "  Saldo em ficheiro: " ACC-BALANCE
+                       DISPLAY "  Saldo recalculado: " WS-COMPUTED-BAL
+                       DISPLAY "  Diferenca: " WS-DIFF
+                   END-IF
+           END-READ
+       END-PERFORM
+       IF WS-ACC-STATUS NOT = "35"
+           CLOSE ACCOUNTS-FILE
+       END-IF
+
+       IF WS-MISMATCH-COUNT = 0
+           DISPLAY "Todas as contas reconciliam com o historico "
+                   "de transacoes."
+       ELSE
+           DISPLAY "Contas com divergencia: " WS-MISMATCH-COUNT
+       END-IF.
+
+      *> Replays every transaction for WS-RECON-ACC-ID and leaves the
+      *> result (starting from zero, the way an account with no
+      *> transactions ever recorded should stand) in WS-COMPUTED-BAL.
+RECOMPUTE-ACCOUNT-BALANCE.
+       MOVE 0 TO WS-COMPUTED-BAL
+       OPEN INPUT TRANSACTIONS-FILE
+       MOVE "N" TO WS-EOF-RECON-TXN
+       PERFORM UNTIL WS-EOF-RECON-TXN = "S"
+           READ TRANSACTIONS-FILE
+               AT END
+                   MOVE "S" TO WS-EOF-RECON-TXN
+               NOT AT END
+                   IF TRANS-ACCID = WS-RECON-ACC-ID
+                       EVALUATE FUNCTION UPPER-CASE(TRANS-TYPE)
+                           WHEN "C"
+                               ADD TRANS-AMOUNT TO WS-COMPUTED-BAL
+                           WHEN "I"
+                               ADD TRANS-AMOUNT TO WS-COMPUTED-BAL
+                           WHEN "D"
+                               SUBTRACT TRANS-AMOUNT
+                                   FROM WS-COMPUTED-BAL
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE TRANSACTIONS-FILE.
